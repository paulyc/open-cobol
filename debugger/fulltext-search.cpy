@@ -0,0 +1,446 @@
+      * fulltext-search.cpy
+      * full-text search in the currently loaded module, optionally
+      * across every module that has been active this session -- a
+      * search term prefixed with "ALL:" searches active-module-lst
+      * instead of just the module currently on screen
+
+      ************************************************************
+        fulltext-search-continue section.
+            if CONTINUE-SEARCH-ON
+                move last-search-string to search-string
+                move last-search-all-modules-flag
+                    to search-all-modules-flag
+
+                if search-all-modules-flag = 1
+                    perform search-in-all-modules
+                else
+                    perform search-in-module
+                end-if
+
+      * nothing past where we left off -- wrap around to the top
+      * and try exactly once more before giving up, rather than
+      * looping forever on a term that simply isn't there
+                if string-contains-flag = 0
+                    and search-wrapped-flag = 0
+
+                    move 1 to search-wrapped-flag
+                    move 1 to last-search-result-line
+                    move spaces to last-search-result-module
+
+                    if search-all-modules-flag = 1
+                        perform search-in-all-modules
+                    else
+                        perform search-in-module
+                    end-if
+                end-if
+
+                move 0 to search-wrapped-flag
+
+                if string-contains-flag = 1
+      * Successful search
+                    move search-result-line to last-search-result-line
+                    move search-result-module
+                        to last-search-result-module
+
+                    if search-result-module = cobol-src-name
+                        move search-result-line to goto-linenumber
+                        perform goto-line
+                        perform display-active-line-if-visible
+                        perform mark-result-line
+                    else
+                        perform show-cross-module-hit
+                    end-if
+                else
+      * genuinely not found anywhere in the search scope
+                    move 1 to last-search-result-line
+                    move spaces to last-search-result-module
+                    move spaces to status-line
+                    string 'Not found: "' delimited by size
+                        function trim (search-string) delimited by size
+                        '"' delimited by size
+                        into status-line
+                    end-string
+                    display status-line end-display
+                end-if
+            end-if
+
+            continue.
+      
+      ************************************************************
+        fulltext-search section.
+            if CONTINUE-SEARCH-ON
+                set CONTINUE-SEARCH-OFF to true
+                move "F1" to func1-2 
+                move spaces to func1
+                initialize last-search-result-line
+                
+                display footline footline-2 end-display
+            end-if
+            
+            if not SEARCH-SCREEN-MODE
+                set SEARCH-SCREEN-MODE to true
+
+      * preview the recent-search history in the box
+      * instead of just the single last term
+                perform build-search-history-preview
+
+                display search-screen end-display
+                move spaces to search-string
+                accept search-string line 14 col 23 end-accept
+                perform parse-search-scope
+
+                perform set-unset-continue-search
+                if search-string not = spaces
+                    move search-string to last-search-string
+                    move search-all-modules-flag
+                        to last-search-all-modules-flag
+                    perform push-search-history
+                else
+                    move last-search-string to search-string
+                    move last-search-all-modules-flag
+                        to search-all-modules-flag
+                end-if
+
+                if search-string not = spaces
+                    move search-string to last-search-string
+
+                    if search-all-modules-flag = 1
+                        perform search-in-all-modules
+                    else
+                        perform search-in-module
+                    end-if
+
+                    if string-contains-flag = 1
+      * Successful search
+                        move search-result-line
+                            to last-search-result-line
+                        move search-result-module
+                            to last-search-result-module
+
+                        if search-result-module = cobol-src-name
+                            move search-result-line to goto-linenumber
+                            perform goto-line
+                            perform display-active-line-if-visible
+                            perform mark-result-line
+                        else
+                            perform show-cross-module-hit
+                        end-if
+                    else
+      * If we found nothing, just refresh current screen
+                        set CONTINUE-SEARCH-OFF to true
+                        perform refresh-footline-search-mode
+                        perform refresh-screen
+                    end-if
+                else
+      * If someone is searching with both terms empty, just refresh current screen
+                    perform refresh-screen
+                end-if
+            else
+      * If F4 is hit again while search mask is visible
+                perform refresh-screen
+            end-if
+
+            set DEBUG-SCREEN-MODE to true
+            continue.
+            
+      ************************************************************
+        search-in-module section.
+            move active-line-if to search-result-line.
+            move cobol-src-name to search-result-module.
+            move spaces to tmp-source-line-buffer.
+
+            if CONTINUE-SEARCH-ON and last-search-result-line > 0 
+                and last-search-result-line < module-line-count
+                
+                add 1 to last-search-result-line giving tmp-linenumber-2
+            else
+                move 1 to tmp-linenumber-2
+            end-if
+            
+            perform varying tmp-linenumber from tmp-linenumber-2 
+                by 1 until tmp-linenumber > module-line-count
+                
+                move spaces to tmp-source-line-buffer
+                move tmp-linenumber to tmp-linenumber-bin
+                
+                call GETLINE using tmp-linenumber-bin 
+                    tmp-source-line-buffer end-call
+                    
+                string tmp-source-line-buffer(1:255) delimited by size
+                       low-value
+                       into string-contains-str1 
+                end-string
+                string search-string delimited by size
+                       low-value
+                       into string-contains-str2
+                end-string
+                
+                perform string-contains
+                
+                if string-contains-flag = 1
+                    move tmp-linenumber to search-result-line
+                    exit perform
+                end-if
+            end-perform
+            
+      *      if CONTINUE-SEARCH-ON 
+      *          and search-result-line = active-line-if
+      *          
+      *          move 1 to last-search-result-line
+      *      end-if
+            
+            continue.
+            
+      ************************************************************
+        mark-result-line section.
+            if search-result-line >= linenumber(1) 
+                and search-result-line <= linenumber(MAX-ROWS)
+                
+                compute tmp-onscreen-linenumber = search-result-line 
+                    - linenumber(1) + 1 end-compute
+                compute tmp-onscreen-linenumber-2 = 
+                    tmp-onscreen-linenumber + 1 end-compute
+                
+                display sourceline(tmp-onscreen-linenumber)(1:74)
+                line tmp-onscreen-linenumber-2 col 7 
+                with background-color COB-COLOR-BLUE end-display
+                
+            else if module-line-count <= MAX-ROWS
+                    add 1 to search-result-line 
+                    giving tmp-onscreen-linenumber-2 end-add
+                
+                    display sourceline(search-result-line)(1:74)
+                    line tmp-onscreen-linenumber-2 col 7 
+                    with background-color COB-COLOR-BLUE end-display
+                end-if
+            end-if
+            
+            continue.
+            
+      ************************************************************
+        set-unset-continue-search section.
+            if search-string not = spaces 
+                set CONTINUE-SEARCH-ON to true
+                perform refresh-footline-search-mode
+            else 
+                set CONTINUE-SEARCH-OFF to true
+                perform refresh-footline-search-mode
+            end-if
+        
+            continue.
+            
+      ************************************************************
+        refresh-footline-search-mode section.
+            if CONTINUE-SEARCH-ON 
+                move "F3" to func1-2 
+                move "Search On" to func1
+                move search-result-line to last-search-result-line
+                
+                display footline end-display
+                display footline-2 end-display
+            else 
+                move "F1" to func1-2 
+                move spaces to func1
+                initialize last-search-result-line
+                
+                display footline end-display
+                display footline-2 end-display
+            end-if
+
+            continue.
+
+      ************************************************************
+      *** ----------------- pull an optional "ALL:"
+      *** scope marker off the front of whatever was just typed
+      *** into the search box, leaving the bare term in
+      *** search-string either way
+        parse-search-scope section.
+            move 0 to search-all-modules-flag.
+
+      * "!1".."!5" recalls one of the last five distinct
+      * terms typed into this box, newest in slot 1 -- checked before
+      * the "ALL:" scope marker so a recalled term still goes through
+      * the same scope parsing a freshly typed one would
+            if search-string(1:1) = '!'
+                and search-string(2:1) >= '1'
+                and search-string(2:1) <= '5'
+
+                move function numval (search-string(2:1))
+                    to search-history-index
+                move search-history-term (search-history-index)
+                    to search-string
+            end-if
+
+            if function upper-case(search-string(1:4)) = "ALL:"
+                move 1 to search-all-modules-flag
+                move search-string to tmp-unstring-buffer
+                move spaces to search-string
+                move tmp-unstring-buffer(5:26) to search-string
+            end-if
+
+            continue.
+
+      ************************************************************
+      *** ----------------- sweep every module that
+      *** has been active this session (active-module-lst, built by
+      *** register-active-module as each module is first loaded)
+      *** instead of just the module currently on screen. Resumes
+      *** from the module/line of the previous hit when continuing
+      *** a search already in progress.
+        search-in-all-modules section.
+            move 0 to string-contains-flag.
+            move spaces to search-result-module.
+
+            if active-module-count > 0
+                move 1 to am-index
+                if CONTINUE-SEARCH-ON
+                    and last-search-result-module not = spaces
+
+                    perform varying am-index from 1 by 1
+                        until am-index > active-module-count
+                        or am-name(am-index) = last-search-result-module
+                    end-perform
+                    if am-index > active-module-count
+                        move 1 to am-index
+                    end-if
+                end-if
+
+                perform varying am-index from am-index by 1
+                    until am-index > active-module-count
+                    or string-contains-flag = 1
+
+                    move spaces to xm-getline
+                    move spaces to xm-getlinecount
+                    string "get_aniline_" delimited by size
+                           am-name(am-index) delimited by spaces
+                        into xm-getline
+                    end-string
+                    string "get_linecount_" delimited by size
+                           am-name(am-index) delimited by spaces
+                        into xm-getlinecount
+                    end-string
+
+                    call xm-getlinecount end-call
+                    move return-code to xm-line-count
+
+                    move 1 to tmp-linenumber-2
+                    if CONTINUE-SEARCH-ON
+                        and am-name(am-index)
+                            = last-search-result-module
+                        and last-search-result-line > 0
+                        and last-search-result-line < xm-line-count
+
+                        add 1 to last-search-result-line
+                            giving tmp-linenumber-2
+                    end-if
+
+                    perform varying tmp-linenumber from tmp-linenumber-2
+                        by 1 until tmp-linenumber > xm-line-count
+                        or string-contains-flag = 1
+
+                        move spaces to tmp-source-line-buffer
+                        move tmp-linenumber to tmp-linenumber-bin
+
+                        call xm-getline using tmp-linenumber-bin
+                            tmp-source-line-buffer end-call
+
+                        string tmp-source-line-buffer(1:255)
+                               delimited by size
+                               low-value
+                            into string-contains-str1
+                        end-string
+                        string search-string delimited by size
+                               low-value
+                            into string-contains-str2
+                        end-string
+
+                        perform string-contains
+
+                        if string-contains-flag = 1
+                            move tmp-linenumber to search-result-line
+                            move am-name(am-index)
+                                to search-result-module
+                        end-if
+                    end-perform
+                end-perform
+            end-if
+
+            continue.
+
+      ************************************************************
+      *** ----------------- a fresh term was just typed
+      *** (not a "!N" recall, not a blank reusing the previous one)
+      *** -- push it onto the front of search-history-tbl, newest in
+      *** slot 1, dropping the oldest off the end. Skipped if it's
+      *** already sitting in slot 1, so leaning on F4/Enter to repeat
+      *** the same search doesn't fill the history with duplicates
+        push-search-history section.
+            if search-string not = search-history-term (1)
+                perform varying search-history-index from 5 by -1
+                    until search-history-index = 1
+
+                    move search-history-term (search-history-index - 1)
+                        to search-history-term (search-history-index)
+                end-perform
+
+                move search-string to search-history-term (1)
+            end-if
+
+            continue.
+
+      ************************************************************
+      *** ----------------- build the "Recent terms"
+      *** preview line shown in the search box from whatever is
+      *** actually in search-history-tbl right now -- numbered
+      *** "1:term" entries separated by a space, truncated to fit
+      *** the 30-character display field
+        build-search-history-preview section.
+            move spaces to last-search-term.
+            move 1 to tmp-linenumber-2.
+
+            perform varying search-history-index from 1 by 1
+                until search-history-index > 5
+                or search-history-term (search-history-index) = spaces
+
+                move spaces to tmp-unstring-buffer
+                string search-history-index delimited by size
+                    ':' delimited by size
+                    function trim (search-history-term
+                        (search-history-index)) delimited by size
+                    ' ' delimited by size
+                    into tmp-unstring-buffer
+                end-string
+
+                move function length
+                    (function trim (tmp-unstring-buffer))
+                    to tmp-linenumber
+
+                if tmp-linenumber-2 + tmp-linenumber <= 30
+                    move tmp-unstring-buffer
+                        to last-search-term (tmp-linenumber-2:)
+                    add tmp-linenumber to tmp-linenumber-2
+                    add 1 to tmp-linenumber-2
+                end-if
+            end-perform
+
+            continue.
+
+      ************************************************************
+      *** ----------------- a hit landed in a module
+      *** other than the one on screen -- we can't scroll a source
+      *** window we haven't loaded, so just report where it is
+        show-cross-module-hit section.
+            move spaces to status-line.
+            string 'Found "' delimited by size
+                   function trim (search-string) delimited by size
+                   '" in ' delimited by size
+                   function trim (search-result-module)
+                       delimited by size
+                   ' line ' delimited by size
+                   search-result-line delimited by size
+                   '.' delimited by size
+                into status-line
+            end-string.
+            display status-line end-display.
+
+            continue.
