@@ -0,0 +1,1427 @@
+      * breakpoints.cpy
+      * code parts explicitly belonging to breakpoints
+
+      ***************************************************************
+      *** ----------------- read in breakpoints from list file
+        read-in-breakpoints section.
+            move spaces to bp-path.
+            accept bp-path from environment "COB_BREAKPOINT_FILE"
+            end-accept
+
+            if bp-path = spaces
+                move "xanim_breakpoint.lst" to bp-path
+            end-if
+
+            perform load-breakpoints-from-path.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- load the breakpoint table from whatever
+      *** list file bp-path currently names. Factored out of
+      *** read-in-breakpoints so named breakpoint profiles and
+      *** "reload" can point it at a different file without going
+      *** through the environment variable each time.
+        load-breakpoints-from-path section.
+            move 0 to bp-amount.
+
+            open input bp-file.
+            if bp-file-status not = 0
+                close bp-file
+                open output bp-file
+                close bp-file
+            else
+                read bp-file end-read
+                perform varying bp-line-counter
+                     from 1 by 1 until bp-line-counter = 1000
+                     or bp-file-status not = 0
+
+                    move 1 to tmp-line-position
+                    move spaces to tmp-bp-cond-var
+                    move spaces to tmp-bp-cond-op
+                    move spaces to tmp-bp-cond-value
+                    move 0 to tmp-bp-pass-limit
+                    move spaces to tmp-bp-note
+                    move spaces to tmp-bp-scope-module
+                    move 0 to tmp-bp-depth-cond
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-src-name
+      *                  into bp-src-name(bp-line-counter)
+                        with pointer tmp-line-position
+                    end-unstring
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-src-line
+      *                  into bp-src-line(bp-line-counter)
+                        with pointer tmp-line-position
+                    end-unstring
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-cond-var
+                        with pointer tmp-line-position
+                    end-unstring
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-cond-op
+                        with pointer tmp-line-position
+                    end-unstring
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-cond-value
+                        with pointer tmp-line-position
+                    end-unstring
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-pass-limit
+                        with pointer tmp-line-position
+                    end-unstring
+      * free-text annotation -- second-to-last field, so
+      * a list file saved before this request (no trailing ';note')
+      * still loads fine, with the note simply coming back blank
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-note
+                        with pointer tmp-line-position
+                    end-unstring
+      * scope module -- last field, same backward-
+      * compatibility reasoning as the note field above
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-scope-module
+                        with pointer tmp-line-position
+                    end-unstring
+      * call-depth condition -- last field, same
+      * backward-compatibility reasoning as note/scope-module above
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-depth-cond
+                        with pointer tmp-line-position
+                    end-unstring
+
+                    if tmp-bp-src-name not = spaces
+                        add 1 to bp-amount end-add
+                        move tmp-bp-src-name
+                            to bp-src-name(bp-amount)
+                        move tmp-bp-src-line
+                            to bp-src-line(bp-amount)
+                        move tmp-bp-cond-var
+                            to bp-cond-var(bp-amount)
+                        move tmp-bp-cond-op
+                            to bp-cond-op(bp-amount)
+                        move tmp-bp-cond-value
+                            to bp-cond-value(bp-amount)
+                        move tmp-bp-pass-limit
+                            to bp-pass-limit(bp-amount)
+                        move 0 to bp-pass-count(bp-amount)
+                        move tmp-bp-note
+                            to bp-note(bp-amount)
+                        move tmp-bp-scope-module
+                            to bp-scope-module(bp-amount)
+                        move tmp-bp-depth-cond
+                            to bp-depth-cond(bp-amount)
+                    end-if
+
+                    read bp-file end-read
+                end-perform
+
+                if bp-amount = 0
+      *          or bp-src-name(1) = spaces
+       >> IF ENABLE-LOGGING DEFINED
+                    if cob-anim-logging = 'Y'
+                        move "Empty bp list" to tmp-log-line
+                        perform log-msg
+                    end-if
+       >> END-IF
+                    move 0 to bp-next-line
+                    move 0 to bp-amount
+                else
+                    compute bp-next-line = bp-amount + 1
+                    end-compute
+      *              move bp-line-counter to bp-amount
+                    sort bp-line-struct ascending bp-src-name
+                        bp-src-line
+                end-if
+
+                close bp-file
+
+      *          display bp-src-name(1) "  " bp-src-line(1)
+      *          upon syserr end-display
+      *          display bp-src-name(2) "  " bp-src-line(2)
+      *          upon syserr end-display
+      *          display bp-src-name(3) "  " bp-src-line(3)
+      *          upon syserr end-display
+      *          display bp-src-name(4) "  " bp-src-line(4)
+      *          upon syserr end-display
+            end-if
+
+            perform rebuild-breakpoint-index.
+
+      *>> IF ENABLE-LOGGING DEFINED
+      *      perform log-breakpoint-list.
+      *>> END-IF
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- named, saveable breakpoint profiles
+      *** usage: P SAVE <name>   -- write the current table to
+      ***                           <name>.bps instead of the
+      ***                           shared COB_BREAKPOINT_FILE
+      ***        P LOAD <name>   -- replace the current table with
+      ***                           the contents of <name>.bps
+        breakpoint-profile-action section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-bp-cond-var.
+            unstring tmp-command-input-buffer delimited by space
+                into tmp-bp-cond-var
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+            move spaces to bp-profile-name.
+            unstring tmp-command-input-buffer delimited by space
+                into bp-profile-name
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+      * "P DIFF <profile-1> <profile-2>" takes a
+      * second profile name -- harmless to parse it unconditionally
+      * for every other command too, it just comes back blank
+            move spaces to bp-diff-name-b.
+            unstring tmp-command-input-buffer delimited by space
+                into bp-diff-name-b
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+      * "P RELOAD" re-reads bp-path (whichever file is
+      * currently active, the shared COB_BREAKPOINT_FILE or a loaded
+      * profile) mid-session, picking up edits made to it outside the
+      * debugger -- no profile-name argument needed, unlike SAVE/LOAD
+            if tmp-bp-cond-var = 'RELOAD'
+                initialize breakpoint-lst, bp-amount, bp-next-line
+                perform load-breakpoints-from-path
+                move spaces to status-line
+                string 'Reloaded breakpoints from '
+                    function trim (bp-path)
+                    into status-line
+                end-string
+            else if tmp-bp-cond-var = 'COMPACT'
+                perform compact-breakpoint-table
+                perform flush-breakpoints
+                move spaces to status-line
+                if bp-compact-removed-count = 0
+                    move 'No deleted breakpoints to compact.'
+                        to status-line
+                else
+                    string 'Compacted '
+                        bp-compact-removed-count delimited by size
+                        ' deleted breakpoint(s) out of the table.'
+                            delimited by size
+                        into status-line
+                    end-string
+                end-if
+            else if tmp-bp-cond-var = 'DIFF'
+                if bp-profile-name = spaces or bp-diff-name-b = spaces
+                    move 'Usage: P DIFF <profile-1> <profile-2>'
+                        to status-line
+                else
+                    move bp-profile-name to bp-diff-name-a
+                    perform diff-breakpoint-files
+                    move spaces to status-line
+                    string 'Compared ' delimited by size
+                        function trim (bp-diff-name-a) delimited by size
+                        ' vs ' delimited by size
+                        function trim (bp-diff-name-b) delimited by size
+                        into status-line
+                    end-string
+                end-if
+            else if bp-profile-name = spaces
+                move
+                    'Usage: P SAVE|LOAD <name>|RELOAD|COMPACT|DIFF'
+                    to status-line
+            else
+                perform build-profile-path
+
+                evaluate tmp-bp-cond-var
+                    when 'SAVE'
+                        move bp-profile-path to bp-path
+                        perform flush-breakpoints
+                        move spaces to status-line
+                        if bp-invalid-count = 0
+                            string 'Saved breakpoint profile '
+                                function trim (bp-profile-path)
+                                into status-line
+                            end-string
+                        else
+                            string 'Saved breakpoint profile '
+                                function trim (bp-profile-path)
+                                ' (' delimited by size
+                                bp-invalid-count delimited by size
+                                ' invalid entry skipped)'
+                                    delimited by size
+                                into status-line
+                            end-string
+                        end-if
+                    when 'LOAD'
+                        move bp-profile-path to bp-path
+                        initialize breakpoint-lst, bp-amount,
+                            bp-next-line
+                        perform load-breakpoints-from-path
+                        move spaces to status-line
+                        string 'Loaded breakpoint profile '
+                            function trim (bp-profile-path)
+                            into status-line
+                        end-string
+                    when other
+                        move 'Usage: P SAVE|LOAD <profile-name>'
+                            to status-line
+                end-evaluate
+            end-if
+            end-if
+            end-if
+
+            display status-line end-display
+            display animator-screen end-display
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- turn a bare profile name into a
+      *** <name>.bps file path (name is used verbatim if it already
+      *** carries an extension)
+        build-profile-path section.
+            move spaces to bp-profile-path.
+
+            move function trim (bp-profile-name) to string-contains-str1.
+            move '.' to string-contains-str2.
+            perform string-contains.
+
+            if string-contains-flag > 0
+                move function trim (bp-profile-name) to bp-profile-path
+            else
+                string function trim (bp-profile-name) delimited by size
+                    '.bps' delimited by size
+                    into bp-profile-path
+                end-string
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "P DIFF <profile-1>
+      *** <profile-2>" -- load each named profile into its own
+      *** scratch table (bp-diff-lst-a/b) via load-breakpoints-from-
+      *** path, the same loader SAVE/LOAD/RELOAD already use, then
+      *** restore the live table (breakpoint-lst) from bp-diff-
+      *** backup-lst afterward, so comparing two saved files never
+      *** disturbs the breakpoints currently in effect.
+        diff-breakpoint-files section.
+      * 1. park the live table
+            move bp-amount to bp-diff-backup-amount.
+            move bp-next-line to bp-diff-backup-next-line.
+            move bp-path to bp-diff-backup-path.
+
+            if bp-diff-backup-amount > 0
+                perform varying bp-diff-idx-a from 1 by 1
+                    until bp-diff-idx-a > bp-diff-backup-amount
+
+                    move bp-src-name(bp-diff-idx-a)
+                        to bpbk-src-name(bp-diff-idx-a)
+                    move bp-src-line(bp-diff-idx-a)
+                        to bpbk-src-line(bp-diff-idx-a)
+                    move bp-cond-var(bp-diff-idx-a)
+                        to bpbk-cond-var(bp-diff-idx-a)
+                    move bp-cond-op(bp-diff-idx-a)
+                        to bpbk-cond-op(bp-diff-idx-a)
+                    move bp-cond-value(bp-diff-idx-a)
+                        to bpbk-cond-value(bp-diff-idx-a)
+                    move bp-pass-limit(bp-diff-idx-a)
+                        to bpbk-pass-limit(bp-diff-idx-a)
+                    move bp-pass-count(bp-diff-idx-a)
+                        to bpbk-pass-count(bp-diff-idx-a)
+                    move bp-note(bp-diff-idx-a)
+                        to bpbk-note(bp-diff-idx-a)
+                    move bp-scope-module(bp-diff-idx-a)
+                        to bpbk-scope-module(bp-diff-idx-a)
+                    move bp-depth-cond(bp-diff-idx-a)
+                        to bpbk-depth-cond(bp-diff-idx-a)
+                end-perform
+            end-if
+
+      * 2. load profile 1 into bp-diff-lst-a
+            move bp-diff-name-a to bp-profile-name.
+            perform build-profile-path.
+            move bp-profile-path to bp-diff-path-a.
+            move bp-profile-path to bp-path.
+            initialize breakpoint-lst, bp-amount, bp-next-line.
+            perform load-breakpoints-from-path.
+
+            move bp-amount to bp-diff-amount-a.
+            if bp-diff-amount-a > 0
+                perform varying bp-diff-idx-a from 1 by 1
+                    until bp-diff-idx-a > bp-diff-amount-a
+
+                    move bp-src-name(bp-diff-idx-a)
+                        to bpda-src-name(bp-diff-idx-a)
+                    move bp-src-line(bp-diff-idx-a)
+                        to bpda-src-line(bp-diff-idx-a)
+                    move bp-cond-var(bp-diff-idx-a)
+                        to bpda-cond-var(bp-diff-idx-a)
+                    move bp-cond-op(bp-diff-idx-a)
+                        to bpda-cond-op(bp-diff-idx-a)
+                    move bp-cond-value(bp-diff-idx-a)
+                        to bpda-cond-value(bp-diff-idx-a)
+                    move bp-pass-limit(bp-diff-idx-a)
+                        to bpda-pass-limit(bp-diff-idx-a)
+                    move bp-depth-cond(bp-diff-idx-a)
+                        to bpda-depth-cond(bp-diff-idx-a)
+                end-perform
+            end-if
+
+      * 3. load profile 2 into bp-diff-lst-b
+            move bp-diff-name-b to bp-profile-name.
+            perform build-profile-path.
+            move bp-profile-path to bp-diff-path-b.
+            move bp-profile-path to bp-path.
+            initialize breakpoint-lst, bp-amount, bp-next-line.
+            perform load-breakpoints-from-path.
+
+            move bp-amount to bp-diff-amount-b.
+            if bp-diff-amount-b > 0
+                perform varying bp-diff-idx-b from 1 by 1
+                    until bp-diff-idx-b > bp-diff-amount-b
+
+                    move bp-src-name(bp-diff-idx-b)
+                        to bpdb-src-name(bp-diff-idx-b)
+                    move bp-src-line(bp-diff-idx-b)
+                        to bpdb-src-line(bp-diff-idx-b)
+                    move bp-cond-var(bp-diff-idx-b)
+                        to bpdb-cond-var(bp-diff-idx-b)
+                    move bp-cond-op(bp-diff-idx-b)
+                        to bpdb-cond-op(bp-diff-idx-b)
+                    move bp-cond-value(bp-diff-idx-b)
+                        to bpdb-cond-value(bp-diff-idx-b)
+                    move bp-pass-limit(bp-diff-idx-b)
+                        to bpdb-pass-limit(bp-diff-idx-b)
+                    move bp-depth-cond(bp-diff-idx-b)
+                        to bpdb-depth-cond(bp-diff-idx-b)
+                end-perform
+            end-if
+
+      * 4. restore the live table
+            move bp-diff-backup-amount to bp-amount.
+            move bp-diff-backup-next-line to bp-next-line.
+            move bp-diff-backup-path to bp-path.
+            initialize breakpoint-lst.
+
+            if bp-diff-backup-amount > 0
+                perform varying bp-diff-idx-a from 1 by 1
+                    until bp-diff-idx-a > bp-diff-backup-amount
+
+                    move bpbk-src-name(bp-diff-idx-a)
+                        to bp-src-name(bp-diff-idx-a)
+                    move bpbk-src-line(bp-diff-idx-a)
+                        to bp-src-line(bp-diff-idx-a)
+                    move bpbk-cond-var(bp-diff-idx-a)
+                        to bp-cond-var(bp-diff-idx-a)
+                    move bpbk-cond-op(bp-diff-idx-a)
+                        to bp-cond-op(bp-diff-idx-a)
+                    move bpbk-cond-value(bp-diff-idx-a)
+                        to bp-cond-value(bp-diff-idx-a)
+                    move bpbk-pass-limit(bp-diff-idx-a)
+                        to bp-pass-limit(bp-diff-idx-a)
+                    move bpbk-pass-count(bp-diff-idx-a)
+                        to bp-pass-count(bp-diff-idx-a)
+                    move bpbk-note(bp-diff-idx-a)
+                        to bp-note(bp-diff-idx-a)
+                    move bpbk-scope-module(bp-diff-idx-a)
+                        to bp-scope-module(bp-diff-idx-a)
+                    move bpbk-depth-cond(bp-diff-idx-a)
+                        to bp-depth-cond(bp-diff-idx-a)
+                end-perform
+            end-if
+
+            perform rebuild-breakpoint-index.
+
+            perform compute-bp-diff.
+            perform show-bp-diff.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- merge-compare bp-diff-lst-a
+      *** and bp-diff-lst-b (both already sorted ascending by src-
+      *** name/src-line, the same way load-breakpoints-from-path
+      *** leaves breakpoint-lst) into bp-diff-display-line: a row
+      *** only in profile 1 ("-"), only in profile 2 ("+"), or
+      *** present in both but with a different condition/pass-limit
+      *** ("~")
+        compute-bp-diff section.
+            move 0 to bp-diff-display-count.
+            move 1 to bp-diff-idx-a.
+            move 1 to bp-diff-idx-b.
+
+            perform until (bp-diff-idx-a > bp-diff-amount-a
+                    and bp-diff-idx-b > bp-diff-amount-b)
+                or bp-diff-display-count = 15
+
+                perform bp-diff-compare-keys
+
+                if bp-diff-cmp < 0
+                    perform bp-diff-emit-only-a
+                    add 1 to bp-diff-idx-a
+                else
+                    if bp-diff-cmp > 0
+                        perform bp-diff-emit-only-b
+                        add 1 to bp-diff-idx-b
+                    else
+                        perform bp-diff-emit-if-changed
+                        add 1 to bp-diff-idx-a
+                        add 1 to bp-diff-idx-b
+                    end-if
+                end-if
+            end-perform
+
+            if bp-diff-display-count = 0
+                move 1 to bp-diff-display-count
+                move 'No differences.' to bp-diff-display-line(1)
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- -1 when the row at bp-diff-
+      *** idx-a sorts before the row at bp-diff-idx-b, +1 when it
+      *** sorts after, 0 when both name/line match (or one side has
+      *** run out, which always loses/wins against whatever is left)
+        bp-diff-compare-keys section.
+            move 0 to bp-diff-cmp.
+
+            if bp-diff-idx-a > bp-diff-amount-a
+                move 1 to bp-diff-cmp
+            end-if
+
+            if bp-diff-cmp = 0 and bp-diff-idx-b > bp-diff-amount-b
+                move -1 to bp-diff-cmp
+            end-if
+
+            if bp-diff-cmp = 0
+                and bpda-src-name(bp-diff-idx-a) not =
+                    bpdb-src-name(bp-diff-idx-b)
+
+                if bpda-src-name(bp-diff-idx-a) <
+                    bpdb-src-name(bp-diff-idx-b)
+
+                    move -1 to bp-diff-cmp
+                else
+                    move 1 to bp-diff-cmp
+                end-if
+            end-if
+
+            if bp-diff-cmp = 0
+                and bpda-src-line(bp-diff-idx-a) not =
+                    bpdb-src-line(bp-diff-idx-b)
+
+                if bpda-src-line(bp-diff-idx-a) <
+                    bpdb-src-line(bp-diff-idx-b)
+
+                    move -1 to bp-diff-cmp
+                else
+                    move 1 to bp-diff-cmp
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- a breakpoint only present in
+      *** profile 1
+        bp-diff-emit-only-a section.
+            add 1 to bp-diff-display-count.
+            move spaces to bp-diff-display-line(bp-diff-display-count).
+            string '- ' delimited by size
+                function trim (bpda-src-name(bp-diff-idx-a))
+                    delimited by size
+                ' line ' delimited by size
+                bpda-src-line(bp-diff-idx-a) delimited by size
+                ' (only in ' delimited by size
+                function trim (bp-diff-name-a) delimited by size
+                ')' delimited by size
+                into bp-diff-display-line(bp-diff-display-count)
+            end-string.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- a breakpoint only present in
+      *** profile 2
+        bp-diff-emit-only-b section.
+            add 1 to bp-diff-display-count.
+            move spaces to bp-diff-display-line(bp-diff-display-count).
+            string '+ ' delimited by size
+                function trim (bpdb-src-name(bp-diff-idx-b))
+                    delimited by size
+                ' line ' delimited by size
+                bpdb-src-line(bp-diff-idx-b) delimited by size
+                ' (only in ' delimited by size
+                function trim (bp-diff-name-b) delimited by size
+                ')' delimited by size
+                into bp-diff-display-line(bp-diff-display-count)
+            end-string.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- same src-name/src-line in
+      *** both profiles -- only emit a line when the condition or
+      *** pass-limit actually differs between them
+        bp-diff-emit-if-changed section.
+            if bpda-cond-var(bp-diff-idx-a)
+                    not = bpdb-cond-var(bp-diff-idx-b)
+                or bpda-cond-op(bp-diff-idx-a)
+                    not = bpdb-cond-op(bp-diff-idx-b)
+                or bpda-cond-value(bp-diff-idx-a)
+                    not = bpdb-cond-value(bp-diff-idx-b)
+                or bpda-pass-limit(bp-diff-idx-a)
+                    not = bpdb-pass-limit(bp-diff-idx-b)
+                or bpda-depth-cond(bp-diff-idx-a)
+                    not = bpdb-depth-cond(bp-diff-idx-b)
+
+                add 1 to bp-diff-display-count
+                move spaces
+                    to bp-diff-display-line(bp-diff-display-count)
+                string '~ ' delimited by size
+                    function trim (bpda-src-name(bp-diff-idx-a))
+                        delimited by size
+                    ' line ' delimited by size
+                    bpda-src-line(bp-diff-idx-a) delimited by size
+                    ' (condition/pass-limit/depth differ)'
+                        delimited by size
+                    into bp-diff-display-line(bp-diff-display-count)
+                end-string
+            end-if.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- render bp-diff-display-line
+      *** on bp-diff-screen, same pause-for-Enter-then-redraw pattern
+      *** show-call-stack (callstack.cpy) and show-watch-panel
+      *** (watchpoints.cpy) already use for their own panels
+        show-bp-diff section.
+            display empty-screen end-display
+            display bp-diff-screen end-display
+
+            move spaces to tmp-command-input-buffer.
+            accept tmp-command-input-buffer line 23 col 10 end-accept.
+
+            display empty-screen end-display.
+            perform do-screen-init.
+            display animator-screen end-display.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- set/unset a breakpoint. Usage:
+      ***   B                toggle the breakpoint at the cursor line
+      ***   B <name>         toggle the breakpoint on the first line
+      ***                    of paragraph/section <name>
+        set-unset-breakpoint section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-bp-target-name.
+            unstring tmp-command-input-buffer delimited by space
+                into tmp-bp-target-name
+                with pointer tmp-unstring-ptr
+            end-unstring.
+
+            move 0 to tmp-linenumber-3.
+            if tmp-bp-target-name not = spaces
+                perform find-paragraph-line
+            end-if
+
+            if tmp-bp-target-name not = spaces and tmp-linenumber-3 = 0
+                move spaces to status-line
+                string 'No paragraph/section named '
+                    function trim (tmp-bp-target-name) delimited by size
+                    ' found.' delimited by size
+                    into status-line
+                end-string
+                display status-line end-display
+            else
+                if tmp-bp-target-name not = spaces
+                    move tmp-linenumber-3 to bp-check-src-line
+                    move tmp-linenumber-3 to bp-add-src-line
+                    move tmp-linenumber-3 to goto-linenumber
+                    perform goto-line
+                else
+                    move line-cursor-position to bp-check-src-line
+                    subtract 1 from line-cursor-position
+                    giving tmp-linenumber end-subtract
+                    move linenumber(tmp-linenumber) to bp-add-src-line
+                end-if
+
+                perform is-breakpoint
+
+                if is-breakpoint-flag = 0
+                    perform add-breakpoint
+                else
+                    perform delete-breakpoint
+                end-if
+
+                display animator-screen end-display
+                perform display-current-breakpoints
+                perform display-active-line-if-visible
+
+                perform flush-breakpoints
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- resolve tmp-bp-target-name to the source
+      *** line of the paragraph/section header it names in the
+      *** current module, scanning with the same per-line GETLINE
+      *** idiom the fulltext search uses. Matches a trimmed source
+      *** line that starts with the name followed by a space or a
+      *** period, so "PERFORM 1000-INIT" on some other line doesn't
+      *** false-match. tmp-linenumber-3 comes back 0 when not found.
+        find-paragraph-line section.
+            move 0 to tmp-linenumber-3.
+            compute tmp-number-2 =
+                function length (function trim (tmp-bp-target-name))
+            end-compute
+            compute tmp-number = tmp-number-2 + 1 end-compute
+
+            perform varying tmp-linenumber from 1 by 1
+                until tmp-linenumber > module-line-count
+                or tmp-linenumber-3 not = 0
+
+                move spaces to tmp-source-line-buffer
+                move tmp-linenumber to tmp-linenumber-bin
+
+                call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
+
+                move spaces to tmp-source-line-trimmed
+                move function trim (tmp-source-line-buffer, leading)
+                    to tmp-source-line-trimmed
+
+                if function upper-case
+                        (tmp-source-line-trimmed(1:tmp-number-2))
+                    = function upper-case
+                        (tmp-bp-target-name(1:tmp-number-2))
+                    and (tmp-source-line-trimmed(tmp-number:1) = space
+                        or tmp-source-line-trimmed(tmp-number:1) = '.')
+
+                    move tmp-linenumber to tmp-linenumber-3
+                end-if
+            end-perform
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- add a breakpoint
+      *** the table only ever has room for MAX-BREAKPOINTS
+      *** rows (that's the actual OCCURS bound bp-line-struct is
+      *** declared with, gc-debugger.cob) -- guard against that real
+      *** limit instead of a disconnected literal, and warn on the
+      *** status line rather than silently dropping the add once it's
+      *** reached.
+        add-breakpoint section.
+      *      perform is-breakpoint.
+
+            if bp-next-line = 0
+                move 1 to bp-next-line
+            end-if
+            if bp-next-line <= MAX-BREAKPOINTS
+                add 1 to bp-amount end-add
+
+                move cobol-src-name to bp-src-name(bp-next-line)
+                move bp-add-src-line to bp-src-line(bp-next-line)
+                move spaces to bp-cond-var(bp-next-line)
+                move spaces to bp-cond-op(bp-next-line)
+                move spaces to bp-cond-value(bp-next-line)
+                move 0 to bp-pass-limit(bp-next-line)
+                move 0 to bp-pass-count(bp-next-line)
+                move spaces to bp-note(bp-next-line)
+                move spaces to bp-scope-module(bp-next-line)
+                move 0 to bp-depth-cond(bp-next-line)
+                add 1 to bp-next-line
+
+                sort bp-line-struct ascending bp-src-name bp-src-line
+
+                if bp-next-line > MAX-BREAKPOINTS
+                    move spaces to status-line
+                    string 'Breakpoint table is now full (max '
+                        MAX-BREAKPOINTS delimited by size
+                        ').' delimited by size
+                        into status-line
+                    end-string
+                    display status-line end-display
+                end-if
+            else
+                move spaces to status-line
+                string 'Breakpoint table full (max '
+                    MAX-BREAKPOINTS delimited by size
+                    ') -- delete one before adding another.'
+                    delimited by size
+                    into status-line
+                end-string
+                display status-line end-display
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- delete a breakpoint
+        delete-breakpoint section.
+           if bp-delete-src-name = spaces
+                move cobol-src-name to bp-delete-src-name
+           end-if
+
+           search all bp-line-struct
+                when bp-src-name(bp-index) = bp-delete-src-name and
+                     bp-src-line(bp-index) = bp-delete-src-line
+
+                    move spaces to bp-wp-temp-record
+                    string "L!;" delimited by size
+                        function trim (bp-delete-src-name, trailing)
+                        delimited by size
+                        into bp-wp-temp-record
+                    end-string
+
+                    move bp-wp-temp-record to bp-src-name(bp-index)
+           end-search
+
+           continue.
+
+      ***************************************************************
+      *** ----------------- does tmp-bp-src-name look
+      *** like a real COBOL program-id (starts with a letter,
+      *** otherwise only letters/digits/hyphen/underscore, not
+      *** blank)? Comes back with bp-valid-flag = 0 for anything
+      *** else, so flush-breakpoints can leave a corrupted or
+      *** hand-edited entry out of the file instead of writing it
+      *** straight back out unchecked.
+        validate-bp-module-name section.
+            move 1 to bp-valid-flag.
+            compute tmp-number-2 =
+                function length (function trim (tmp-bp-src-name))
+            end-compute.
+
+            if tmp-number-2 = 0
+                move 0 to bp-valid-flag
+            else
+                if (tmp-bp-src-name(1:1) < 'A'
+                        or tmp-bp-src-name(1:1) > 'Z')
+                    and (tmp-bp-src-name(1:1) < 'a'
+                        or tmp-bp-src-name(1:1) > 'z')
+
+                    move 0 to bp-valid-flag
+                end-if
+
+                perform varying tmp-number from 1 by 1
+                    until tmp-number > tmp-number-2
+                    or bp-valid-flag = 0
+
+                    if (tmp-bp-src-name(tmp-number:1) < 'A'
+                            or tmp-bp-src-name(tmp-number:1) > 'Z')
+                        and (tmp-bp-src-name(tmp-number:1) < 'a'
+                            or tmp-bp-src-name(tmp-number:1) > 'z')
+                        and (tmp-bp-src-name(tmp-number:1) < '0'
+                            or tmp-bp-src-name(tmp-number:1) > '9')
+                        and tmp-bp-src-name(tmp-number:1) not = '-'
+                        and tmp-bp-src-name(tmp-number:1) not = '_'
+
+                        move 0 to bp-valid-flag
+                    end-if
+                end-perform
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- write breakpoints to list file. Each
+      *** entry's module name is validated first, so
+      *** a corrupted or hand-edited bp-src-name doesn't get carried
+      *** straight back out into the file on the next save.
+        flush-breakpoints section.
+            move 0 to bp-invalid-count.
+            open output bp-file.
+
+      *>> IF ENABLE-LOGGING DEFINED
+      *      string "bp-next-line: " delimited by size
+      *          bp-next-line delimited by size
+      *          into tmp-log-line
+      *      end-string
+      *      perform log-msg.
+      *>> END-IF
+
+            if bp-next-line > 0
+                perform varying bp-line-counter from 1 by 1
+                until bp-line-counter = bp-next-line
+                    move spaces to bp-line
+                    if bp-src-name(bp-line-counter)(1:2) = 'L!'
+                        exit perform cycle
+                    end-if
+
+                    move bp-src-name(bp-line-counter) to tmp-bp-src-name
+                    perform validate-bp-module-name
+                    if bp-valid-flag = 0
+                        add 1 to bp-invalid-count
+                        exit perform cycle
+                    end-if
+
+                    string function trim (bp-src-name(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        bp-src-line(bp-line-counter) delimited by size
+                        ';' delimited by size
+                        function trim (bp-cond-var(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        function trim (bp-cond-op(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        function trim (bp-cond-value(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        bp-pass-limit(bp-line-counter) delimited by size
+                        ';' delimited by size
+                        function trim (bp-note(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        function trim (bp-scope-module(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        bp-depth-cond(bp-line-counter) delimited by size
+                        into bp-line
+                    end-string
+
+                    write bp-line end-write
+                end-perform
+            end-if
+
+            close bp-file.
+
+            perform rebuild-breakpoint-index.
+
+      ***************************************************************
+      *** ----------------- "P COMPACT" -- delete-
+      *** breakpoint only ever marks a row "L!;<name>" in place
+      *** (flush-breakpoints already skips those when it writes the
+      *** list file, so the file on disk is never the problem); the
+      *** table in memory keeps the tombstoned row occupying a slot
+      *** out of MAX-BREAKPOINTS until something squeezes it out.
+      *** Walks bp-line-struct once, copying every row that isn't a
+      *** tombstone down onto the next free slot (write-index never
+      *** runs ahead of read-index, so the in-place copy never steps
+      *** on a row it hasn't read yet), then shrinks bp-amount/
+      *** bp-next-line to the new, tombstone-free count. Ascending
+      *** key order (bp-src-name/bp-src-line) is preserved since rows
+      *** are visited and re-laid-down in their original order.
+        compact-breakpoint-table section.
+            move 0 to bp-compact-write-index.
+            move 0 to bp-compact-removed-count.
+
+            if bp-next-line > 1
+                perform varying bp-line-counter from 1 by 1
+                    until bp-line-counter = bp-next-line
+
+                    if bp-src-name(bp-line-counter)(1:2) = 'L!'
+                        add 1 to bp-compact-removed-count
+                    else
+                        add 1 to bp-compact-write-index
+                        if bp-compact-write-index not = bp-line-counter
+                            move bp-line-struct(bp-line-counter) to
+                                bp-line-struct(bp-compact-write-index)
+                        end-if
+                    end-if
+                end-perform
+            end-if
+
+            move bp-compact-write-index to bp-amount
+            if bp-compact-write-index = 0
+                move 0 to bp-next-line
+            else
+                compute bp-next-line = bp-compact-write-index + 1
+                end-compute
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- rebuild the keyed index
+      *** file (module + zero-padded line) from the in-memory
+      *** breakpoint table -- bp-path's ';'-delimited list stays the
+      *** human-editable source of truth (reload
+      *** depends on hand-editing it), this is a derived, fast-
+      *** lookup-by-key mirror of the same entries, fully rewritten
+      *** every time that list is loaded or saved so it never drifts
+        rebuild-breakpoint-index section.
+            move spaces to bp-idx-path.
+            string function trim (bp-path) delimited by size
+                '.idx' delimited by size
+                into bp-idx-path
+            end-string.
+
+            open output bp-idx-file.
+
+            if bp-idx-file-status = 0
+                if bp-next-line > 0
+                    perform varying bp-line-counter from 1 by 1
+                        until bp-line-counter = bp-next-line
+
+                        if bp-src-name(bp-line-counter)(1:2) not = 'L!'
+                            move bp-src-name(bp-line-counter)
+                                to tmp-bp-src-name
+                            perform validate-bp-module-name
+
+                            if bp-valid-flag = 1
+                                move spaces to bpidx-record
+                                move spaces to bpidx-key
+                                string
+                                    function trim
+                                        (bp-src-name(bp-line-counter))
+                                        delimited by size
+                                    bp-src-line(bp-line-counter)
+                                        delimited by size
+                                    into bpidx-key
+                                end-string
+
+                                move bp-cond-var(bp-line-counter)
+                                    to bpidx-cond-var
+                                move bp-cond-op(bp-line-counter)
+                                    to bpidx-cond-op
+                                move bp-cond-value(bp-line-counter)
+                                    to bpidx-cond-value
+                                move bp-pass-limit(bp-line-counter)
+                                    to bpidx-pass-limit
+
+                                write bpidx-record
+                                    invalid key continue
+                                end-write
+                            end-if
+                        end-if
+                    end-perform
+                end-if
+
+                close bp-idx-file
+            end-if.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- check if breakpoint exists
+        is-breakpoint section.
+
+            search all bp-line-struct
+                at end
+                   move 0 to is-breakpoint-flag
+
+                when bp-src-name(bp-index) = bp-check-src-name and
+                     bp-src-line(bp-index) = bp-check-src-line
+                   move 1 to is-breakpoint-flag
+            end-search
+      *      move spaces to bp-check-src-name.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "N <text>" attaches a
+      *** free-text annotation to the breakpoint on the cursor's
+      *** current line (same line resolution set-breakpoint-condition
+      *** already uses above) -- "N CLEAR" removes it. Shown here on
+      *** the status line, and again whenever execution later stops
+      *** on that breakpoint (process-interface-block, gc-debugger.
+      *** cob). Like every other command, the text arrives already
+      *** upper-cased by process-input-buffer's C$TOUPPER call.
+        set-breakpoint-note section.
+            move line-cursor-position to bp-check-src-line.
+            subtract 1 from line-cursor-position
+                giving tmp-linenumber end-subtract
+            move linenumber(tmp-linenumber) to bp-check-src-line.
+            move cobol-src-name to bp-check-src-name.
+
+            search all bp-line-struct
+                at end
+                    move 'No breakpoint on this line.' to status-line
+                when bp-src-name(bp-index) = bp-check-src-name and
+                     bp-src-line(bp-index) = bp-check-src-line
+
+                    move spaces to tmp-bp-note
+                    move tmp-command-input-buffer(3:68) to tmp-bp-note
+
+                    if function trim (tmp-bp-note) = 'CLEAR'
+                        move spaces to bp-note(bp-index)
+                        move 'Note cleared.' to status-line
+                    else
+                        move tmp-bp-note to bp-note(bp-index)
+                        move spaces to status-line
+                        string 'Note set: ' delimited by size
+                            function trim (bp-note(bp-index))
+                                delimited by size
+                            into status-line
+                        end-string
+                    end-if
+
+                    perform flush-breakpoints
+            end-search
+
+            display status-line end-display.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "M <module>" narrows the
+      *** breakpoint on the cursor's current line to fire only when
+      *** the named module is somewhere in the active call chain at
+      *** the time it's hit -- "M CLEAR" goes back to firing on every
+      *** hit, same resolution and upper-casing as set-breakpoint-note
+      *** above
+        set-breakpoint-module-scope section.
+            move line-cursor-position to bp-check-src-line.
+            subtract 1 from line-cursor-position
+                giving tmp-linenumber end-subtract
+            move linenumber(tmp-linenumber) to bp-check-src-line.
+            move cobol-src-name to bp-check-src-name.
+
+            search all bp-line-struct
+                at end
+                    move 'No breakpoint on this line.' to status-line
+                when bp-src-name(bp-index) = bp-check-src-name and
+                     bp-src-line(bp-index) = bp-check-src-line
+
+                    move spaces to tmp-bp-scope-module
+                    move tmp-command-input-buffer(3:30)
+                        to tmp-bp-scope-module
+
+                    if function trim (tmp-bp-scope-module) = 'CLEAR'
+                        move spaces to bp-scope-module(bp-index)
+                        move 'Module scope cleared.' to status-line
+                    else
+                        move tmp-bp-scope-module
+                            to bp-scope-module(bp-index)
+                        move spaces to status-line
+                        string 'Scoped to module: ' delimited by size
+                            function trim (bp-scope-module(bp-index))
+                                delimited by size
+                            into status-line
+                        end-string
+                    end-if
+
+                    perform flush-breakpoints
+            end-search
+
+            display status-line end-display.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- evaluate an optional field-value
+      *** condition attached to the matched breakpoint (bp-index)
+        check-breakpoint-condition section.
+            if bp-cond-var(bp-index) = spaces
+                move 1 to is-breakpoint-flag
+            else
+                move interface-block to wp-interface-block
+                move bp-cond-var(bp-index) to tmp-wp-var-name
+                move low-value to tmp-wp-var-name(50:1)
+
+                call ANIDATA using "G" wp-interface-block
+                    tmp-wp-var-name end-call
+
+                move wp-dtf-value to bp-cond-field-value
+                move function numval(
+                    function trim (bp-cond-field-value))
+                    to bp-cond-result-numeric
+                move function numval(
+                    function trim (bp-cond-value(bp-index)))
+                    to bp-cond-target-numeric
+
+                evaluate bp-cond-op(bp-index)
+                    when '> '
+                        if bp-cond-result-numeric >
+                            bp-cond-target-numeric
+                            move 1 to is-breakpoint-flag
+                        else
+                            move 0 to is-breakpoint-flag
+                        end-if
+                    when '<'
+                        if bp-cond-result-numeric <
+                            bp-cond-target-numeric
+                            move 1 to is-breakpoint-flag
+                        else
+                            move 0 to is-breakpoint-flag
+                        end-if
+                    when '>='
+                        if bp-cond-result-numeric >=
+                            bp-cond-target-numeric
+                            move 1 to is-breakpoint-flag
+                        else
+                            move 0 to is-breakpoint-flag
+                        end-if
+                    when '<='
+                        if bp-cond-result-numeric <=
+                            bp-cond-target-numeric
+                            move 1 to is-breakpoint-flag
+                        else
+                            move 0 to is-breakpoint-flag
+                        end-if
+                    when '<>'
+                        if bp-cond-result-numeric not =
+                            bp-cond-target-numeric
+                            move 1 to is-breakpoint-flag
+                        else
+                            move 0 to is-breakpoint-flag
+                        end-if
+                    when other
+                        if bp-cond-result-numeric =
+                            bp-cond-target-numeric
+                            move 1 to is-breakpoint-flag
+                        else
+                            move 0 to is-breakpoint-flag
+                        end-if
+                end-evaluate
+            end-if
+
+            if is-breakpoint-flag = 1
+                perform check-breakpoint-module-scope
+            end-if
+
+            if is-breakpoint-flag = 1
+                perform check-breakpoint-depth-condition
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- a breakpoint with a scope
+      *** module set (M <module>) only actually fires when that
+      *** module is somewhere in the active call chain right now --
+      *** scans the whole call-stack-lst (callstack.cpy), not just
+      *** the immediate caller, so a breakpoint scoped to a module
+      *** several calls up the chain still fires. Downgrades
+      *** is-breakpoint-flag back to 0 otherwise, the same way
+      *** check-breakpoint-passcount below holds one back short of
+      *** its pass limit.
+        check-breakpoint-module-scope section.
+            if bp-scope-module(bp-index) not = spaces
+                move 0 to bp-scope-match-flag
+
+                if call-stack-top > 0
+                    perform varying tmp-number from 1 by 1
+                        until tmp-number > call-stack-top
+                        or bp-scope-match-flag = 1
+
+                        if cs-module(tmp-number)
+                            = bp-scope-module(bp-index)
+
+                            move 1 to bp-scope-match-flag
+                        end-if
+                    end-perform
+                end-if
+
+                if bp-scope-match-flag = 0
+                    move 0 to is-breakpoint-flag
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- called right after a hit
+      *** passes its module-scope check, for a breakpoint that has a
+      *** call-depth condition set (C DEPTH <n>). Downgrades
+      *** is-breakpoint-flag back to 0 unless call-depth is exactly
+      *** n at the moment this line is reached, so a recursive or
+      *** heavily re-entered paragraph's breakpoint can be pinned to
+      *** one particular invocation instead of firing on every one.
+        check-breakpoint-depth-condition section.
+            if bp-depth-cond(bp-index) not = 0
+                if call-depth not = bp-depth-cond(bp-index)
+                    move 0 to is-breakpoint-flag
+                end-if
+            end-if.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- called right after a hit
+      *** main-loop "is-breakpoint" call comes back true, for a
+      *** breakpoint that has a pass-limit set (C AFTER <n>).
+      *** Counts the hit and, while the count is still short of the
+      *** limit, downgrades is-breakpoint-flag back to 0 so the run
+      *** doesn't stop -- once the count reaches the limit it stops
+      *** on that pass, and on every pass after it
+        check-breakpoint-passcount section.
+            if bp-pass-limit(bp-index) > 0
+                add 1 to bp-pass-count(bp-index)
+
+                if bp-pass-count(bp-index) < bp-pass-limit(bp-index)
+                    move 0 to is-breakpoint-flag
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- attach/clear a value condition, or a
+      *** pass-count limit, on the breakpoint sitting at the current
+      *** cursor line
+      *** usage: C <fieldname> <op> <value>   (op: > < >= <= = <>)
+      ***        C AFTER <n>                  (stop on the nth hit
+      ***                                      and every hit after)
+      ***        C clear                      (remove both)
+        set-breakpoint-condition section.
+            move line-cursor-position to bp-check-src-line.
+            subtract 1 from line-cursor-position
+                giving tmp-linenumber end-subtract
+            move linenumber(tmp-linenumber) to bp-check-src-line.
+            move cobol-src-name to bp-check-src-name.
+
+            search all bp-line-struct
+                at end
+                    move 'No breakpoint on this line.' to status-line
+                when bp-src-name(bp-index) = bp-check-src-name and
+                     bp-src-line(bp-index) = bp-check-src-line
+
+                    move 3 to tmp-unstring-ptr
+                    unstring tmp-command-input-buffer delimited by space
+                        into tmp-bp-cond-var
+                        with pointer tmp-unstring-ptr
+                    end-unstring
+
+                    evaluate function upper-case(tmp-bp-cond-var)
+                        when 'CLEAR'
+                            move spaces to bp-cond-var(bp-index)
+                            move spaces to bp-cond-op(bp-index)
+                            move spaces to bp-cond-value(bp-index)
+                            move 0 to bp-pass-limit(bp-index)
+                            move 0 to bp-pass-count(bp-index)
+                            move 0 to bp-depth-cond(bp-index)
+                            move 'Condition cleared.' to status-line
+                        when 'DEPTH'
+                            move 0 to tmp-bp-depth-cond
+                            unstring tmp-command-input-buffer
+                                delimited by space
+                                into tmp-bp-depth-cond
+                                with pointer tmp-unstring-ptr
+                            end-unstring
+
+                            move tmp-bp-depth-cond
+                                to bp-depth-cond(bp-index)
+
+                            move spaces to status-line
+                            string 'Breakpoint will only stop'
+                                delimited by size
+                                ' at call depth ' delimited by size
+                                bp-depth-cond(bp-index)
+                                delimited by size
+                                into status-line
+                            end-string
+                        when 'AFTER'
+                            move 0 to tmp-bp-pass-limit
+                            unstring tmp-command-input-buffer
+                                delimited by space
+                                into tmp-bp-pass-limit
+                                with pointer tmp-unstring-ptr
+                            end-unstring
+
+                            move tmp-bp-pass-limit
+                                to bp-pass-limit(bp-index)
+                            move 0 to bp-pass-count(bp-index)
+
+                            move spaces to status-line
+                            string 'Breakpoint will stop after '
+                                bp-pass-limit(bp-index)
+                                delimited by size
+                                ' pass(es).' delimited by size
+                                into status-line
+                            end-string
+                        when other
+                            unstring tmp-command-input-buffer
+                                delimited by space
+                                into tmp-bp-cond-op
+                                with pointer tmp-unstring-ptr
+                            end-unstring
+                            unstring tmp-command-input-buffer
+                                delimited by space
+                                into tmp-bp-cond-value
+                                with pointer tmp-unstring-ptr
+                            end-unstring
+
+                            move tmp-bp-cond-var
+                                to bp-cond-var(bp-index)
+                            move tmp-bp-cond-op
+                                to bp-cond-op(bp-index)
+                            move tmp-bp-cond-value
+                                to bp-cond-value(bp-index)
+
+                            move spaces to status-line
+                            string 'Condition set: '
+                                function trim (tmp-bp-cond-var)
+                                ' ' function trim (tmp-bp-cond-op)
+                                ' ' function trim (tmp-bp-cond-value)
+                                into status-line
+                            end-string
+                    end-evaluate
+
+                    perform flush-breakpoints
+            end-search
+
+            display status-line end-display
+
+            continue.
+
+      ***************************************************************
+        display-current-breakpoints section.
+            move cobol-src-name to bp-check-src-name.
+      *      move "testprog" to bp-check-src-name.
+
+            perform varying tmp-onscreen-linenumber from 1 by 1
+                until tmp-onscreen-linenumber = MAX-ROWS
+                or bp-amount = 0
+
+                move linenumber(tmp-onscreen-linenumber)
+                    to bp-check-src-line
+                perform is-breakpoint
+
+                if is-breakpoint-flag = 1
+                    add 1 to tmp-onscreen-linenumber giving
+                    tmp-onscreen-linenumber-2 end-add
+
+                    display sourceline(tmp-onscreen-linenumber)(1:74)
+                    line tmp-onscreen-linenumber-2 col 7
+                    with background-color COB-COLOR-RED end-display
+                end-if
+            end-perform
+
+            continue.
+
+      ***************************************************************
+       >> IF ENABLE-LOGGING DEFINED
+        log-breakpoint-list section.
+            if cob-anim-logging not = 'Y'
+               exit section
+            end-if
+
+            move spaces to log-line
+            move "**************************" to log-line
+            write log-line
+
+            if bp-next-line not = 0
+                perform varying tmp-linenumber from 1 by 1
+                    until tmp-linenumber = bp-next-line
+
+                    move spaces to log-line
+                    string bp-src-name(tmp-linenumber) delimited by size
+                        ";" delimited by size
+                        bp-src-line(tmp-linenumber) delimited by size
+                        into log-line
+                    end-string
+                    write log-line
+                end-perform
+            end-if
+
+            move spaces to log-line
+            move "*************************" to log-line
+            write log-line
+
+            continue.
+       >> END-IF
