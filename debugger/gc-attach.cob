@@ -0,0 +1,186 @@
+        identification division.
+        program-id. gc-attach.
+
+      * a second analyst's read-only window onto a live
+      * gc-debugger session -- run as its own OS process alongside
+      * the real debugger (which, as the animator's per-statement
+      * callback, only one process can ever be), pointed at the same
+      * state file via COB_STATE_FILE the real session
+      * is already publishing RUNNING/PAUSED/ENDED;module;line to on
+      * every state change. Opens that file for INPUT only, every
+      * single time through the loop, and never opens bp-file,
+      * wp-file, or state-file for OUTPUT -- there is nothing in this
+      * program that can reach into the real session and change it.
+
+        environment division.
+        configuration section.
+        input-output section.
+        file-control.
+
+            select state-file assign to state-path
+                organization is line sequential
+                file status is state-file-status.
+
+        data division.
+        file section.
+
+        fd  state-file.
+            01 state-record         pic x(200).
+
+        working-storage section.
+
+            01 state-path                   pic x(256) value spaces.
+            01 state-file-status            pic 99.
+
+            01 attach-tag                    pic x(10) value spaces.
+            01 attach-module                 pic x(30) value spaces.
+            01 attach-line                   pic 9(6) value 0.
+            01 attach-unstring-ptr           pic 9(5).
+            01 attach-quit-flag              pic 9 value 0.
+            01 attach-key-buffer             pic x(10).
+
+            01 ATTACH-BORDER    pic x(40)
+                value "########################################".
+            01 ATTACH-BLANK     pic x(40)
+                value "#                                      #".
+            01 ATTACH-TITLE     pic x(40)
+                value "#  gc-debugger session (read-only)     #".
+            01 ATTACH-PROMPT    pic x(40)
+                value "#  Enter to refresh, Q to detach       #".
+
+            01 ATTACH-TAG-LINE.
+                03 filler pic x(3) value "#  ".
+                03 attach-tag-display pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 ATTACH-MODULE-LINE.
+                03 filler pic x(3) value "#  ".
+                03 attach-module-display pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 ATTACH-LINE-LINE.
+                03 filler pic x(3) value "#  ".
+                03 attach-line-display pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+
+        screen section.
+
+            01 attach-screen.
+                03 filler pic x(40)
+                    LINE 9 COL 20
+                    using ATTACH-BORDER.
+                03 filler pic x(40)
+                    LINE 10 COL 20
+                    using ATTACH-TITLE.
+                03 filler pic x(40)
+                    LINE 11 COL 20
+                    using ATTACH-BLANK.
+                03 filler pic x(40)
+                    LINE 12 COL 20
+                    using ATTACH-TAG-LINE.
+                03 filler pic x(40)
+                    LINE 13 COL 20
+                    using ATTACH-MODULE-LINE.
+                03 filler pic x(40)
+                    LINE 14 COL 20
+                    using ATTACH-LINE-LINE.
+                03 filler pic x(40)
+                    LINE 15 COL 20
+                    using ATTACH-BLANK.
+                03 filler pic x(40)
+                    LINE 16 COL 20
+                    using ATTACH-PROMPT.
+                03 filler pic x(40)
+                    LINE 17 COL 20
+                    using ATTACH-BORDER.
+
+        procedure division.
+            move spaces to state-path.
+            accept state-path from environment 'COB_STATE_FILE'
+            end-accept.
+            if state-path = spaces
+                move 'gc-debugger.state' to state-path
+            end-if.
+
+            perform until attach-quit-flag = 1
+                perform read-session-state
+                perform display-session-state
+
+                move spaces to attach-key-buffer
+                accept attach-key-buffer line 18 col 20 end-accept
+
+                call "C$TOUPPER" using attach-key-buffer
+                    by value 1 end-call
+
+                if attach-key-buffer(1:1) = 'Q'
+                    move 1 to attach-quit-flag
+                end-if
+            end-perform.
+
+            stop run.
+
+      ***************************************************************
+      *** ----------------- read whatever publish-run-state (gc-
+      *** debugger.cob) most recently wrote to state-path -- a single
+      *** "tag;module;line" record, same format that section writes.
+      *** Opened and closed fresh every time through the loop, so
+      *** this always picks up the real session's latest rewrite of
+      *** the file instead of some stale file handle's view of it.
+        read-session-state section.
+            move spaces to attach-tag.
+            move spaces to attach-module.
+            move 0 to attach-line.
+
+            open input state-file.
+
+            if state-file-status = 0
+                read state-file end-read
+
+                if state-file-status = 0
+                    move 1 to attach-unstring-ptr
+                    unstring state-record delimited by ';'
+                        into attach-tag
+                        with pointer attach-unstring-ptr
+                    end-unstring
+                    unstring state-record delimited by ';'
+                        into attach-module
+                        with pointer attach-unstring-ptr
+                    end-unstring
+                    unstring state-record delimited by ';'
+                        into attach-line
+                        with pointer attach-unstring-ptr
+                    end-unstring
+                else
+                    move 'NO DATA' to attach-tag
+                end-if
+
+                close state-file
+            else
+                move 'NO DATA' to attach-tag
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- format and redisplay attach-screen from
+      *** whatever read-session-state just picked up
+        display-session-state section.
+            move spaces to attach-tag-display.
+            string 'Status:  ' delimited by size
+                function trim (attach-tag) delimited by size
+                into attach-tag-display
+            end-string
+
+            move spaces to attach-module-display.
+            string 'Module:  ' delimited by size
+                function trim (attach-module) delimited by size
+                into attach-module-display
+            end-string
+
+            move spaces to attach-line-display.
+            string 'Line:    ' delimited by size
+                attach-line delimited by size
+                into attach-line-display
+            end-string
+
+            display attach-screen end-display.
+
+            continue.
