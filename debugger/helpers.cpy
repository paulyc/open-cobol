@@ -24,32 +24,102 @@
                 call GETLINE using tmp-linenumber-bin
                 tmp-source-line-buffer end-call
 
-                move function upper-case(tmp-source-line-buffer)
-                    to string-contains-str1
-                move "STOP" to string-contains-str2
+      * structural recognition -- reassemble the
+      * statement starting at active-line-if (STOP RUN can be split
+      * across two lines) and only treat it as a real STOP RUN when
+      * STOP and RUN are its first two tokens, not merely present
+      * somewhere on the line (a comment or a quoted literal such as
+      * DISPLAY "STOP RUNNING" no longer false-triggers this)
+                perform build-stop-run-statement-text
+
+                move 1 to srr-tok-ptr
+                move spaces to srr-token
+                unstring stop-run-statement-text
+                    delimited by all space
+                    into srr-token
+                    with pointer srr-tok-ptr
+                end-unstring
+
+                if function trim (srr-token) = 'STOP'
+                    move spaces to srr-token
+                    unstring stop-run-statement-text
+                        delimited by all space
+                        into srr-token
+                        with pointer srr-tok-ptr
+                    end-unstring
+
+                    if function trim (srr-token) = 'RUN'
+                        perform flush-breakpoints
+                    end-if
+                end-if
+            end-if
 
-                perform string-contains
+            continue.
 
-                if string-contains-flag = 1
-                    move " RUN" to string-contains-str2
+      ***************************************************************
+      *** ----------------- join the active line (and,
+      *** if the statement runs on, the next line or two) into one
+      *** upper-cased, single-spaced buffer, the same way
+      *** build-call-statement-text (callstack.cpy)
+      *** reassembles a multi-line CALL -- stops at the first line
+      *** whose trimmed text ends in a period, or after 3 lines
+        build-stop-run-statement-text section.
+            move spaces to stop-run-statement-text.
+            move 1 to srr-ptr.
+            move 0 to tmp-counter.
+
+            perform varying tmp-linenumber from active-line-if by 1
+                until tmp-counter = 1
+                or tmp-linenumber > module-line-count
+                or tmp-linenumber > active-line-if + 2
+
+                move tmp-linenumber to tmp-linenumber-bin
+                call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
 
-                    perform string-contains
+                move spaces to tmp-source-line-trimmed
+                move function trim (tmp-source-line-buffer)
+                    to tmp-source-line-trimmed
 
-                    if string-contains-flag = 1
-                        perform flush-breakpoints
-                    end-if
+                string ' ' delimited by size
+                    function trim (tmp-source-line-trimmed)
+                        delimited by size
+                    into stop-run-statement-text
+                    with pointer srr-ptr
+                end-string
+
+                compute tmp-number =
+                    function length (function trim
+                        (tmp-source-line-trimmed))
+                end-compute
+
+                if tmp-number > 0
+                    and tmp-source-line-trimmed(tmp-number:1) = '.'
+
+                    move 1 to tmp-counter
                 end-if
-            end-if
+            end-perform
+
+            move function upper-case
+                    (function trim (stop-run-statement-text))
+                to stop-run-statement-text
 
             continue.
 
       ***************************************************************
+      *** ----------------- is the active line a PERFORM, CALL, or
+      *** INVOKE? string-contains-flag comes back 1 if
+      *** any of the three is present. do-step-over falls back on
+      *** this when anim-stmt-type doesn't come back 'P' for the
+      *** line it's standing on, since INVOKE isn't guaranteed to be
+      *** flagged as a call-type statement by the animator interface
+      *** the way CALL/PERFORM are.
         check-for-perform-call section.
             move active-line-if to tmp-linenumber-bin
 
        >> IF ENABLE-LOGGING DEFINED
             if cob-anim-logging = 'Y'
-                string "check for perform or call statement."
+                string "check for perform, call, or invoke statement."
                     delimited by size into tmp-log-line
                 end-string
                 perform log-msg
@@ -69,6 +139,11 @@
                 perform string-contains
             end-if
 
+            if string-contains-flag not = 1
+                move "INVOKE" to string-contains-str2
+                perform string-contains
+            end-if
+
             continue.
 
       ***************************************************************
@@ -77,4 +152,27 @@
             inspect string-contains-str1 tallying string-contains-flag
                for all function trim (string-contains-str2)
 
+            if string-contains-flag > 1
+                move 1 to string-contains-flag
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- show the command-prefix
+      *** legend (F2, or typing "?"), same pause-for-Enter-then-
+      *** redraw pattern show-call-stack/show-watch-panel already use
+        show-help-screen section.
+            display empty-screen end-display
+            display help-screen end-display
+
+            move spaces to tmp-command-input-buffer.
+            accept tmp-command-input-buffer line 23 col 10 end-accept.
+
+            display empty-screen end-display
+            perform do-screen-init.
+            display animator-screen end-display.
+            perform display-current-breakpoints.
+            perform display-active-line.
+
             continue.
