@@ -0,0 +1,2365 @@
+        identification division.
+        program-id. gc-debugger.
+
+        environment division.
+        configuration section.
+        input-output section.
+        file-control.
+
+            select bp-file assign to bp-path
+                organization is line sequential
+                file status is bp-file-status.
+
+      * "W dump [name]" export target -- a plain text
+      * snapshot of the watchpoint table, same ';'-delimited style as
+      * the breakpoint list/profiles
+            select wp-dump-file assign to wp-dump-path
+                organization is line sequential
+                file status is wp-dump-file-status.
+
+      * one-line "where things stand right now" file,
+      * rewritten every time the run/pause state changes, so an
+      * outside process can tell at a glance whether this session is
+      * running or sitting paused, and where -- without attaching to
+      * the animator itself
+            select state-file assign to state-path
+                organization is line sequential
+                file status is state-file-status.
+
+      * a derived, keyed copy of the breakpoint table --
+      * bp-path stays the human-editable ';'-delimited list ("P
+      * RELOAD" relies on hand edits to it being picked up), this
+      * is a fast-lookup-by-key (module+line) mirror of the same
+      * data, rebuilt every time that list is loaded or saved
+            select bp-idx-file assign to bp-idx-path
+                organization is indexed
+                access mode is dynamic
+                record key is bpidx-key
+                file status is bp-idx-file-status.
+
+      * headless trace mode -- one line per statement
+      * executed, opened once at startup and kept open for the whole
+      * run (same lifetime as log-file below), not rewritten like
+      * state-file/bp-idx-file
+            select trace-file assign to trace-path
+                organization is line sequential
+                file status is trace-file-status.
+       >> IF ENABLE-LOGGING DEFINED
+            select log-file assign to log-file-path
+                organization is line sequential
+                file status is log-file-status.
+       >> END-IF
+
+        data division.
+
+        file section.
+
+            fd  bp-file.
+                01 bp-line             pic x(200).
+
+      * module;line;run-mode, overwritten on every
+      * publish-run-state call
+            fd  state-file.
+                01 state-record         pic x(200).
+
+      * one line per watchpoint -- name;module;op;
+      * value;current-value
+            fd  wp-dump-file.
+                01 wp-dump-line         pic x(200).
+
+      * key is module name + zero-padded line number,
+      * so a direct keyed READ/WRITE finds one breakpoint without
+      * scanning or loading the rest of the table
+            fd  bp-idx-file.
+                01 bpidx-record.
+                    05 bpidx-key            pic x(36).
+                    05 bpidx-cond-var       pic x(50).
+                    05 bpidx-cond-op        pic x(2).
+                    05 bpidx-cond-value     pic x(30).
+                    05 bpidx-pass-limit     pic 9(5).
+
+      * one line per statement executed in headless
+      * trace mode -- module;line, or HIT;BP|WP;module;line;name
+      * on a breakpoint/watchpoint hit that trace mode ran
+      * straight through instead of pausing for analyst input
+            fd  trace-file.
+                01 trace-line           pic x(200).
+
+       >> IF ENABLE-LOGGING DEFINED
+            fd  log-file.
+                01 log-line             pic x(512).
+       >> END-IF
+
+        working-storage section.
+            copy screenio.
+
+      ***************************************************************
+      ** Constants                                                 **
+      ***************************************************************
+            78 MAX-ROWS             value 19.
+            78 MIN-SCREEN-ROWS      value 5.
+            78 MAX-ROW-LENGTH       value 84.
+
+            78 MAX-BREAKPOINTS      value 250.
+
+      * how many of the MAX-ROWS source lines the
+      * source window actually shows, read from COB_SCREEN_ROWS at
+      * startup -- the codelines screen group still has a fixed row
+      * for each of MAX-ROWS, so rows past scr-window-rows are just
+      * left blank rather than the screen itself being resized
+            77 scr-window-rows      pic 9(2) value 19.
+            77 scr-window-rows-env  pic x(2).
+
+            77 GETLINE              pic x(128) value "get_aniline".
+            77 GETLINECOUNT         pic x(128) value "get_linecount".
+            77 ANIDATA              pic x(128) value "anidata".
+
+
+      ***************************************************************
+      ** General flags, management data                            **
+      ***************************************************************
+            77 global-init-flag             pic 9 value 0.
+            77 module-init-flag             pic 9 value 0.
+
+            77 active-line                  pic 9(5) value 0.
+            77 active-line-onscreen         pic 99 value 0.
+
+            77 call-depth                   pic 9(6) value 0.
+            77 step-over-mode-counter       pic 9(6) value 0.
+            77 step-over-return-depth       pic 9(6) value 0.
+
+      * set by process-interface-block-cdepth when the statement
+      * just animated was an INVOKE it had to identify itself (the
+      * interface doesn't reliably flag those 'P' the way it does
+      * CALL/PERFORM) -- tells the very next interface callback to
+      * pop the depth/call-stack frame pushed for it, since INVOKE
+      * runs to completion as a single animator step with no 'R'
+      * callback of its own to pop on
+            77 invoke-depth-pending         pic 9 value 0.
+
+      *     Saves the run mode:
+      *     0... Normal
+      *     1... Step-Over
+      *     2... Go (till end or breakpoint)
+            01 run-mode                     pic 9 value 0.
+                88 SINGLE-STEP-MODE         value 0.
+                88 STEP-OVER-MODE           value 1.
+                88 GO-MODE                  value 2.
+
+            01 step-over-module             pic x(30).
+            01 f6-hit                       pic 9.
+            01 f8-hit                       pic 9.
+
+      * remember where the most recent GO-MODE run
+      * started, so "Z" can jump the source view back there after
+      * the run is interrupted by a breakpoint/watchpoint -- the
+      * animator interface gives us no way to rewind the actual
+      * run, only to re-point the view at the checkpoint so the
+      * user can re-launch GO-MODE from the same place
+            01 checkpoint-module            pic x(30) value spaces.
+            01 checkpoint-line              pic 9(6) value 0.
+            01 checkpoint-set-flag          pic 9 value 0.
+
+      * publish-run-state's target file and the tag
+      * (RUNNING/PAUSED/ENDED) it's asked to write on each call
+            01 state-path                   pic x(256) value spaces.
+            01 state-file-status            pic 99.
+            01 state-tag                    pic x(10).
+
+      * "U <field> <op> <value>" -- a one-shot expression
+      * checked every GO-MODE step (check-go-until-condition) the
+      * same way a breakpoint value condition is (check-breakpoint-
+      * condition, breakpoints.cpy); go-until-active-flag is on only
+      * while a run started by "U" is still looking for the
+      * condition to go true, go-until-hit-flag for the one step it
+      * actually does
+            01 go-until-active-flag         pic 9 value 0.
+            01 go-until-hit-flag            pic 9 value 0.
+            01 go-until-var                 pic x(50) value spaces.
+            01 go-until-op                  pic x(2) value spaces.
+            01 go-until-value               pic x(20) value spaces.
+
+      * headless trace mode -- COB_TRACE_MODE switches it
+      * on, COB_TRACE_FILE names where the per-statement trace goes
+      * (default gc-debugger.trace); trace-file-open-flag remembers
+      * whether OPEN OUTPUT succeeded, so quit-debugger/the GO-MODE
+      * path only CLOSE/WRITE a file that's actually open
+            01 trace-mode                   pic x value 'N'.
+            01 trace-path                   pic x(256) value spaces.
+            01 trace-file-status            pic 99.
+            01 trace-file-open-flag         pic 9 value 0.
+
+      * running-progress footer -- counts statements
+      * executed since the most recent "G" so a long GO-MODE run
+      * shows some sign of life instead of a frozen screen; reset
+      * to zero each time do-go starts a fresh run, bumped once per
+      * statement while GO-MODE stays on, and redisplayed every
+      * go-progress-interval statements (not every single one, to
+      * keep a fast run from drowning in screen writes)
+            01 go-progress-counter          pic 9(8) value 0.
+            01 go-progress-interval         pic 9(8) value 200.
+            01 go-progress-footer           pic x(12) value spaces.
+
+      * end-of-session summary -- running totals for the
+      * whole session (never reset the way go-progress-counter is),
+      * shown on session-summary-screen right before quit-debugger
+      * actually stops the run
+            01 session-stmt-count           pic 9(8) value 0.
+            01 session-bp-hit-count         pic 9(5) value 0.
+            01 session-wp-hit-count         pic 9(5) value 0.
+            01 session-until-hit-count      pic 9(5) value 0.
+
+            77 dummy                        pic x.
+
+       >> IF ENABLE-LOGGING DEFINED
+            77 cob-anim-logging             pic x(1).
+            77 cob-logging-module           pic x(30).
+      * one id per run (captured when the log is
+      * opened) plus a fresh clock reading on every line written
+            77 log-session-id               pic x(8) value spaces.
+            77 log-timestamp                pic x(8) value spaces.
+
+      * wildcard matching for COB_LOGGING_MODULE -- one
+      * '*' anywhere in the module filter now matches a prefix,
+      * suffix, or (with no text around it at all) everything, the
+      * same as the already-special "all" value. check-log-module-
+      * filter (logging.cpy) sets log-module-match-flag; the three
+      * call sites below just test that flag instead of comparing
+      * cob-logging-module to cobol-src-name directly.
+            77 log-module-match-flag        pic 9.
+            77 log-module-wildcard-count    pic 9.
+            77 log-module-prefix            pic x(30).
+            77 log-module-suffix            pic x(30).
+            77 log-module-suffix-len        pic 9(5).
+            77 log-module-srcname-len       pic 9(5).
+            77 log-module-start-pos         pic 9(5).
+
+      * cap gc-debugger.log's size and rotate it instead
+      * of letting a long headless run grow it without bound --
+      * COB_LOG_MAX_KB (default 500) sets the ceiling, log-bytes-
+      * written tracks how much has gone to the current generation,
+      * and log-rotate-path is the ".1" backup name rotate-log-file
+      * (logging.cpy) renames the full file to before reopening fresh
+            77 log-max-kb-env                pic x(6).
+            77 log-max-kb                    pic 9(6) value 500.
+            77 log-max-bytes                 pic 9(9) value 0.
+            77 log-bytes-written             pic 9(9) value 0.
+            01 log-rotate-path               pic x(256).
+       >> END-IF
+
+            01 onscreen-mode                pic 9.
+                88 DEBUG-SCREEN-MODE        value 1.
+                88 VV-SCREEN-MODE           value 2.
+                88 SEARCH-SCREEN-MODE       value 3.
+
+            01 continue-search-mode         pic 9.
+                88 CONTINUE-SEARCH-ON       value 1.
+                88 CONTINUE-SEARCH-OFF      value 0.
+
+      ***************************************************************
+      ** Structures (Data, Screen, ... )                           **
+      ***************************************************************
+
+            77 lines-set                pic 9(02) value 20.
+            01 codelines-data.
+                04 codeline occurs 5 to 50 depending on lines-set.
+                    05 linenumber       pic 9(5) value zero.
+                    05 sourceline       pic x(77).
+
+       >> IF ENABLE-LOGGING DEFINED
+            01 log-file-status          pic 99.
+            01 log-file-path            pic x(256)
+                                        value "gc-debugger.log".
+       >> END-IF
+
+            77 VV-NAME                  pic x(10) value "Varname:".
+            77 VV-USAGE                 pic x(10) value "Usage:".
+            77 VV-SIZE                  pic x(10) value "Length:".
+            77 VV-CONTENT               pic x(10) value "Data:".
+
+      * View-Variable set-back (request "S" command)
+            01 vv-current-varname       pic x(50).
+            01 vv-leave-flag            pic 9 value 0.
+            01 vv-set-value             pic x(280).
+
+      * View-Variable paging through large group items
+      * (offset into the field that ANIDATA starts its 280-byte
+      * window at, the same way the "G"/"S" letter already selects
+      * ANIDATA's behavior)
+            01 vv-page-offset           pic 9(5) value 0.
+            01 vv-field-length          pic 9(5) value 0.
+            01 vv-refmod-varname        pic x(70).
+            01 vv-refmod-start          pic 9(5).
+
+      * decode 88-level condition-names declared under
+      * the variable currently shown in View Variable. vv-decl-line
+      * locates the variable's own declaration line (so we know where
+      * to start looking for subordinate 88-levels and where the list
+      * of them ends); vv-condition-lst holds up to five condition-
+      * names found there together with whether their VALUE currently
+      * matches the field's displayed content.
+            01 vv-decl-line               pic 9(5) value 0.
+            01 vv-cond-count               pic 9 value 0.
+            01 vv-condition-lst.
+                04 vv-condition-entry occurs 5 times.
+                    05 vv-cond-name        pic x(30).
+                    05 vv-cond-value       pic x(30).
+                    05 vv-cond-match       pic x(5).
+            01 vv-cond-display-data.
+                04 vv-cond-display occurs 5 times pic x(60).
+
+      * scratch fields for vv-decode-condition-names' line-by-line
+      * scan of the source -- level number, item/condition name, and
+      * whatever is left on the line after splitting on a quote
+            01 vv-scan-level               pic x(4).
+            01 vv-scan-name                pic x(30).
+            01 vv-scan-rest                pic x(100).
+
+      * decode dtf-usage into an actual numeric value
+      * for COMP/BINARY and COMP-3/PACKED-DECIMAL fields instead of
+      * showing their raw bytes (which is all the plain content-vv-l1
+      * thru -l5 group ever does). dtf-usage is the animator
+      * interface's own usage-category code -- DISPLAY/BINARY/PACKED/
+      * COMP-1/COMP-2 -- set by ANIDATA the same way dtf-length and
+      * dtf-value already are.
+            77 VV-USAGE-DISPLAY            pic 99 value 0.
+            77 VV-USAGE-BINARY             pic 99 value 1.
+            77 VV-USAGE-PACKED             pic 99 value 2.
+            77 VV-USAGE-COMP-1             pic 99 value 3.
+            77 VV-USAGE-COMP-2             pic 99 value 4.
+
+            01 vv-decoded-value           pic x(60) value spaces.
+            01 vv-hex-value               pic x(62) value spaces.
+            01 vv-hex-byte-count          pic 9(5) value 0.
+            01 vv-hex-index               pic 9(5) value 0.
+            01 vv-hex-one-byte            pic 9(3) binary.
+            01 vv-hex-nibble              pic 9(2) binary.
+            01 vv-hex-digits              pic x(16)
+                value "0123456789ABCDEF".
+            01 vv-packed-digits           pic x(40) value spaces.
+            01 vv-packed-sign             pic x value space.
+            01 vv-packed-byte-count       pic 9(3) value 0.
+            01 vv-packed-digit-ptr        pic 9(3) value 0.
+            01 vv-binary-byte-count       pic 9(3) value 0.
+            01 vv-binary-value            pic s9(18) binary value 0.
+            01 vv-decoded-numeric         pic -(17)9.
+
+      * decode a CALL statement's USING clause into each
+      * argument's passing mode (BY REFERENCE/CONTENT/VALUE), shown
+      * on the status line once execution stops on that line --
+      * decode-call-passing-mode, callstack.cpy
+            01 cap-statement-text          pic x(800).
+            01 cap-ptr                     pic 9(3).
+            01 cap-tok-ptr                  pic 9(3).
+            01 cap-token                   pic x(40).
+            01 cap-mode                    pic x(10).
+            01 cap-arg-count               pic 9.
+            01 cap-arg-lst.
+                04 cap-arg-entry occurs 6 times.
+                    05 cap-arg-name          pic x(30).
+                    05 cap-arg-mode          pic x(10).
+
+      * "Step Into" (F1) -- the CALL target program-id
+      * or PERFORM target paragraph/section name pulled off the
+      * active line by resolve-step-into-target (callstack.cpy), so
+      * do-step-into can tell the analyst what it's about to step
+      * into before it happens
+            01 sit-target-name              pic x(30) value spaces.
+            01 sit-target-kind              pic x(10) value spaces.
+
+            77 EMPTYLINE                pic x(2100) value spaces.
+
+            01 SEARCH-SCREEN-HEADLINE   pic x(40)
+                value "########################################".
+            01 SEARCH-SCREEN-MIDLINE    pic x(40)
+                value "#                                      #".
+            01 SEARCH-SCREEN-MIDLINE-2  pic x(40)
+                value "#  Search term:                        #".
+      * this label used to read "Last Search term
+      * (Enter to reuse):" -- now the field below it previews the
+      * whole recent-search history, not just the last one, so the
+      * label was reworded to match
+            01 SEARCH-SCREEN-MIDLINE-3  pic x(40)
+                value "#  Recent terms (!1-!5 to reuse):      #".
+            01 SEARCH-LAST-SEARCH.
+                03 filler pic x(3) value "#  ".
+                03 last-search-term pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+
+      * end-of-session summary box, built and displayed
+      * from quit-debugger right before it stops the run -- same
+      * border/box fields as search-screen, same "#  " / "      #"
+      * sandwich around a 30-char value field as SEARCH-LAST-SEARCH
+            01 SESSION-SUMMARY-TITLE    pic x(40)
+                value "#  Session summary                     #".
+            01 SESSION-SUMMARY-LINE-1.
+                03 filler pic x(3) value "#  ".
+                03 ss-stmt-line pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 SESSION-SUMMARY-LINE-2.
+                03 filler pic x(3) value "#  ".
+                03 ss-bp-line pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 SESSION-SUMMARY-LINE-3.
+                03 filler pic x(3) value "#  ".
+                03 ss-wp-line pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 SESSION-SUMMARY-LINE-4.
+                03 filler pic x(3) value "#  ".
+                03 ss-until-line pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 SESSION-SUMMARY-LINE-5.
+                03 filler pic x(3) value "#  ".
+                03 ss-module-line pic x(30) value spaces.
+                03 filler pic x(7) value "      #".
+            01 SESSION-SUMMARY-PROMPT   pic x(40)
+                value "#  Press Enter to exit                 #".
+
+
+      ***************************************************************
+      ** Screen variables (lines, positions, ... )                 **
+      ***************************************************************
+            01 line-cursor-position     pic 99 value 1.
+            01 module-line-count        pic 9(5) value 0.
+            01 goto-linenumber          pic 9(5).
+
+      * static column ruler shown under the source window,
+      * lined up with sourceline's screen columns (source col 1 sits
+      * under screen col 7, same offset codelines itself uses) -- tens
+      * digit every ten columns, dots in between. Built once by
+      * build-column-ruler (called from do-screen-init) rather than
+      * as one long VALUE literal.
+            01 column-ruler             pic x(74) value spaces.
+
+
+      ***************************************************************
+      ** Key input processing                                      **
+      ***************************************************************
+            01 inp-crt-status           pic 9(4).
+
+      ***************************************************************
+      ** Buffers and temporary used fields                         **
+      ***************************************************************
+            01 tmp-command-input-buffer     pic x(70).
+            01 tmp-unstring-buffer          pic x(256).
+            01 tmp-unstring-ptr             pic 9(3).
+            01 tmp-line-position            pic 99.
+            01 tmp-source-line-buffer       pic x(512).
+            01 tmp-linenumber               pic 9(5).
+            01 tmp-linenumber-2             pic 9(5).
+            01 tmp-linenumber-3             pic 9(5).
+            01 tmp-number                   pic 9(5).
+            01 tmp-number-2                 pic 9(5).
+            01 tmp-onscreen-linenumber      pic 99.
+            01 tmp-onscreen-linenumber-2    pic 99.
+            01 tmp-linenumber-bin           usage binary-long.
+            01 tmp-counter                  pic 9(5).
+            01 tmp-cobol-src-name           pic x(30).
+            01 tmp-bp-src-name              pic x(30).
+            01 tmp-bp-src-line              pic 9(5).
+            01 tmp-wp-var-name              pic x(50).
+            01 tmp-wp-cond-op               pic x(2).
+            01 tmp-wp-cond-value            pic x(30).
+            01 wp-cond-satisfied-flag       pic 9.
+            01 wp-cond-result-numeric       pic s9(15)v9(5).
+            01 wp-cond-target-numeric       pic s9(15)v9(5).
+
+      * cross-module watchpoint scope
+            01 wp-scope-match-flag          pic 9 value 0.
+            01 wp-scope-scan-ptr            pic 9(5).
+            01 wp-scope-scan-item           pic x(30).
+            01 wp-scope-token               pic x(200) value spaces.
+            01 wp-scope-token-upper         pic x(200) value spaces.
+            01 wp-scope-token-ptr           pic 9(5) value 0.
+            01 tmp-bp-cond-var              pic x(50).
+            01 tmp-bp-cond-op               pic x(2).
+            01 tmp-bp-cond-value            pic x(30).
+            01 tmp-bp-pass-limit            pic 9(5).
+
+      * free-text annotation field on breakpoints
+            01 tmp-bp-note                  pic x(40).
+      * "M <module>" scope field on breakpoints
+            01 tmp-bp-scope-module          pic x(30).
+      * "C ... DEPTH <n>" call-depth condition field
+            01 tmp-bp-depth-cond            pic 9(6).
+            01 bp-cond-field-value          pic x(280).
+            01 bp-cond-result-numeric       pic s9(15)v9(5).
+            01 bp-cond-target-numeric       pic s9(15)v9(5).
+      * "B <name>" sets a breakpoint on a paragraph/section
+      * header by name instead of at the cursor -- find-paragraph-line
+      * resolves tmp-bp-target-name to a source line (0 if not found)
+            01 tmp-bp-target-name           pic x(30).
+            01 tmp-source-line-trimmed      pic x(255).
+
+      * validate-bp-module-name's verdict on whatever
+      * bp-src-name it was last handed, and how many entries
+      * flush-breakpoints skipped writing out because of it
+            01 bp-valid-flag                pic 9 value 1.
+            01 bp-invalid-count             pic 9(4) value 0.
+
+      * "P COMPACT" squeezes delete-breakpoint's "L!"
+      * tombstones out of the in-memory table (they're already
+      * skipped when flush-breakpoints writes the list file, but they
+      * go on occupying a row -- out of MAX-BREAKPOINTS total -- until
+      * something removes them for real)
+            01 bp-compact-write-index       pic 9(4) value 0.
+            01 bp-compact-removed-count     pic 9(4) value 0.
+
+      * check-for-stop-run's reassembled statement text
+      * (the active line plus, if needed, the next couple of lines,
+      * joined by single spaces the way build-call-statement-text
+      * already does for CALL) and the two tokens pulled off its
+      * front, so "STOP RUN" is only recognized in verb position --
+      * not as a substring anywhere on the line, which would also
+      * match it inside a comment or a quoted literal
+            01 stop-run-statement-text      pic x(120).
+            01 srr-ptr                      pic 9(3).
+            01 srr-tok-ptr                  pic 9(3).
+            01 srr-token                    pic x(10).
+       >> IF ENABLE-LOGGING DEFINED
+            01 tmp-log-line                 pic x(512).
+       >> END-IF
+
+      ***************************************************************
+      ** Variables for breakpoint management                       **
+      ***************************************************************
+            77 bp-wp-init-flag                    pic 9.
+      * last used line in breakpoint table
+            77 bp-next-line                       pic 9(5).
+
+      * line number for delete-breakpoint
+            77 bp-delete-src-line                 pic 9(5).
+            77 bp-check-src-line redefines bp-delete-src-line pic 9(5).
+            77 bp-add-src-line redefines bp-delete-src-line   pic 9(5).
+
+      * src-name for delete, add, check breakpoint
+            77 bp-delete-src-name                             pic x(30).
+            77 bp-check-src-name redefines bp-delete-src-name pic x(30).
+            77 bp-add-src-name redefines bp-delete-src-name   pic x(30).
+
+            77 is-breakpoint-flag                 pic 9 value 0.
+
+      * temporary variable for one record
+            77 bp-wp-temp-record                  pic x(40).
+
+            01  bp-file-info.
+                03  bp-path                       pic x(256).
+                03  bp-file-status                pic 99.
+
+      * keyed index file derived from whichever list
+      * bp-path currently names (the shared file or a loaded profile)
+            01  bp-idx-path                       pic x(260).
+            01  bp-idx-file-status                pic 99.
+
+      * named, saveable breakpoint profiles
+            01  bp-profile-name                    pic x(50).
+            01  bp-profile-path                     pic x(256).
+            01  bp-line-counter                   pic 9(4).
+            01  bp-amount                         pic 9(4) value 1000.
+
+      * breakpoint table with max. MAX-BREAKPOINTS breakpoints
+            01 breakpoint-lst.
+                05  bp-line-struct occurs 0 TO MAX-BREAKPOINTS
+                              depending on bp-amount,
+                              ascending key bp-src-name,
+                                            bp-src-line,
+                              indexed by bp-index.
+                    10  bp-src-name                 pic x(30).
+                    10  bp-src-line                 pic 9(5).
+      * optional condition: only break when bp-cond-var bp-cond-op
+      * bp-cond-value evaluates true (e.g. WS-TOTAL;<;0)
+                    10  bp-cond-var                 pic x(50).
+                    10  bp-cond-op                  pic x(2).
+                    10  bp-cond-value                pic x(30).
+      * "stop after N passes" -- bp-pass-limit is the
+      * target pass count (0 = not used, stop on every hit as before);
+      * bp-pass-count is the running count, checked/incremented in
+      * check-breakpoint-passcount, reset whenever AFTER is re-set
+                    10  bp-pass-limit                pic 9(5).
+                    10  bp-pass-count                pic 9(5).
+      * free-text annotation -- set by "N" (set-
+      * breakpoint-note), shown when execution stops on this
+      * breakpoint and carried along through save/reload/profiles
+      * the same as the condition fields above
+                    10  bp-note                       pic x(40).
+      * "M <module>" narrows this breakpoint to fire
+      * only when the named module is somewhere in the active call
+      * chain (checked against call-stack-lst by check-breakpoint-
+      * module-scope) -- spaces means unscoped, stops on every hit
+      * the way a breakpoint always has
+                    10  bp-scope-module               pic x(30).
+      * "C ... DEPTH <n>" -- only fire when call-depth
+      * is exactly n at the moment this line is reached, so a
+      * recursive or heavily re-entered paragraph's breakpoint can be
+      * pinned to one particular invocation instead of firing on the
+      * first (or every) one. 0 = not used, fires on every hit as
+      * before, same convention as bp-pass-limit above.
+                    10  bp-depth-cond                 pic 9(6).
+
+            01 bp-scope-match-flag                    pic 9 value 0.
+
+      ***************************************************************
+      ** "P DIFF <profile-1> <profile-2>" -- compare
+      ** two saved breakpoint profiles without disturbing the live
+      ** table. bp-diff-lst-a/b are shaped like breakpoint-lst
+      ** (minus note/scope-module, which don't factor into the
+      ** comparison) so each file can be loaded, via load-
+      ** breakpoints-from-path, into its own scratch copy;
+      ** bp-diff-backup-lst is where the live table is parked while
+      ** that happens, so it can be put back once both files have
+      ** been read.
+      ***************************************************************
+            01 bp-diff-name-a                       pic x(50).
+            01 bp-diff-name-b                       pic x(50).
+            01 bp-diff-path-a                       pic x(256).
+            01 bp-diff-path-b                       pic x(256).
+
+            77 bp-diff-amount-a                     pic 9(4) value 0.
+            77 bp-diff-amount-b                     pic 9(4) value 0.
+            77 bp-diff-backup-amount                pic 9(4) value 0.
+            77 bp-diff-backup-next-line             pic 9(5) value 0.
+            01 bp-diff-backup-path                  pic x(256).
+
+            01 bp-diff-lst-a.
+                05 bpda-row occurs 0 to MAX-BREAKPOINTS
+                            depending on bp-diff-amount-a.
+                    10 bpda-src-name                pic x(30).
+                    10 bpda-src-line                pic 9(5).
+                    10 bpda-cond-var                pic x(50).
+                    10 bpda-cond-op                 pic x(2).
+                    10 bpda-cond-value              pic x(30).
+                    10 bpda-pass-limit               pic 9(5).
+                    10 bpda-depth-cond               pic 9(6).
+
+            01 bp-diff-lst-b.
+                05 bpdb-row occurs 0 to MAX-BREAKPOINTS
+                            depending on bp-diff-amount-b.
+                    10 bpdb-src-name                pic x(30).
+                    10 bpdb-src-line                pic 9(5).
+                    10 bpdb-cond-var                pic x(50).
+                    10 bpdb-cond-op                 pic x(2).
+                    10 bpdb-cond-value              pic x(30).
+                    10 bpdb-pass-limit               pic 9(5).
+                    10 bpdb-depth-cond               pic 9(6).
+
+            01 bp-diff-backup-lst.
+                05 bpbk-row occurs 0 to MAX-BREAKPOINTS
+                            depending on bp-diff-backup-amount.
+                    10 bpbk-src-name                pic x(30).
+                    10 bpbk-src-line                pic 9(5).
+                    10 bpbk-cond-var                pic x(50).
+                    10 bpbk-cond-op                 pic x(2).
+                    10 bpbk-cond-value              pic x(30).
+                    10 bpbk-pass-limit              pic 9(5).
+                    10 bpbk-pass-count               pic 9(5).
+                    10 bpbk-note                     pic x(40).
+                    10 bpbk-scope-module             pic x(30).
+                    10 bpbk-depth-cond               pic 9(6).
+
+            77 bp-diff-idx-a                        pic 9(4) value 0.
+            77 bp-diff-idx-b                        pic 9(4) value 0.
+            77 bp-diff-cmp                          pic s9 value 0.
+
+            01 bp-diff-display-count                pic 9(02) value 0.
+            01 bp-diff-display-data.
+                04 bp-diff-display-line occurs 1 to 15
+                                   depending on bp-diff-display-count
+                                   pic x(76).
+
+      ***************************************************************
+      ** Variables for the call-stack panel                        **
+      ***************************************************************
+            78 MAX-CALL-STACK                       value 20.
+            77 call-stack-top                       pic 9(3) value 0.
+            01 call-stack-lst.
+                05 cs-frame occurs 0 to MAX-CALL-STACK
+                            depending on call-stack-top.
+                    10 cs-module                     pic x(30).
+                    10 cs-line                       pic 9(6).
+
+      * Step Over/Step Out (F6/F8) scoped to the
+      * specific call instance it was issued against -- pressing
+      * either one again before the pending one has resumed (most
+      * often because a breakpoint paused execution partway through
+      * it) pushes its own target here instead of clobbering the
+      * pending one, so finishing the inner instance resumes running
+      * toward the outer one instead of single-stepping early. Sized
+      * the same as call-stack-lst above since it can never nest
+      * deeper than the call stack itself does.
+            77 step-over-stack-top                  pic 9(3) value 0.
+            01 step-over-stack.
+                05 so-frame occurs 0 to MAX-CALL-STACK
+                            depending on step-over-stack-top.
+                    10 so-return-depth               pic 9(6).
+                    10 so-module                     pic x(30).
+
+            01 cs-display-count                     pic 9(02) value 0.
+            01 cs-display-data.
+                04 cs-display-line occurs 1 to 15
+                                   depending on cs-display-count
+                                   pic x(76).
+
+      ***************************************************************
+      ** multi-variable watch panel -- one display line
+      ** per active watchpoint, built the same way show-call-stack
+      ** builds cs-display-line, shown on watch-panel-screen
+      ***************************************************************
+            01 wp-panel-display-count               pic 9(02) value 0.
+            01 wp-panel-display-data.
+                04 wp-panel-display-line occurs 1 to 15
+                                   depending on wp-panel-display-count
+                                   pic x(76).
+
+      ***************************************************************
+      ** Modules seen this session (every module we've
+      ** stepped through, not just the call-stack's still-active
+      ** frames, so fulltext search can sweep the whole run unit)
+      ***************************************************************
+            78 MAX-ACTIVE-MODULES                   value 20.
+            77 active-module-count                  pic 9(3) value 0.
+            01 active-module-lst.
+                05 am-name occurs 0 to MAX-ACTIVE-MODULES
+                           depending on active-module-count
+                           pic x(30).
+            01 am-index                             pic 9(3).
+            01 am-found-flag                        pic 9.
+
+      ***************************************************************
+      ** Variables for watchpoint management                       **
+      ***************************************************************
+
+            77 wp-count                             pic 9(02) value 0.
+      * wp-max is the hard, compile-time ceiling for the table itself;
+      * wp-limit is the analyst-visible limit, read from
+      * COB_WATCHPOINT_LIMIT (default 10) and capped at wp-max, the
+      * same split MAX-BREAKPOINTS/bp-amount already uses for
+      * breakpoints.
+            78 wp-max                               value 50.
+            77 wp-limit                             pic 9(02) value 10.
+            77 wp-limit-env                         pic x(05).
+            01 watchpoint-lst.
+                05 watchpoint-struct occurs 0  to wp-max
+                                     depending on wp-count.
+                    10 wp-var-name                  pic x(50).
+                    10 wp-module                    pic x(30).
+      * wp-value as large as dtf-value in interface-block
+                    10 wp-value                     pic x(280).
+                    10 last-wp-value                pic x(280).
+      * an optional threshold condition (op/value, same
+      * op set as bp-cond-op/bp-cond-value) so a watchpoint can fire
+      * only when it crosses a threshold rather than on every change.
+      * wp-cond-armed remembers whether the condition was already
+      * satisfied as of the last check, so we fire once on the
+      * crossing instead of on every step while it stays crossed.
+                    10 wp-cond-op                   pic x(2).
+                    10 wp-cond-value                pic x(30).
+                    10 wp-cond-armed                pic 9.
+
+      * let a watchpoint follow a shared copybook field
+      * across more than just the one module that happened to be
+      * active when "W" was typed. wp-scope-mode stays space for the
+      * original single-module behavior (wp-module only); 'A' means
+      * "any module" (a field in a COPYed item every program shares);
+      * 'L' means wp-scope-list carries a colon-delimited set of
+      * module names to match against instead of wp-module alone.
+                    10 wp-scope-mode                pic x.
+                    10 wp-scope-list                pic x(200).
+
+      * "W dump [name]" export -- wp-dump-name is the
+      * optional argument typed after "dump", wp-dump-path is the
+      * resulting "<name>.dmp" (or the default filename when no
+      * name was given)
+            01  wp-dump-name                        pic x(50).
+            01  wp-dump-path                        pic x(256).
+            01  wp-dump-file-status                 pic 99.
+
+            01  wp-interface-block.
+               03  wp-anim-state                    pic x.
+               03  wp-cobol-src-name                pic x(30).
+               03  wp-first-stmt-if                 pic 9(6).
+      *        current line is the line on which the cursor resides
+      *        will be same as active line during animation
+      *        but will differ when scrolling through the file
+               03  wp-current-line-if               pic 9(6).
+      *        active line is the line that will be executed in the file
+               03  wp-active-line-if                pic 9(6).
+               03  wp-no-code-lines-if              pic 9(6).
+               03  wp-dtf-line                      pic 9(6).
+               03  wp-dtf-usage                     pic 99.
+               03  wp-dtf-length                    pic 999.
+               03  wp-dtf-value                     pic x(280).
+
+            01 watchpoint-changed-flag              pic 9.
+
+      * auto-arm-breakpoint-on-wp-trip (watchpoints.cpy)
+      * sets this to 1 when it had to add a breakpoint for a
+      * watchpoint that just tripped and one wasn't already sitting
+      * there -- kept separate from is-breakpoint-flag so checking
+      * for a duplicate doesn't disturb the breakpoint-hit flag the
+      * caller in process-interface-block still needs afterward
+            01 wp-autobp-added-flag                 pic 9.
+            01 wp-save-bp-flag                      pic 9.
+
+
+      ***************************************************************
+      ** Variables for string-contains                             **
+      ***************************************************************
+            01 string-contains-flag             pic 9 value 0.
+      * finished by low-value
+            01 string-contains-str1             pic x(256).
+      * finished by low-value
+            01 string-contains-str2             pic x(256).
+
+      ***************************************************************
+      ** Variables for fulltext search                             **
+      ***************************************************************
+            01 search-string                    pic x(30).
+            01 last-search-string               pic x(30).
+            01 search-result-line               pic 9(5).
+            01 last-search-result-line          pic 9(5).
+
+      * sweep every module seen this session, not just
+      * the one on screen
+            01 search-all-modules-flag          pic 9 value 0.
+            01 last-search-all-modules-flag     pic 9 value 0.
+            01 search-result-module             pic x(30).
+            01 last-search-result-module        pic x(30) value spaces.
+
+      * set while fulltext-search-continue is retrying from the top
+      * after an initial miss, so a term that's genuinely nowhere in
+      * the scope gives up after the wrap-around instead of resetting
+      * last-search-result-line and looping forever
+            01 search-wrapped-flag              pic 9 value 0.
+            01 xm-getline                       pic x(128).
+            01 xm-getlinecount                  pic x(128).
+            01 xm-line-count                    pic 9(5).
+
+      * the last five distinct terms actually typed
+      * into the search box (newest in slot 1), so "!1".."!5" can
+      * recall one instead of retyping it -- pushed by
+      * push-search-history, consulted by parse-search-scope
+            01 search-history-tbl.
+                05 search-history-term  occurs 5 pic x(30)
+                                                         value spaces.
+            01 search-history-index              pic 9.
+
+        linkage section.
+            01  interface-block.
+               03  anim-state                    pic x.
+               03  cobol-src-name                pic x(30).
+               03  first-stmt-if                 pic 9(6).
+      *        current line is the line on which the cursor resides
+      *        will be same as active line during animation
+      *        but will differ when scrolling through the file
+               03  current-line-if               pic 9(6).
+      *        active line is the line that will be executed in the file
+               03  active-line-if                pic 9(6).
+               03  no-code-lines-if              pic 9(6).
+               03  dtf-line                      pic 9(6).
+               03  dtf-usage                     pic 99.
+               03  dtf-length                    pic 999.
+               03  dtf-value                     pic x(280).
+
+            01  anim-stmt-type                   pic x.
+
+
+        copy "screen.cpy".
+
+        procedure division using interface-block anim-stmt-type.
+            perform process-interface-block.
+
+            perform forever
+                accept tmp-command-input-buffer
+                line 23 col 10 end-accept
+
+                perform process-function-key
+                perform process-input-buffer
+            end-perform
+
+        stop run.
+
+      ***************************************************************
+        do-initialization section.
+       >> IF ENABLE-LOGGING DEFINED
+            if global-init-flag = 0
+                accept cob-anim-logging from environment
+                'COB_ANIM_LOGGING' end-accept
+      *         call "C$TOUPPER" using cob-anim-logging by value 1
+      *         end-call
+                inspect cob-anim-logging converting 'y1' to 'YY'
+                if cob-anim-logging = 'Y'
+                    open output log-file
+                    accept log-session-id from time end-accept
+
+                    move spaces to log-max-kb-env
+                    accept log-max-kb-env from environment
+                        'COB_LOG_MAX_KB' end-accept
+                    if log-max-kb-env not = spaces
+                        move log-max-kb-env to log-max-kb
+                    end-if
+                    if log-max-kb = 0
+                        move 500 to log-max-kb
+                    end-if
+                    compute log-max-bytes = log-max-kb * 1024
+                    move 0 to log-bytes-written
+
+                    move spaces to log-rotate-path
+                    string function trim (log-file-path)
+                            delimited by size
+                        '.1' delimited by size
+                        into log-rotate-path
+                    end-string
+                end-if
+                accept cob-logging-module from environment
+                'COB_LOGGING_MODULE' end-accept
+            end-if
+            if cob-anim-logging = 'Y'
+                string "Do-Initialization, " delimited by size
+                    "global-init-flag: " delimited by size
+                    global-init-flag delimited by size
+                    ", module-init-flag: " delimited by size
+                    module-init-flag delimited by size
+                    ", call-depth: " delimited by size
+                    call-depth delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+            end-if
+       >> END-IF
+
+            if global-init-flag = 0
+                set environment 'COB_SCREEN_EXCEPTIONS' to 'Y'
+                set environment 'COB_SCREEN_ESC' to 'Y'
+            end-if
+
+      * where to publish the live run/pause state to
+            if global-init-flag = 0
+                move spaces to state-path
+                accept state-path from environment 'COB_STATE_FILE'
+                end-accept
+                if state-path = spaces
+                    move 'gc-debugger.state' to state-path
+                end-if
+            end-if
+
+      * headless trace mode -- no screen, no waiting for
+      * a keystroke, just run to completion (or STOP RUN) under
+      * GO-MODE while every statement is appended to trace-path
+            if global-init-flag = 0
+                accept trace-mode from environment 'COB_TRACE_MODE'
+                end-accept
+                inspect trace-mode converting 'y1' to 'YY'
+
+                if trace-mode = 'Y'
+                    move spaces to trace-path
+                    accept trace-path from environment 'COB_TRACE_FILE'
+                    end-accept
+                    if trace-path = spaces
+                        move 'gc-debugger.trace' to trace-path
+                    end-if
+
+                    open output trace-file
+                    if trace-file-status = 0
+                        move 1 to trace-file-open-flag
+                    end-if
+
+                    set GO-MODE to true
+                end-if
+            end-if
+
+            if module-init-flag = 0
+                perform do-module-init
+            end-if
+
+            if global-init-flag = 0
+                perform do-screen-init
+
+                move spaces to scr-window-rows-env
+                accept scr-window-rows-env from environment
+                    'COB_SCREEN_ROWS' end-accept
+                if scr-window-rows-env not = spaces
+                    move scr-window-rows-env to scr-window-rows
+                end-if
+                if scr-window-rows = 0 or scr-window-rows > MAX-ROWS
+                    move MAX-ROWS to scr-window-rows
+                end-if
+                if scr-window-rows < MIN-SCREEN-ROWS
+                    move MIN-SCREEN-ROWS to scr-window-rows
+                end-if
+            end-if
+
+            if SINGLE-STEP-MODE
+      *          call "C$SLEEP" using 20 end-call
+                display animator-screen end-display
+                perform display-current-breakpoints
+            end-if
+            if bp-wp-init-flag not = 1
+                perform read-in-breakpoints
+                move 1 to bp-wp-init-flag
+                initialize watchpoint-lst, wp-count
+
+                move spaces to wp-limit-env
+                accept wp-limit-env from environment
+                    'COB_WATCHPOINT_LIMIT' end-accept
+                if wp-limit-env not = spaces
+                    move wp-limit-env to wp-limit
+                end-if
+                if wp-limit = 0 or wp-limit > wp-max
+                    move wp-max to wp-limit
+                end-if
+            end-if
+
+            move 1 to global-init-flag.
+
+            set DEBUG-SCREEN-MODE to true.
+
+      *      display "end do-init..." upon syserr end-display
+
+            move 1 to return-code.
+            if anim-stmt-type = 'X' or  '0'
+                goback.
+
+            continue.
+
+      ***************************************************************
+        do-screen-init section.
+            move "Step Into" to func1.
+            move "F1" to func1-2.
+            move "Search" to func2.
+            move "F4" to func2-2.
+            move "Step" to func3.
+            move "F5" to func3-2.
+            move "Step Over" to func4.
+            move "F6" to func4-2.
+            move "Go" to func5.
+            move "F7" to func5-2.
+            move "Step Out" to func6.
+            move "F8" to func6-2.
+
+            move "Command: " to command-input-line.
+
+            perform build-column-ruler.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- build the static column
+      *** ruler shown under the source window once at startup
+        build-column-ruler section.
+            move spaces to column-ruler.
+            string '.........1.........2.........3.........4'
+                       delimited by size
+                   '.........5.........6.........7....'
+                       delimited by size
+                into column-ruler
+            end-string.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- blank the displayed text of the
+      *** source-window rows past scr-window-rows
+      *** after sourceline has been (re)populated for MAX-ROWS rows,
+      *** so a smaller COB_SCREEN_ROWS setting shows a shorter
+      *** window. linenumber is left untouched -- the scrolling and
+      *** centering arithmetic (page-up/down, line-up/down, goto-
+      *** line) all key off it and keeps working against the full
+      *** MAX-ROWS buffer regardless of how much of it is shown
+        apply-screen-window section.
+            if scr-window-rows < MAX-ROWS
+                compute tmp-linenumber-2 = scr-window-rows + 1
+                end-compute
+
+                perform varying tmp-linenumber from tmp-linenumber-2
+                    by 1 until tmp-linenumber > MAX-ROWS
+
+                    move spaces to sourceline(tmp-linenumber)
+                end-perform
+            end-if
+
+            continue.
+
+      ***************************************************************
+
+        do-module-init section.
+
+            move spaces to GETLINE.
+            move spaces to GETLINECOUNT.
+            move spaces to ANIDATA.
+
+            string "get_aniline_" delimited by size
+                   cobol-src-name delimited by spaces
+                into GETLINE
+            end-string
+
+            string "get_linecount_" delimited by size
+                   cobol-src-name delimited by spaces
+                into GETLINECOUNT
+            end-string
+
+            string "anidata_" delimited by size
+                   cobol-src-name delimited by spaces
+                into ANIDATA
+            end-string
+
+            call GETLINECOUNT end-call
+            move return-code to module-line-count.
+
+      *      call "C$SLEEP" using 20 end-call
+            initialize  codelines-data.
+
+            move spaces to headline.
+            string "GnuCOBOL 2.0 Debugger  --  "
+                   cobol-src-name
+                   delimited by size
+                into headline
+            end-string
+
+            move headline to headline-vv.
+
+            perform varying tmp-linenumber from 1 by 1
+                    until   tmp-linenumber > MAX-ROWS or
+                            tmp-linenumber > module-line-count
+
+                    move spaces to tmp-source-line-buffer
+                    move tmp-linenumber to tmp-linenumber-bin
+
+                    call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
+
+                    move tmp-linenumber to linenumber(tmp-linenumber)
+                    move tmp-source-line-buffer
+                        to sourceline(tmp-linenumber)
+            end-perform
+
+            perform apply-screen-window.
+
+            move 1 to module-init-flag.
+
+            perform register-active-module.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- remember every module we step through
+      *** this session, so fulltext search can later
+      *** sweep the whole run unit instead of just the module that
+      *** happens to be on screen right now
+        register-active-module section.
+            move 0 to am-found-flag.
+
+            if active-module-count > 0
+                perform varying am-index from 1 by 1
+                    until am-index > active-module-count
+
+                    if am-name(am-index) = cobol-src-name
+                        move 1 to am-found-flag
+                        exit perform
+                    end-if
+                end-perform
+            end-if
+
+            if am-found-flag = 0
+                and active-module-count < MAX-ACTIVE-MODULES
+                add 1 to active-module-count
+                move cobol-src-name to am-name(active-module-count)
+            end-if
+
+            continue.
+
+      ***************************************************************
+
+        process-function-key section.
+            move COB-CRT-STATUS to inp-crt-status.
+
+            evaluate inp-crt-status
+                when 1001 perform do-step-into
+                when 1003 perform fulltext-search-continue
+                when 1004 perform fulltext-search
+                when 1005 perform do-single-step
+                when 1006 perform do-step-over
+                when 1007 perform do-go
+                when 1008 perform do-step-out
+                when 2005 perform quit-debugger
+                when 2001 perform page-up
+                when 2002 perform page-down
+                when 2003 perform line-up
+                when 2004 perform line-down
+                when 1002 perform show-help-screen
+            end-evaluate
+
+            continue.
+
+      ***************************************************************
+        process-function-key-vv section.
+            move COB-CRT-STATUS to inp-crt-status.
+
+            evaluate inp-crt-status
+                when 2005
+                     perform quit-debugger
+      *         when 0
+      *         when 1001
+                when other
+                     perform goback-from-vv
+            end-evaluate
+
+            continue.
+
+      ***************************************************************
+        process-input-buffer section.
+            call "C$TOUPPER" using tmp-command-input-buffer
+            by value 1 end-call
+
+            evaluate tmp-command-input-buffer(1:1)
+                when 'B' perform set-unset-breakpoint
+                when 'C' perform set-breakpoint-condition
+                when 'G' perform goto-line
+                when 'K' perform show-call-stack
+                when 'M' perform set-breakpoint-module-scope
+                when 'N' perform set-breakpoint-note
+                when 'P' perform breakpoint-profile-action
+                when 'U' perform do-go-until
+                when 'V' perform view-variable
+                when 'W' perform watchpoint-action
+                when 'Z' perform goto-go-mode-checkpoint
+                when '?' perform show-help-screen
+            end-evaluate
+
+            move spaces to tmp-command-input-buffer.
+
+            continue.
+
+      ***************************************************************
+        process-interface-block section.
+       >> IF ENABLE-LOGGING DEFINED
+            perform log-interface-block.
+       >> END-IF
+
+      * one more statement animated this session, for
+      * the end-of-session summary screen
+            add 1 to session-stmt-count.
+
+            perform process-interface-block-cdepth.
+
+            if SINGLE-STEP-MODE
+       >> IF ENABLE-LOGGING DEFINED
+                if cob-anim-logging = 'Y'
+                    move "Normal mode step..." to tmp-log-line
+                    perform log-msg
+                end-if
+       >> END-IF
+                if anim-stmt-type = '0'
+                        move 0 to module-init-flag
+                        perform do-initialization
+                else if anim-state = 'I' and module-init-flag = 0
+                        perform do-initialization
+                        perform display-active-line
+                     else if anim-state = 'X'
+                              perform check-for-stop-run
+                              goback
+                          else
+                              perform line-cursor-adjustment
+                              display animator-screen end-display
+                              perform display-active-line
+                          end-if
+                     end-if
+                end-if
+
+                perform check-for-stop-run
+            end-if
+
+            if GO-MODE or STEP-OVER-MODE
+                if not GO-MODE
+                    set GO-MODE to true
+       >> IF ENABLE-LOGGING DEFINED
+                    move 'Set GO-MODE to true' to tmp-log-line
+                    perform log-msg
+       >> END-IF
+                end-if
+
+                if anim-stmt-type = '0'
+                    move 0 to module-init-flag
+                    perform do-initialization
+                else if anim-state = 'I' and module-init-flag = 0
+                        perform do-initialization
+                     end-if
+                end-if
+       >> IF ENABLE-LOGGING DEFINED
+                if cob-anim-logging = 'Y'
+                    move "Go mode step..." to tmp-log-line
+                    perform log-msg
+                end-if
+       >> END-IF
+                move cobol-src-name to bp-check-src-name
+                move active-line-if to bp-check-src-line
+
+      * bump and, every go-progress-interval statements,
+      * redraw the running-progress footer -- GO-MODE only (a step-
+      * over rarely runs long enough to need one), and skipped
+      * entirely in headless trace mode, which never touches the
+      * screen at all
+                if GO-MODE and trace-mode not = 'Y'
+                    add 1 to go-progress-counter
+                    if function mod (go-progress-counter,
+                            go-progress-interval) = 0
+                        move spaces to go-progress-footer
+                        string 'Run: ' delimited by size
+                            go-progress-counter delimited by size
+                            into go-progress-footer
+                        end-string
+                        display go-progress-footer-field end-display
+                    end-if
+                end-if
+
+                *> FIXME: add callback function for performance issues instead
+                perform check-for-stop-run
+
+                perform is-breakpoint
+                if is-breakpoint-flag = 1
+                    perform check-breakpoint-condition
+                end-if
+                if is-breakpoint-flag = 1
+                    perform check-breakpoint-passcount
+                end-if
+                perform check-watchpoints
+
+      * a "U" run is standing by for its expression to
+      * come true
+                move 0 to go-until-hit-flag
+                if go-until-active-flag = 1
+                    perform check-go-until-condition
+                end-if
+
+      * tally every hit kind for the end-of-session
+      * summary, regardless of whether trace mode is about to run
+      * straight through it (below) or execution actually pauses for
+      * it
+                if is-breakpoint-flag = 1
+                    add 1 to session-bp-hit-count
+                end-if
+                if watchpoint-changed-flag = 1
+                    add 1 to session-wp-hit-count
+                end-if
+                if go-until-hit-flag = 1
+                    add 1 to session-until-hit-count
+                end-if
+
+       >> IF ENABLE-LOGGING DEFINED
+                if cob-anim-logging = 'Y'
+                    string "Checked for BP... " delimited by size
+                        is-breakpoint-flag
+                        '; '
+                        bp-check-src-name delimited by size
+                        ";" delimited by size
+                        bp-check-src-line delimited by spaces
+                        into tmp-log-line
+                    end-string
+                    perform log-msg
+                end-if
+
+      * structured HIT audit line for whichever of the
+      * two just tripped
+                perform log-hit-event
+       >> END-IF
+
+      * headless trace mode -- never pause for a
+      * breakpoint/watchpoint hit, just note it (or the plain step)
+      * in trace-path and keep running
+                if trace-mode = 'Y'
+                    perform write-trace-line
+                    goback
+                end-if
+
+                if is-breakpoint-flag = 1 or watchpoint-changed-flag = 1
+                    or go-until-hit-flag = 1
+                    set SINGLE-STEP-MODE to true
+      * a breakpoint/watchpoint/"go until" pause breaks
+      * out of whatever Step Over/Step Out chain was in flight --
+      * abandon any pending targets instead of leaving them to
+      * (incorrectly) resume a later run
+                    move 0 to step-over-stack-top
+      *              display "Breakpoint..." upon syserr end-display
+      * run's over -- clear the progress footer before
+      * the screen that's about to go back to normal single-step use
+                    move spaces to go-progress-footer
+                    display animator-screen end-display
+                    perform display-active-line
+                    perform display-current-breakpoints
+
+      * show the breakpoint's annotation, if it has
+      * one, right when execution stops on it
+                    if is-breakpoint-flag = 1
+                        and bp-note(bp-index) not = spaces
+
+                        move spaces to status-line
+                        string 'Note: ' delimited by size
+                            function trim (bp-note(bp-index))
+                                delimited by size
+                            into status-line
+                        end-string
+                        display status-line end-display
+                    end-if
+
+      * say which "U" expression just came true
+                    if go-until-hit-flag = 1
+                        move spaces to status-line
+                        string 'Stopped: ' delimited by size
+                            function trim (go-until-var)
+                                delimited by size
+                            ' ' delimited by size
+                            function trim (go-until-op)
+                                delimited by size
+                            ' ' delimited by size
+                            function trim (go-until-value)
+                                delimited by size
+                            into status-line
+                        end-string
+                        display status-line end-display
+                    end-if
+                else
+       >> IF ENABLE-LOGGING DEFINED
+                    if cob-anim-logging = 'Y'
+                        move "No BP, goback..." to tmp-log-line
+                        perform log-msg
+                    end-if
+       >> END-IF
+                    goback
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- one line of the headless
+      *** trace -- module;line for a plain step, or HIT;BP|WP;module;
+      *** line;name for a stop condition that trace mode ran through
+      *** instead of pausing for. Written to trace-path, which was
+      *** opened once (and stays open) back in do-initialization.
+        write-trace-line section.
+            if trace-file-open-flag = 1
+                move spaces to trace-line
+
+                if is-breakpoint-flag = 1
+                    string 'HIT;BP;' delimited by size
+                        function trim (cobol-src-name) delimited by size
+                        ';' delimited by size
+                        active-line-if delimited by size
+                        ';' delimited by size
+                        function trim (bp-cond-var(bp-index))
+                            delimited by size
+                        into trace-line
+                    end-string
+                else if watchpoint-changed-flag = 1
+                        string 'HIT;WP;' delimited by size
+                            function trim (cobol-src-name)
+                                delimited by size
+                            ';' delimited by size
+                            active-line-if delimited by size
+                            ';' delimited by size
+                            function trim (wp-var-name(tmp-number))
+                                delimited by size
+                            into trace-line
+                        end-string
+                     else if go-until-hit-flag = 1
+      * same HIT audit shape as a breakpoint/watchpoint,
+      * even though headless trace mode runs straight through it
+                        string 'HIT;UNTIL;' delimited by size
+                            function trim (cobol-src-name)
+                                delimited by size
+                            ';' delimited by size
+                            active-line-if delimited by size
+                            ';' delimited by size
+                            function trim (go-until-var)
+                                delimited by size
+                            into trace-line
+                        end-string
+                     else
+                        string 'TRACE;' delimited by size
+                            function trim (cobol-src-name)
+                                delimited by size
+                            ';' delimited by size
+                            active-line-if delimited by size
+                            into trace-line
+                        end-string
+                     end-if
+                     end-if
+                end-if
+
+                write trace-line
+            end-if
+
+            continue.
+
+      ***************************************************************
+        process-interface-block-cdepth section.
+            if invoke-depth-pending = 1
+                move 0 to invoke-depth-pending
+                perform cs-pop
+                if call-depth > 0
+                    subtract 1 from call-depth end-subtract
+                end-if
+                subtract 1 from step-over-mode-counter end-subtract
+
+                if step-over-mode-counter = step-over-return-depth
+                    and (f6-hit = 1 or f8-hit = 1)
+
+                    perform pop-step-over-target
+
+                    if step-over-stack-top > 0
+                        move so-return-depth(step-over-stack-top)
+                            to step-over-return-depth
+                        move so-module(step-over-stack-top)
+                            to step-over-module
+                    else
+                        set SINGLE-STEP-MODE to true
+                        move 0 to f6-hit
+                        move 0 to f8-hit
+                    end-if
+                end-if
+            end-if
+
+            evaluate true
+               when anim-state = 'X'
+                  if call-depth > 0
+                      subtract 1 from call-depth end-subtract
+                  end-if
+                  move 0 to module-init-flag
+
+               when anim-stmt-type = 'P'
+                  if STEP-OVER-MODE
+                      set GO-MODE to true
+                  end-if
+
+                  add 1 to step-over-mode-counter end-add
+                  perform cs-push
+                  add 1 to call-depth end-add
+
+       >> IF ENABLE-LOGGING DEFINED
+                  if cob-anim-logging = 'Y'
+                      move "Perform/Call step..." to tmp-log-line
+                      perform log-msg
+                  end-if
+       >> END-IF
+               when anim-stmt-type = 'R'
+                  perform cs-pop
+                  if call-depth > 0
+                      subtract 1 from call-depth end-subtract
+                  end-if
+                  subtract 1 from step-over-mode-counter end-subtract
+
+                  if step-over-mode-counter = step-over-return-depth
+                      and (f6-hit = 1 or f8-hit = 1)
+
+                      perform pop-step-over-target
+
+                      if step-over-stack-top > 0
+      * an outer Step Over/Step Out is still pending
+      * for a shallower call instance -- keep running toward it
+      * instead of stopping here
+                          move so-return-depth(step-over-stack-top)
+                              to step-over-return-depth
+                          move so-module(step-over-stack-top)
+                              to step-over-module
+                      else
+                          set SINGLE-STEP-MODE to true
+                          move 0 to f6-hit
+                          move 0 to f8-hit
+                      end-if
+                  end-if
+
+                  move spaces to headline
+                  string "GnuCOBOL 2.0 Debugger  --  "
+                         cobol-src-name
+                         delimited by size
+                      into headline
+                  end-string
+
+                  goback
+
+               when other
+      * the interface doesn't reliably flag INVOKE 'P' the way
+      * it does CALL/PERFORM -- fall back to a text scan of the
+      * line about to run, and if it is one, bracket it with the
+      * same push call-depth/step-over-mode-counter/cs-push would
+      * get on a real 'P', remembering to pop that frame on the
+      * very next callback since INVOKE completes as a single
+      * animator step with no 'R' of its own
+                  perform check-for-perform-call
+                  if string-contains-flag = 1
+                      if STEP-OVER-MODE
+                          set GO-MODE to true
+                      end-if
+
+                      add 1 to step-over-mode-counter end-add
+                      perform cs-push
+                      add 1 to call-depth end-add
+                      move 1 to invoke-depth-pending
+                  end-if
+
+            end-evaluate
+
+            continue.
+
+      ***************************************************************
+        display-active-line section.
+            move active-line-if to goto-linenumber.
+            move spaces to tmp-command-input-buffer.
+
+            perform goto-line.
+
+            compute active-line-onscreen = active-line-if
+                - linenumber(1) + 1 end-compute
+            compute tmp-onscreen-linenumber = active-line-onscreen
+                + 1 end-compute
+
+            display sourceline(active-line-onscreen)(1:74)
+            line tmp-onscreen-linenumber col 7
+            with background-color COB-COLOR-GREEN end-display
+
+            perform decode-call-passing-mode.
+
+            move 'PAUSED' to state-tag.
+            perform publish-run-state.
+
+      *>> IF ENABLE-LOGGING DEFINED
+      *      if cob-anim-logging = 'Y'
+      *          string "display-active-line: " delimited by size
+      *              active-line-onscreen delimited by size
+      *              ", " delimited by size
+      *              tmp-onscreen-linenumber delimited by size
+      *              into tmp-log-line
+      *          end-string
+      *          perform log-msg
+      *      end-if
+      *>> END-IF
+
+            continue.
+
+      ***************************************************************
+        display-active-line-if-visible section.
+            if active-line-if >= linenumber(1)
+                and active-line-if <= linenumber(MAX-ROWS)
+
+                compute tmp-onscreen-linenumber = active-line-if
+                    - linenumber(1) + 1 end-compute
+                compute tmp-onscreen-linenumber-2 =
+                    tmp-onscreen-linenumber + 1 end-compute
+
+      *>> IF ENABLE-LOGGING DEFINED
+      *          if cob-anim-logging = 'Y'
+      *              string "display-active-line-if-visible: "
+      *                  delimited by size
+      *                  tmp-onscreen-linenumber delimited by size
+      *                  ", " delimited by size
+      *                  tmp-onscreen-linenumber-2 delimited by size
+      *                  into tmp-log-line
+      *              end-string
+      *              perform log-msg
+      *          end-if
+      *>> END-IF
+
+                display sourceline(tmp-onscreen-linenumber)(1:74)
+                line tmp-onscreen-linenumber-2 col 7
+                with background-color COB-COLOR-GREEN end-display
+
+            else if module-line-count <= MAX-ROWS
+                    add 1 to active-line-if
+                    giving tmp-onscreen-linenumber-2 end-add
+
+                    display sourceline(active-line-if)(1:74)
+                    line tmp-onscreen-linenumber-2 col 7
+                    with background-color COB-COLOR-GREEN end-display
+                end-if
+            end-if
+
+            perform decode-call-passing-mode.
+
+            move 'PAUSED' to state-tag.
+            perform publish-run-state.
+
+            continue.
+
+      ***************************************************************
+        refresh-screen section.
+            display animator-screen end-display
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+        line-cursor-adjustment section.
+            display space line line-cursor-position col 6 end-display
+            compute line-cursor-position = active-line-if -
+                linenumber(1) + 1 end-compute
+
+      *>> IF ENABLE-LOGGING DEFINED
+      *      if cob-anim-logging = 'Y'
+      *          string "line-cursor-adjustment: " delimited by size
+      *              line-cursor-position
+      *              into tmp-log-line
+      *          end-string
+      *          perform log-msg.
+      *      end-if
+      *>> END-IF
+
+            continue.
+
+      ***************************************************************
+        quit-debugger section.
+            if SEARCH-SCREEN-MODE
+                display animator-screen end-display
+                set DEBUG-SCREEN-MODE to true
+            else
+      *         move "Möchten Sie den Debugger beenden?" to
+      *         command-input-line
+                move "Do you want to exit the Animator?" to
+                command-input-line
+                display command-input-line end-display
+                display footline end-display
+
+                move spaces to tmp-command-input-buffer
+                compute tmp-line-position = function length
+                ( function trim (command-input-line) ) + 2 end-compute
+
+                accept tmp-command-input-buffer line 23
+                col tmp-line-position end-accept
+
+                if function
+                    upper-case(tmp-command-input-buffer(1:1))
+                    = 'J' or 'Y'
+
+                    perform flush-breakpoints
+
+                    move 'ENDED' to state-tag
+                    perform publish-run-state
+
+      * one last look at the session's totals before
+      * the screen goes blank for good
+                    perform build-session-summary
+                    display session-summary-screen end-display
+                    move spaces to tmp-command-input-buffer
+                    accept tmp-command-input-buffer line 17
+                        col 38 end-accept
+
+      *              Doesn't work in GC 1.1
+      *              display spaces upon crt end-display
+                    display empty-screen end-display
+                    stop run
+                end-if
+
+                move "Command: " to command-input-line
+                display command-input-line end-display
+                display footline end-display
+                display footline-2 end-display
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "Step Into" (F1) -- a plain
+      *** single-step (so execution follows the CALL/PERFORM/INVOKE
+      *** on the active line rather than Step Over's run-past-it
+      *** behavior) that first names what it's about to step into,
+      *** since a bare F5 press gives no such hint
+        do-step-into section.
+            perform resolve-step-into-target.
+
+            move spaces to status-line.
+            if sit-target-name not = spaces
+                string 'Stepping into ' delimited by size
+                    function trim (sit-target-kind) delimited by size
+                    ' ' delimited by size
+                    function trim (sit-target-name) delimited by size
+                    '...' delimited by size
+                    into status-line
+                end-string
+            else if sit-target-kind not = spaces
+                    string 'Stepping into ' delimited by size
+                        function trim (sit-target-kind)
+                            delimited by size
+                        '...' delimited by size
+                        into status-line
+                    end-string
+                 else
+                    move 'Not on a CALL/PERFORM/INVOKE -- stepping'
+                        to status-line
+                 end-if
+            end-if
+            display status-line end-display.
+
+            set SINGLE-STEP-MODE to true.
+            goback.
+
+      ***************************************************************
+        do-single-step section.
+            set SINGLE-STEP-MODE to true.
+            goback.
+
+      ***************************************************************
+      *** ----------------- record the call instance a
+      *** Step Over/Step Out was just issued against -- step-over-
+      *** return-depth/step-over-module (already computed by the
+      *** caller) onto step-over-stack, so a second Step Over/Step
+      *** Out issued before this one resumes (typically because a
+      *** breakpoint paused execution partway through it) nests
+      *** instead of clobbering it
+        push-step-over-target section.
+            if step-over-stack-top < MAX-CALL-STACK
+                add 1 to step-over-stack-top
+                move step-over-return-depth
+                    to so-return-depth(step-over-stack-top)
+                move step-over-module to so-module(step-over-stack-top)
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- the call instance at the
+      *** top of step-over-stack has just resumed (its return depth
+      *** was reached) -- pop it off
+        pop-step-over-target section.
+            if step-over-stack-top > 0
+                subtract 1 from step-over-stack-top
+            end-if
+
+            continue.
+
+      ***************************************************************
+        do-step-over section.
+            if anim-stmt-type = 'P' or invoke-depth-pending = 1
+      * either a real 'P' or an INVOKE process-interface-block-
+      * cdepth already identified and bracketed for us -- either
+      * way step-over-mode-counter was pre-incremented for this
+      * pending call before we got dispatched, so back it out by
+      * one to land on the depth we're standing at right now
+                set STEP-OVER-MODE to true
+                move 1 to f6-hit
+                subtract 1 from step-over-mode-counter
+                    giving step-over-return-depth
+       >> IF ENABLE-LOGGING DEFINED
+                if cob-anim-logging = 'Y'
+                    string 'saved step-over-return-depth: '
+                    step-over-return-depth into tmp-log-line end-string
+                    perform log-msg
+                end-if
+       >> END-IF
+                move cobol-src-name to step-over-module
+                perform push-step-over-target
+            else
+                set SINGLE-STEP-MODE to true
+            end-if
+
+            goback.
+
+      ***************************************************************
+      *** ----------------- step out of the current paragraph/CALL,
+      *** running until it returns to its caller (F8)
+        do-step-out section.
+            set STEP-OVER-MODE to true
+            move 1 to f8-hit
+
+      * standing on a pending call ('P', or an INVOKE process-
+      * interface-block-cdepth already bracketed for us) means
+      * step-over-mode-counter was pre-incremented for it, so back
+      * out two levels to reach the caller instead of just this
+      * routine's own depth -- otherwise Step Out would behave like
+      * Step Over on that one pending call instead of exiting all
+      * the way out
+            if anim-stmt-type = 'P' or invoke-depth-pending = 1
+                subtract 2 from step-over-mode-counter
+                    giving step-over-return-depth
+            else
+                subtract 1 from step-over-mode-counter
+                    giving step-over-return-depth
+            end-if
+       >> IF ENABLE-LOGGING DEFINED
+            if cob-anim-logging = 'Y'
+                string 'saved step-over-return-depth (step out): '
+                step-over-return-depth into tmp-log-line end-string
+                perform log-msg
+            end-if
+       >> END-IF
+            move cobol-src-name to step-over-module
+            perform push-step-over-target
+
+            goback.
+
+      ***************************************************************
+        do-go section.
+            move cobol-src-name to checkpoint-module.
+            move active-line-if to checkpoint-line.
+            move 1 to checkpoint-set-flag.
+
+            set GO-MODE to true.
+
+      * start this run's progress footer from zero
+            move 0 to go-progress-counter.
+            move spaces to go-progress-footer.
+
+      * a plain "G" is not a "run until" -- drop any
+      * expression a previous "U" left standing
+            move 0 to go-until-active-flag.
+
+            move 'RUNNING' to state-tag.
+            perform publish-run-state.
+
+            goback.
+
+      ***************************************************************
+      *** ----------------- "U <field> <op> <value>"
+      *** starts a GO-MODE run the same way "G" (F7) does, but also
+      *** arms a one-shot expression that's checked every step
+      *** (check-go-until-condition, right below) the same way a
+      *** breakpoint value condition is (check-breakpoint-condition,
+      *** breakpoints.cpy) -- once it comes true the run stops right
+      *** there as if it had hit a real breakpoint, and the
+      *** expression disarms itself so a later plain "G" doesn't
+      *** trip over it again
+        do-go-until section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to go-until-var.
+            move spaces to go-until-op.
+            move spaces to go-until-value.
+
+            unstring tmp-command-input-buffer delimited by space
+                into go-until-var
+                with pointer tmp-unstring-ptr
+            end-unstring
+            unstring tmp-command-input-buffer delimited by space
+                into go-until-op
+                with pointer tmp-unstring-ptr
+            end-unstring
+            unstring tmp-command-input-buffer delimited by space
+                into go-until-value
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+            if go-until-var = spaces or go-until-op = spaces
+                or go-until-value = spaces
+
+                move 'Usage: U <field> <op> <value>' to status-line
+                display status-line end-display
+            else
+                move 1 to go-until-active-flag
+                move 0 to go-until-hit-flag
+
+                move cobol-src-name to checkpoint-module
+                move active-line-if to checkpoint-line
+                move 1 to checkpoint-set-flag
+
+                set GO-MODE to true
+
+                move 0 to go-progress-counter
+                move spaces to go-progress-footer
+
+                move 'RUNNING' to state-tag
+                perform publish-run-state
+
+                goback
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- evaluate the standing "U"
+      *** expression (go-until-var/op/value) against the field's
+      *** current value, using the same ANIDATA "G" + numeric-
+      *** compare machinery check-breakpoint-condition (breakpoints.
+      *** cpy) already uses for a breakpoint's own value condition.
+      *** Sets go-until-hit-flag when it's come true, and disarms
+      *** go-until-active-flag so it doesn't fire again afterward.
+        check-go-until-condition section.
+            move 0 to go-until-hit-flag.
+
+            move interface-block to wp-interface-block.
+            move go-until-var to tmp-wp-var-name.
+            move low-value to tmp-wp-var-name(50:1).
+
+            call ANIDATA using "G" wp-interface-block
+                tmp-wp-var-name end-call.
+
+            move wp-dtf-value to bp-cond-field-value.
+            move function numval (
+                function trim (bp-cond-field-value))
+                to bp-cond-result-numeric.
+            move function numval (
+                function trim (go-until-value))
+                to bp-cond-target-numeric.
+
+            evaluate go-until-op
+                when '> '
+                    if bp-cond-result-numeric > bp-cond-target-numeric
+                        move 1 to go-until-hit-flag
+                    end-if
+                when '<'
+                    if bp-cond-result-numeric < bp-cond-target-numeric
+                        move 1 to go-until-hit-flag
+                    end-if
+                when '>='
+                    if bp-cond-result-numeric >= bp-cond-target-numeric
+                        move 1 to go-until-hit-flag
+                    end-if
+                when '<='
+                    if bp-cond-result-numeric <= bp-cond-target-numeric
+                        move 1 to go-until-hit-flag
+                    end-if
+                when '<>'
+                    if bp-cond-result-numeric not =
+                        bp-cond-target-numeric
+                        move 1 to go-until-hit-flag
+                    end-if
+                when other
+                    if bp-cond-result-numeric = bp-cond-target-numeric
+                        move 1 to go-until-hit-flag
+                    end-if
+            end-evaluate
+
+            if go-until-hit-flag = 1
+                move 0 to go-until-active-flag
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- format the session's running
+      *** totals into session-summary-screen's five stat-line fields,
+      *** right-justified the way bp-amount/wp-amount counts already
+      *** read elsewhere on this screen -- called from quit-debugger
+      *** right before it displays the box and stops the run
+        build-session-summary section.
+            move spaces to ss-stmt-line.
+            string 'Statements executed: ' delimited by size
+                session-stmt-count delimited by size
+                into ss-stmt-line
+            end-string
+
+            move spaces to ss-bp-line.
+            string 'Breakpoint hits:     ' delimited by size
+                session-bp-hit-count delimited by size
+                into ss-bp-line
+            end-string
+
+            move spaces to ss-wp-line.
+            string 'Watchpoint hits:     ' delimited by size
+                session-wp-hit-count delimited by size
+                into ss-wp-line
+            end-string
+
+            move spaces to ss-until-line.
+            string '"Run until" hits:    ' delimited by size
+                session-until-hit-count delimited by size
+                into ss-until-line
+            end-string
+
+            move spaces to ss-module-line.
+            string 'Modules visited:     ' delimited by size
+                active-module-count delimited by size
+                into ss-module-line
+            end-string
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- overwrite state-path with a
+      *** single line describing where this session stands right
+      *** now (state-tag, current module, current line) -- called
+      *** whenever the run/pause state changes, so an outside
+      *** process can read it without attaching to the animator.
+      *** Silently does nothing if state-path can't be opened; this
+      *** is a best-effort side channel, not something the debugger
+      *** itself depends on.
+        publish-run-state section.
+            open output state-file.
+
+            if state-file-status = 0
+                move spaces to state-record
+                string function trim (state-tag) delimited by size
+                    ';' delimited by size
+                    function trim (cobol-src-name) delimited by size
+                    ';' delimited by size
+                    active-line-if delimited by size
+                    into state-record
+                end-string
+
+                write state-record end-write
+
+                close state-file
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- jump the source view back
+      *** to wherever the most recent GO-MODE run started, once that
+      *** run has been interrupted (by a breakpoint, a watchpoint, or
+      *** the user stepping). Only repositions the view -- the real
+      *** run can't be rewound, so this is a "go look at the
+      *** checkpoint again" command, not an undo.
+        goto-go-mode-checkpoint section.
+            if checkpoint-set-flag = 0
+                move 'No GO-MODE checkpoint set yet.' to status-line
+            else if checkpoint-module not = cobol-src-name
+                move spaces to status-line
+                string 'Checkpoint is in ' delimited by size
+                    function trim (checkpoint-module) delimited by size
+                    ', not the current module.' delimited by size
+                    into status-line
+                end-string
+            else
+                move checkpoint-line to goto-linenumber
+                move spaces to tmp-command-input-buffer
+                perform goto-line
+
+                display animator-screen end-display
+                perform display-current-breakpoints
+                perform display-active-line-if-visible
+
+                move spaces to status-line
+                string 'Jumped to GO-MODE checkpoint at line '
+                    delimited by size
+                    checkpoint-line delimited by size
+                    into status-line
+                end-string
+            end-if
+
+            display status-line end-display
+
+            continue.
+
+      ***************************************************************
+        goto-line section.
+            if module-line-count < MAX-ROWS
+                move active-line-if to active-line-onscreen
+                display space line line-cursor-position col 6
+                end-display
+                add 1 to active-line-if giving line-cursor-position
+                end-add
+            else
+                if tmp-command-input-buffer(1:1) = "G"
+                    move 3 to tmp-unstring-ptr
+                    unstring tmp-command-input-buffer delimited by " "
+                        into tmp-unstring-buffer
+                        with pointer tmp-unstring-ptr
+                    end-unstring
+
+                    move tmp-unstring-buffer to goto-linenumber
+                end-if
+
+                compute tmp-linenumber-2 = module-line-count - MAX-ROWS
+                end-compute
+
+                divide MAX-ROWS by 2 giving tmp-number
+                end-divide
+      *          move tmp-number to line-cursor-position
+
+                if goto-linenumber > tmp-linenumber-2
+                    compute goto-linenumber = module-line-count -
+                    tmp-number end-compute
+                else if goto-linenumber < MAX-ROWS
+                        add 1 to tmp-number giving goto-linenumber
+                        end-add
+                     end-if
+                end-if
+
+                compute tmp-linenumber-2 = goto-linenumber -
+                tmp-number end-compute
+                compute tmp-linenumber-3 = goto-linenumber +
+                tmp-number + 1 end-compute
+                move 1 to tmp-counter
+
+      *          display "mdlc: " module-line-count upon syserr end-display
+      *          display "goto: " goto-linenumber upon syserr end-display
+      *          display "start: " tmp-linenumber-2 upon syserr end-display
+      *          display "end: " tmp-linenumber-3 upon syserr end-display
+
+                perform varying tmp-linenumber
+                    from tmp-linenumber-2 by 1
+                    until tmp-linenumber = tmp-linenumber-3
+
+                    move spaces to tmp-source-line-buffer
+                    move tmp-linenumber to tmp-linenumber-bin
+
+                    call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
+
+                    move tmp-source-line-buffer
+                        to sourceline(tmp-counter)
+                    move tmp-linenumber to linenumber(tmp-counter)
+
+                    if linenumber(tmp-counter) = goto-linenumber
+                        display space line line-cursor-position col 6
+                        end-display
+                        move tmp-counter to line-cursor-position
+       >> IF ENABLE-LOGGING DEFINED
+                        string "goto-line, line-cursor-position: "
+                            delimited by size
+                            line-cursor-position delimited by size
+                            into tmp-log-line
+                        end-string
+                        perform log-msg
+       >> END-IF
+                    end-if
+
+                    add 1 to tmp-counter end-add
+                end-perform
+
+            end-if
+
+            perform apply-screen-window.
+
+            display animator-screen end-display
+            perform display-current-breakpoints.
+
+            continue.
+
+      ***************************************************************
+        page-up section.
+            compute goto-linenumber = linenumber(10) - MAX-ROWS
+            end-compute
+
+            move spaces to tmp-command-input-buffer.
+
+            perform goto-line.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+        page-down section.
+            compute goto-linenumber = linenumber(10) + MAX-ROWS
+            end-compute
+
+            move spaces to tmp-command-input-buffer.
+
+            perform goto-line.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+        line-up section.
+            if line-cursor-position > 2
+                display ' ' line line-cursor-position col 6
+                end-display
+
+                subtract 1 from line-cursor-position end-subtract
+                display line-cursor end-display
+            else
+                if line-cursor-position = 2
+                and linenumber(1) > 1
+                    perform scroll-one-line-up
+                end-if
+            end-if
+
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+        line-down section.
+            compute tmp-line-position = MAX-ROWS + 1 end-compute
+            if line-cursor-position < tmp-line-position
+                display ' ' line line-cursor-position col 6
+                end-display
+
+                add 1 to line-cursor-position end-add
+                display line-cursor end-display
+            else
+                if line-cursor-position = tmp-line-position
+                and linenumber(MAX-ROWS) < module-line-count
+                and MAX-ROWS < module-line-count
+                    perform scroll-one-line-down
+                end-if
+            end-if
+
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+        scroll-one-line-down section.
+
+            perform varying tmp-linenumber
+                from 2 by 1 until tmp-linenumber > MAX-ROWS
+
+                compute tmp-linenumber-2 = tmp-linenumber - 1
+                end-compute
+
+                move linenumber(tmp-linenumber)
+                    to linenumber(tmp-linenumber-2)
+                move sourceline(tmp-linenumber)
+                    to sourceline(tmp-linenumber-2)
+            end-perform
+
+            compute tmp-linenumber = linenumber(MAX-ROWS) + 1
+            end-compute
+
+            move spaces to tmp-source-line-buffer
+            move tmp-linenumber to tmp-linenumber-bin
+
+            call GETLINE using tmp-linenumber-bin
+            tmp-source-line-buffer end-call
+
+            move spaces to sourceline(MAX-ROWS).
+            move function trim (tmp-source-line-buffer, trailing) to
+                sourceline(MAX-ROWS).
+            move tmp-linenumber to linenumber(MAX-ROWS).
+
+            perform apply-screen-window.
+
+            display animator-screen end-display
+
+            continue.
+
+      ***************************************************************
+        scroll-one-line-up section.
+            perform varying tmp-linenumber
+                from MAX-ROWS by -1 until tmp-linenumber = 1
+
+                compute tmp-linenumber-2 = tmp-linenumber - 1
+                end-compute
+
+      *          display tmp-linenumber upon syserr end-display
+      *          display tmp-linenumber-2 upon syserr end-display
+
+                move linenumber(tmp-linenumber-2)
+                    to linenumber(tmp-linenumber)
+                move sourceline(tmp-linenumber-2)
+                    to sourceline(tmp-linenumber)
+            end-perform
+
+            compute tmp-linenumber = linenumber(1) - 1
+            end-compute
+
+            move spaces to tmp-source-line-buffer
+            move tmp-linenumber to tmp-linenumber-bin
+
+            call GETLINE using tmp-linenumber-bin
+            tmp-source-line-buffer end-call
+
+            move spaces to sourceline(1).
+            move function trim (tmp-source-line-buffer, trailing) to
+                sourceline(1).
+            move tmp-linenumber to linenumber(1).
+
+            perform apply-screen-window.
+
+            display animator-screen end-display
+
+            continue.
+
+      * Binde ausgelagerte Programmbestandteile ein
+        copy "breakpoints.cpy".
+        copy "view-variable.cpy".
+       >> IF ENABLE-LOGGING DEFINED
+        copy "logging.cpy".
+       >> END-IF
+        copy "helpers.cpy".
+        copy "fulltext-search.cpy".
+        copy "watchpoints.cpy".
+        copy "callstack.cpy".
