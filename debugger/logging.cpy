@@ -0,0 +1,256 @@
+      * logging.cpy
+      * code parts for internal logging
+
+      ***************************************************************
+      *** ----------------- does cobol-src-name pass
+      *** the COB_LOGGING_MODULE filter right now? "all" still means
+      *** everything; otherwise a single '*' in the filter matches a
+      *** prefix ("PAY*"), a suffix ("*UTIL"), or -- on its own --
+      *** every module, same as "all"; with no '*' at all it's the
+      *** original exact-name comparison. Sets log-module-match-flag
+      *** for the three call sites below to test.
+        check-log-module-filter section.
+            move 0 to log-module-match-flag.
+
+            if cob-logging-module = 'all'
+                move 1 to log-module-match-flag
+            else
+                move 0 to log-module-wildcard-count
+                inspect cob-logging-module tallying
+                    log-module-wildcard-count for all '*'
+
+                if log-module-wildcard-count = 0
+                    if cob-logging-module = cobol-src-name
+                        move 1 to log-module-match-flag
+                    end-if
+                else
+                    move spaces to log-module-prefix
+                    move spaces to log-module-suffix
+                    unstring cob-logging-module delimited by '*'
+                        into log-module-prefix log-module-suffix
+                    end-unstring
+
+                    move 1 to log-module-match-flag
+
+                    if function trim (log-module-prefix) not = spaces
+                        if cobol-src-name
+                            (1: function length
+                                (function trim (log-module-prefix)))
+                            not = function trim (log-module-prefix)
+
+                            move 0 to log-module-match-flag
+                        end-if
+                    end-if
+
+                    if log-module-match-flag = 1
+                        and function trim (log-module-suffix)
+                            not = spaces
+
+                        move function length
+                            (function trim (log-module-suffix))
+                            to log-module-suffix-len
+                        move function length
+                            (function trim (cobol-src-name))
+                            to log-module-srcname-len
+
+                        if log-module-suffix-len
+                            > log-module-srcname-len
+
+                            move 0 to log-module-match-flag
+                        else
+                            compute log-module-start-pos =
+                                log-module-srcname-len
+                                - log-module-suffix-len + 1
+                            end-compute
+
+                            if cobol-src-name (log-module-start-pos:
+                                log-module-suffix-len)
+                                not = function trim (log-module-suffix)
+
+                                move 0 to log-module-match-flag
+                            end-if
+                        end-if
+                    end-if
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- write one line to the log, stamped with
+      *** the current time and the session id captured when the log
+      *** was opened, so lines from different runs of
+      *** the debugger interleaved in one file can be told apart
+        log-msg section.
+            perform check-log-module-filter
+            if cob-anim-logging = 'Y' and log-module-match-flag = 1
+
+                move spaces to log-line
+                accept log-timestamp from time end-accept
+                string log-timestamp delimited by size
+                       ' [' delimited by size
+                       log-session-id delimited by size
+                       '] ' delimited by size
+                       tmp-log-line delimited by size
+                    into log-line
+                end-string
+                move spaces to tmp-log-line
+
+                write log-line
+
+                compute log-bytes-written = log-bytes-written
+                    + function length (function trim (log-line)) + 1
+                end-compute
+
+                if log-bytes-written > log-max-bytes
+                    perform rotate-log-file
+                end-if
+            end-if
+
+            move spaces to tmp-log-line
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- closes the current log,
+      *** renames it to the ".1" backup (dropping whatever ".1" was
+      *** there before), and reopens a fresh log-file -- so a long
+      *** headless run's log stays capped at roughly COB_LOG_MAX_KB
+      *** instead of growing without bound, at the cost of keeping
+      *** only the current and immediately-previous generation
+        rotate-log-file section.
+            close log-file
+            call "CBL_DELETE_FILE" using log-rotate-path end-call
+            call "CBL_RENAME_FILE" using log-file-path
+                log-rotate-path end-call
+            open output log-file
+            move 0 to log-bytes-written.
+
+            continue.
+
+      ***************************************************************
+        log-interface-block section.
+            perform check-log-module-filter
+
+            if cob-anim-logging = 'Y' and log-module-match-flag = 1
+
+                move "**************************" to tmp-log-line
+                perform log-msg
+
+                string "anim-state: " delimited by size
+                    anim-state delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "cobol-src-name: " delimited by size
+                    cobol-src-name delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "first-stmt-if: " delimited by size
+                    first-stmt-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "current-line-if: " delimited by size
+                    current-line-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "active-line-if: " delimited by size
+                    active-line-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "no-code-lines-if: " delimited by size
+                    no-code-lines-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "dtf-line: " delimited by size
+                    dtf-line delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "dtf-usage: " delimited by size
+                    dtf-usage delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "dtf-length: " delimited by size
+                    dtf-length delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "dtf-value: " delimited by size
+                    dtf-value delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "anim-stmt-type: " delimited by size
+                    anim-stmt-type delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                move "**************************" to tmp-log-line
+                perform log-msg
+
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- structured, semicolon-
+      *** delimited audit entries for breakpoint and watchpoint
+      *** hits, distinct from the free-text trace lines elsewhere in
+      *** this copybook, written through the same log-msg so each
+      *** one still picks up the usual timestamp/session-id prefix.
+      *** One HIT line per stop, in a fixed field
+      *** order (kind;module;line;name) so it can be grepped or
+      *** parsed back out of the log without any guesswork.
+        log-hit-event section.
+            perform check-log-module-filter
+
+            if cob-anim-logging = 'Y' and log-module-match-flag = 1
+
+                if is-breakpoint-flag = 1
+                    move spaces to tmp-log-line
+                    string 'HIT;BP;' delimited by size
+                        function trim (cobol-src-name) delimited by size
+                        ';' delimited by size
+                        active-line-if delimited by size
+                        ';' delimited by size
+                        function trim (bp-cond-var(bp-index))
+                            delimited by size
+                        into tmp-log-line
+                    end-string
+                    perform log-msg
+                end-if
+
+                if watchpoint-changed-flag = 1
+                    move spaces to tmp-log-line
+                    string 'HIT;WP;' delimited by size
+                        function trim (cobol-src-name) delimited by size
+                        ';' delimited by size
+                        active-line-if delimited by size
+                        ';' delimited by size
+                        function trim (wp-var-name(tmp-number))
+                            delimited by size
+                        into tmp-log-line
+                    end-string
+                    perform log-msg
+                end-if
+            end-if
+
+            continue.
