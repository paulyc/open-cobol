@@ -1,79 +1,485 @@
       * view-variable.cpy
-      * all code parts that explicit belong to view and manipulation
-      * of COBOL fields
+      * code parts explicitly for displaying (and editing) a
+      * variable's value
 
       ***************************************************************
         view-variable section.
-            perform extract-option-from-command
-            if tmp-unstring-buffer (1:1) = space
-               exit section
-            end-if
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-unstring-buffer.
+            unstring tmp-command-input-buffer delimited by space
+                into tmp-unstring-buffer
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+            move low-value to tmp-unstring-buffer(30:1).
+
+            move tmp-unstring-buffer to vv-current-varname.
+            move 0 to vv-leave-flag.
+            move 0 to vv-page-offset.
+
+            perform vv-display-current-value.
 
-      *>    CHECKME: does it work to replace the first space, too?
-            move low-value to tmp-unstring-buffer(30:1)
-      *>> IF ENABLE-LOGGING DEFINED
-      *      if cob-ENABLE-LOGGING = 'Y'
-      *          move "After unstring..." to tmp-log-line
-      *          perform log-msg
-      *          move "After low-value..." to tmp-log-line
-      *          perform log-msg
-      *          move tmp-unstring-buffer to tmp-log-line
-      *          perform log-msg
-      *          move "After disp..." to tmp-log-line
-      *          perform log-msg
-      *          perform log-interface-block
-      *          move "Before call animdata..." to tmp-log-line
-      *          perform log-msg
-      *          string "Calling " delimited by size
-      *              ANIDATA delimited by spaces
-      *              into tmp-log-line
-      *          end-string
-      *          perform log-msg
-      *      end-if
-      *>> END-IF
+            perform vv-interact until vv-leave-flag = 1.
 
+            continue.
+
+      ***************************************************************
+      *** ----------------- read the current value of
+      *** vv-current-varname via ANIDATA "G" and refresh the screen.
+      *** When vv-page-offset is not zero, the name is sent to
+      *** ANIDATA with a COBOL reference-modification suffix so the
+      *** 280-byte window lands further into a large group item
+      *** instead of always starting at byte 1.
+        vv-display-current-value section.
             call ANIDATA using "G" interface-block
-            tmp-unstring-buffer end-call
-
-            display spaces upon crt end-display
-
-            move tmp-unstring-buffer to name-vv-content
-            move dtf-length to size-vv-content
-            move dtf-usage  to usage-vv-content
-            move dtf-value(001:60) to content-vv-l1
-            move dtf-value(061:60) to content-vv-l2
-            move dtf-value(121:60) to content-vv-l3
-            move dtf-value(181:60) to content-vv-l4
-            move dtf-value(241:40) to content-vv-l5
+            vv-current-varname end-call
+
+            move dtf-length to vv-field-length.
+
+            if vv-page-offset > 0
+                perform vv-build-refmod-varname
+                call ANIDATA using "G" interface-block
+                vv-refmod-varname end-call
+            end-if
+
+            display empty-screen end-display
+
+            move vv-current-varname to name-vv-content.
+            move vv-field-length to size-vv-content.
+            move dtf-usage to usage-vv-content.
+            move dtf-value(1:60) to content-vv-l1.
+            move dtf-value(61:60) to content-vv-l2.
+            move dtf-value(121:60) to content-vv-l3.
+            move dtf-value(181:60) to content-vv-l4.
+            move dtf-value(241:40) to content-vv-l5.
+
+            perform vv-decode-condition-names.
+            perform vv-decode-dtf-value.
+
             display view-variable-screen end-display
 
-            move 0 to dtf-length, dtf-usage
-            move spaces to dtf-value
+            move 0 to dtf-length, dtf-usage.
+            move spaces to dtf-value.
 
-            move "Back" to func1
-            move spaces to func2, func3, func4, func5
+            move "Back" to func1.
+            move "Set" to func2.
+            if vv-field-length > 280
+                move "PgUp" to func3
+                move "PgDn" to func4
+            else
+                move spaces to func3, func4
+            end-if
+            move spaces to func5, func6.
             display footline-2 end-display
             display footline end-display
 
+            if vv-field-length > 280
+                move spaces to status-line
+                compute vv-refmod-start = vv-page-offset + 1
+                string 'Showing bytes ' delimited by size
+                    vv-refmod-start delimited by size
+                    '-' delimited by size
+                    vv-field-length delimited by size
+                    ' of ' delimited by size
+                    vv-field-length delimited by size
+                    ' (PgUp/PgDn to scroll)' delimited by size
+                    into status-line
+                end-string
+                display status-line end-display
+            end-if
+
        >> IF ENABLE-LOGGING DEFINED
-            move "After calling animdata..." to tmp-log-line
-            perform log-msg
-            perform log-interface-block
+            move "After calling animdata..." to tmp-log-line.
+            perform log-msg.
+            perform log-interface-block.
        >> END-IF
 
+            continue.
+
+      ***************************************************************
+      *** ----------------- build "name(start:280)" for the ANIDATA
+      *** "G" call so it returns the window starting at
+      *** vv-page-offset + 1 instead of byte 1
+        vv-build-refmod-varname section.
+            move spaces to vv-refmod-varname.
+            compute vv-refmod-start = vv-page-offset + 1 end-compute.
+
+            string function trim (vv-current-varname) delimited by size
+                '(' delimited by size
+                vv-refmod-start delimited by size
+                ':280)' delimited by size
+                into vv-refmod-varname
+            end-string
+
+            compute tmp-number =
+                function length (function trim (vv-refmod-varname)) + 1
+                end-compute
+            move low-value to vv-refmod-varname(tmp-number:1).
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- find vv-current-varname's
+      *** own declaration line in the current module's source, by
+      *** the same trimmed-prefix-plus-boundary match find-paragraph-
+      *** line uses for paragraph/section names, except here we also
+      *** require the token just before the name to be a level
+      *** number (so "01 WS-STATUS" matches but a PERFORM/MOVE
+      *** mentioning the same name elsewhere doesn't). vv-decl-line
+      *** comes back 0 when no declaration is found.
+        vv-find-var-decl-line section.
+            move 0 to vv-decl-line.
+
+            perform varying tmp-linenumber from 1 by 1
+                until tmp-linenumber > module-line-count
+                or vv-decl-line not = 0
+
+                move spaces to tmp-source-line-buffer
+                move tmp-linenumber to tmp-linenumber-bin
+
+                call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
+
+                move spaces to tmp-source-line-trimmed
+                move function trim (tmp-source-line-buffer, leading)
+                    to tmp-source-line-trimmed
+
+                move spaces to vv-scan-level, vv-scan-name,
+                    vv-scan-rest
+                unstring tmp-source-line-trimmed
+                    delimited by all space
+                    into vv-scan-level vv-scan-name vv-scan-rest
+                end-unstring
+
+                if vv-scan-level is numeric
+                    and function upper-case
+                            (function trim (vv-scan-name))
+                        = function upper-case
+                            (function trim (vv-current-varname))
+
+                    move tmp-linenumber to vv-decl-line
+                end-if
+            end-perform
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- build vv-condition-lst and
+      *** vv-cond-display-data for whatever 88-level condition-names
+      *** are declared directly under vv-current-varname, and flag
+      *** which of them currently match the field's displayed value.
+      *** Only a single quoted literal per 88-level is decoded (the
+      *** common single-value status-flag case); VALUE ... THRU ...
+      *** ranges and multi-value lists are left showing as FALSE.
+        vv-decode-condition-names section.
+            move 0 to vv-cond-count.
+            move spaces to vv-condition-lst, vv-cond-display-data.
+
+            perform vv-find-var-decl-line.
+
+            if vv-decl-line not = 0
+                move vv-decl-line to tmp-linenumber-2
+                move 1 to tmp-number-2
+
+                perform varying tmp-linenumber from 1 by 1
+                    until tmp-linenumber-2 + tmp-linenumber
+                        > module-line-count
+                    or vv-cond-count >= 5
+                    or tmp-number-2 = 0
+
+                    move spaces to tmp-source-line-buffer
+                    compute tmp-linenumber-bin =
+                        tmp-linenumber-2 + tmp-linenumber
+                    end-compute
+
+                    call GETLINE using tmp-linenumber-bin
+                        tmp-source-line-buffer end-call
+
+                    move spaces to tmp-source-line-trimmed
+                    move function trim
+                            (tmp-source-line-buffer, leading)
+                        to tmp-source-line-trimmed
+
+                    move spaces to vv-scan-level, vv-scan-name,
+                        vv-scan-rest
+                    unstring tmp-source-line-trimmed
+                        delimited by all space
+                        into vv-scan-level vv-scan-name vv-scan-rest
+                    end-unstring
+
+                    if function trim (vv-scan-level) = '88'
+                        add 1 to vv-cond-count
+                        move vv-scan-name
+                            to vv-cond-name (vv-cond-count)
+
+                        unstring tmp-source-line-trimmed
+                            delimited by "'"
+                            into tmp-source-line-buffer
+                                vv-cond-value (vv-cond-count)
+                        end-unstring
+                    else
+                        move 0 to tmp-number-2
+                    end-if
+                end-perform
+            end-if
+
+            perform varying tmp-number from 1 by 1
+                until tmp-number > vv-cond-count
+
+                move 'FALSE' to vv-cond-match (tmp-number)
+                if function trim (dtf-value(1:vv-field-length))
+                    = function trim (vv-cond-value (tmp-number))
+
+                    move 'TRUE' to vv-cond-match (tmp-number)
+                end-if
+
+                move spaces to vv-cond-display (tmp-number)
+                string function trim (vv-cond-name (tmp-number))
+                        delimited by size
+                    '  ' delimited by size
+                    vv-cond-match (tmp-number) delimited by size
+                    ' (= ''' delimited by size
+                    function trim (vv-cond-value (tmp-number))
+                        delimited by size
+                    ''')' delimited by size
+                    into vv-cond-display (tmp-number)
+                end-string
+            end-perform
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- render dtf-value as its
+      *** actual decoded number when dtf-usage says the field is
+      *** BINARY/COMP or PACKED-DECIMAL/COMP-3, instead of leaving
+      *** new staff staring at raw byte garbage, and always build a
+      *** raw hex dump alongside it so the underlying bytes are
+      *** still there to check against.
+        vv-decode-dtf-value section.
+            move spaces to vv-decoded-value.
+            move 0 to vv-binary-value.
+
+            if vv-field-length > 30
+                move 30 to vv-hex-byte-count
+            else
+                move vv-field-length to vv-hex-byte-count
+            end-if
+            if vv-hex-byte-count = 0
+                move 1 to vv-hex-byte-count
+            end-if
+
+            perform vv-build-hex-dump.
+
+            evaluate dtf-usage
+                when VV-USAGE-BINARY
+                    perform vv-decode-binary-value
+                when VV-USAGE-PACKED
+                    perform vv-decode-packed-value
+                when VV-USAGE-COMP-1
+                    move "(floating-point COMP-1 -- see hex)"
+                        to vv-decoded-value
+                when VV-USAGE-COMP-2
+                    move "(floating-point COMP-2 -- see hex)"
+                        to vv-decoded-value
+                when other
+                    move function trim (dtf-value(1:vv-hex-byte-count))
+                        to vv-decoded-value
+            end-evaluate.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- build a continuous hex dump of the first
+      *** vv-hex-byte-count bytes of dtf-value into vv-hex-value,
+      *** two hex characters per byte
+        vv-build-hex-dump section.
+            move spaces to vv-hex-value.
+
+            perform varying vv-hex-index from 1 by 1
+                until vv-hex-index > vv-hex-byte-count
+
+                compute vv-hex-one-byte =
+                    function ord (dtf-value(vv-hex-index:1)) - 1
+                end-compute
+
+                divide vv-hex-one-byte by 16
+                    giving vv-hex-nibble
+                    remainder vv-hex-one-byte
+                end-divide
+
+                move vv-hex-digits(vv-hex-nibble + 1:1)
+                    to vv-hex-value(vv-hex-index * 2 - 1:1)
+                move vv-hex-digits(vv-hex-one-byte + 1:1)
+                    to vv-hex-value(vv-hex-index * 2:1)
+            end-perform.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- decode dtf-value's first bytes as a
+      *** big-endian BINARY/COMP integer. Byte count follows the
+      *** usual COBOL binary-field sizing by digit count (1-4
+      *** digits = 2 bytes, 5-9 = 4 bytes, 10-18 = 8 bytes).
+        vv-decode-binary-value section.
+            if vv-field-length <= 4
+                move 2 to vv-binary-byte-count
+            else
+                if vv-field-length <= 9
+                    move 4 to vv-binary-byte-count
+                else
+                    move 8 to vv-binary-byte-count
+                end-if
+            end-if
+
+            move 0 to vv-binary-value.
+
+            perform varying vv-hex-index from 1 by 1
+                until vv-hex-index > vv-binary-byte-count
+
+                compute vv-hex-one-byte =
+                    function ord (dtf-value(vv-hex-index:1)) - 1
+                end-compute
+
+                compute vv-binary-value =
+                    vv-binary-value * 256 + vv-hex-one-byte
+                end-compute
+            end-perform
+
+            move vv-binary-value to vv-decoded-numeric.
+            move function trim (vv-decoded-numeric) to vv-decoded-value.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- decode dtf-value's first bytes as
+      *** PACKED-DECIMAL/COMP-3: two digits per byte, except the
+      *** last byte whose low nibble is the sign (0xD = negative,
+      *** anything else treated as positive/unsigned)
+        vv-decode-packed-value section.
+            compute vv-packed-byte-count =
+                (vv-field-length / 2) + 1
+            end-compute.
+
+            move spaces to vv-packed-digits.
+            move '+' to vv-packed-sign.
+            move 0 to vv-packed-digit-ptr.
+
+            perform varying vv-hex-index from 1 by 1
+                until vv-hex-index > vv-packed-byte-count
+
+                compute vv-hex-one-byte =
+                    function ord (dtf-value(vv-hex-index:1)) - 1
+                end-compute
+
+                divide vv-hex-one-byte by 16
+                    giving vv-hex-nibble
+                    remainder vv-hex-one-byte
+                end-divide
+
+                add 1 to vv-packed-digit-ptr
+                move vv-hex-digits(vv-hex-nibble + 1:1)
+                    to vv-packed-digits(vv-packed-digit-ptr:1)
+
+                if vv-hex-index < vv-packed-byte-count
+                    add 1 to vv-packed-digit-ptr
+                    move vv-hex-digits(vv-hex-one-byte + 1:1)
+                        to vv-packed-digits(vv-packed-digit-ptr:1)
+                else
+                    if vv-hex-one-byte = 13
+                        move '-' to vv-packed-sign
+                    end-if
+                end-if
+            end-perform
+
+            move spaces to vv-decoded-value.
+            string vv-packed-sign delimited by size
+                function trim (vv-packed-digits) delimited by size
+                into vv-decoded-value
+            end-string.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- scroll the View Variable window forward
+      *** by one 280-byte page (PgDn)
+        vv-page-down section.
+            if vv-page-offset + 280 < vv-field-length
+                add 280 to vv-page-offset
+                perform vv-display-current-value
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- scroll the View Variable window back by
+      *** one 280-byte page (PgUp)
+        vv-page-up section.
+            if vv-page-offset >= 280
+                subtract 280 from vv-page-offset
+            else
+                move 0 to vv-page-offset
+            end-if
+            perform vv-display-current-value
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- accept one command from the View
+      *** Variable screen and dispatch it: quit, "S <value>" to
+      *** patch the field in place via ANIDATA "S", or anything
+      *** else leaves View Variable the way it always has
+        vv-interact section.
             accept tmp-command-input-buffer line 23 col 10 end-accept
 
-            perform process-function-key-vv
-      *          perform process-input-buffer
+            move COB-CRT-STATUS to inp-crt-status.
+
+            evaluate true
+                when inp-crt-status = 2005
+                    perform quit-debugger
+                    move 1 to vv-leave-flag
+                when inp-crt-status = 2001
+                    perform vv-page-up
+                when inp-crt-status = 2002
+                    perform vv-page-down
+                when inp-crt-status = 0 and
+                     function upper-case(tmp-command-input-buffer(1:1))
+                     = 'S'
+                    perform vv-set-variable
+                when other
+                    perform goback-from-vv
+                    move 1 to vv-leave-flag
+            end-evaluate
+
             continue.
 
+      ***************************************************************
+      *** ----------------- patch the currently displayed field
+      *** (vv-current-varname) with the value typed after "S "
+      *** and resume the paused job with GO-MODE from where it
+      *** stands, rather than having to kill and re-run it
+        vv-set-variable section.
+            move spaces to vv-set-value.
+            move tmp-command-input-buffer(3:68) to vv-set-value.
+
+            move vv-set-value to dtf-value.
+
+            call ANIDATA using "S" interface-block
+            vv-current-varname end-call
+
+            perform vv-display-current-value.
+
+            move 'Value updated.' to status-line.
+            display status-line end-display
+
+            continue.
+            
       **************************************************************
         goback-from-vv section.
-
-            display spaces upon crt end-display
-            perform do-screen-init
+            
+            display empty-screen end-display
+            perform do-screen-init.
             display animator-screen end-display
-            perform display-current-breakpoints
-            perform display-active-line
-
+            perform display-current-breakpoints.
+            perform display-active-line.
+            
             continue.
