@@ -0,0 +1,605 @@
+      * watchpoints.cpy
+      * 
+      
+        watchpoint-action section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-unstring-buffer.
+            
+            unstring tmp-command-input-buffer 
+                delimited by spaces 
+                into tmp-unstring-buffer
+                with pointer tmp-unstring-ptr
+            end-unstring
+            
+            evaluate tmp-unstring-buffer
+                when 'del'
+                    perform delete-all-watchpoints
+                when 'dump'
+                    perform dump-watchpoints
+                when 'panel'
+                    perform show-watch-panel
+                when other
+                    perform add-watchpoint
+            end-evaluate
+
+            continue.
+
+      ************************************************************
+      *** ----------------- "W dump [name]" -- export
+      *** the current watchpoint table to a plain text file, one
+      *** line per watchpoint (name;module;op;value;current-value),
+      *** the same ';'-delimited style the breakpoint list/profiles
+      *** already use. "name" is optional; defaults to
+      *** watchpoints.dmp, same as a bare filename gets ".dmp"
+      *** appended if it doesn't already carry an extension.
+        dump-watchpoints section.
+            move spaces to wp-dump-name.
+            unstring tmp-command-input-buffer delimited by space
+                into wp-dump-name
+                with pointer tmp-unstring-ptr
+            end-unstring.
+
+            move spaces to wp-dump-path.
+            move function trim (wp-dump-name) to string-contains-str1.
+            move '.' to string-contains-str2.
+            perform string-contains.
+
+            if wp-dump-name = spaces
+                move 'watchpoints.dmp' to wp-dump-path
+            else if string-contains-flag > 0
+                    move function trim (wp-dump-name) to wp-dump-path
+                 else
+                    string
+                        function trim (wp-dump-name) delimited by size
+                        '.dmp' delimited by size
+                        into wp-dump-path
+                    end-string
+                 end-if
+            end-if.
+
+            open output wp-dump-file.
+
+            move 0 to tmp-counter.
+
+            if wp-dump-file-status = 0
+                perform varying tmp-number from 1 by 1
+                    until tmp-number > wp-limit
+
+                    if wp-var-name(tmp-number) not = spaces
+                        move spaces to wp-dump-line
+                        string function trim (wp-var-name(tmp-number))
+                            delimited by size
+                            ';' delimited by size
+                            function trim (wp-module(tmp-number))
+                            delimited by size
+                            ';' delimited by size
+                            function trim (wp-cond-op(tmp-number))
+                            delimited by size
+                            ';' delimited by size
+                            function trim (wp-cond-value(tmp-number))
+                            delimited by size
+                            ';' delimited by size
+                            function trim (wp-value(tmp-number))
+                            delimited by size
+                            into wp-dump-line
+                        end-string
+
+                        write wp-dump-line end-write
+                        add 1 to tmp-counter
+                    end-if
+                end-perform
+
+                close wp-dump-file
+            end-if.
+
+            move spaces to status-line.
+            if wp-dump-file-status = 0
+                string 'Dumped ' delimited by size
+                    tmp-counter delimited by size
+                    ' watchpoint(s) to ' delimited by size
+                    function trim (wp-dump-path) delimited by size
+                    into status-line
+                end-string
+            else
+                string 'Could not open ' delimited by size
+                    function trim (wp-dump-path) delimited by size
+                    ' for writing' delimited by size
+                    into status-line
+                end-string
+            end-if.
+            display status-line end-display.
+
+            continue.
+
+      ************************************************************
+      *** ----------------- "W panel" -- one screen
+      *** showing every active watchpoint at once (name, module,
+      *** current value, and the fires-on condition if one is set),
+      *** same build-a-display-table-then-show-it pattern
+      *** show-call-stack (callstack.cpy) already uses
+      *** for its own panel
+        show-watch-panel section.
+            move 0 to wp-panel-display-count.
+
+            perform varying tmp-number from 1 by 1
+                until tmp-number > wp-limit
+                or wp-panel-display-count = 15
+
+                if wp-var-name(tmp-number) = spaces
+                    exit perform
+                end-if
+
+                add 1 to wp-panel-display-count
+                move spaces
+                    to wp-panel-display-line (wp-panel-display-count)
+
+                if wp-cond-op(tmp-number) = spaces
+                    string function trim (wp-var-name(tmp-number))
+                        delimited by size
+                        ' (' delimited by size
+                        function trim (wp-module(tmp-number))
+                        delimited by size
+                        ') = ' delimited by size
+                        function trim (wp-value(tmp-number))
+                        delimited by size
+                        into wp-panel-display-line
+                            (wp-panel-display-count)
+                    end-string
+                else
+                    string function trim (wp-var-name(tmp-number))
+                        delimited by size
+                        ' (' delimited by size
+                        function trim (wp-module(tmp-number))
+                        delimited by size
+                        ') = ' delimited by size
+                        function trim (wp-value(tmp-number))
+                        delimited by size
+                        ' [fires on ' delimited by size
+                        function trim (wp-cond-op(tmp-number))
+                        delimited by size
+                        ' ' delimited by size
+                        function trim (wp-cond-value(tmp-number))
+                        delimited by size
+                        ']' delimited by size
+                        into wp-panel-display-line
+                            (wp-panel-display-count)
+                    end-string
+                end-if
+            end-perform
+
+            if wp-panel-display-count = 0
+                move 1 to wp-panel-display-count
+                move 'No active watchpoints.'
+                    to wp-panel-display-line (1)
+            end-if
+
+            display empty-screen end-display
+            display watch-panel-screen end-display
+
+            move spaces to tmp-command-input-buffer.
+            accept tmp-command-input-buffer line 23 col 10 end-accept.
+
+            display empty-screen end-display.
+            perform do-screen-init.
+            display animator-screen end-display.
+            perform display-current-breakpoints.
+            perform display-active-line.
+
+            continue.
+
+      ************************************************************
+      *** ----------------- does this watchpoint apply
+      *** to the module currently executing (cobol-src-name)? Plain
+      *** watchpoints (wp-scope-mode space) still only match their
+      *** one home module (wp-module), exactly as before; 'A' (any
+      *** module) and 'L' (an explicit colon-delimited module list,
+      *** wp-scope-list) let a watchpoint on a shared copybook field
+      *** keep firing as control passes between every program that
+      *** COPYs it, instead of needing a separate watchpoint re-set
+      *** up each time a different one of them is active.
+        check-watchpoint-module-match section.
+            move 0 to wp-scope-match-flag.
+
+            evaluate wp-scope-mode(tmp-number)
+                when 'A'
+                    move 1 to wp-scope-match-flag
+                when 'L'
+                    move 1 to wp-scope-scan-ptr
+                    perform varying tmp-number-2 from 1 by 1
+                        until wp-scope-scan-ptr
+                            > length of wp-scope-list(tmp-number)
+                        or wp-scope-match-flag = 1
+
+                        move spaces to wp-scope-scan-item
+                        unstring wp-scope-list(tmp-number)
+                            delimited by ':'
+                            into wp-scope-scan-item
+                            with pointer wp-scope-scan-ptr
+                        end-unstring
+
+                        if function trim (wp-scope-scan-item)
+                            = function trim (cobol-src-name)
+                            move 1 to wp-scope-match-flag
+                        end-if
+                    end-perform
+                when other
+                    if wp-module(tmp-number) = cobol-src-name
+                        move 1 to wp-scope-match-flag
+                    end-if
+            end-evaluate.
+
+            continue.
+
+      ************************************************************
+        update-watchpoints section.
+
+      *** a watchpoint scoped 'A'ny/'L'ist can sit
+      *** anywhere in the table and still need updating while some
+      *** other, earlier entry belongs to an unrelated module -- stop
+      *** scanning only at the first genuinely empty slot (the table
+      *** is packed with no gaps before that, same as
+      *** get-next-free-watchpoint-index assumes), not at the first
+      *** module mismatch.
+            perform varying tmp-number from 1 by 1 until tmp-number
+                > wp-limit
+
+                if wp-var-name(tmp-number) = spaces
+                    exit perform
+                end-if
+
+                perform check-watchpoint-module-match
+
+                if wp-scope-match-flag = 1
+                    move interface-block to wp-interface-block
+                    move wp-var-name(tmp-number) to tmp-wp-var-name
+                    move low-value to tmp-wp-var-name(50:1)
+
+                    call ANIDATA using "G" wp-interface-block
+                        tmp-wp-var-name end-call
+
+                    move wp-value(tmp-number)
+                        to last-wp-value(tmp-number)
+                    move wp-dtf-value to wp-value(tmp-number)
+                end-if
+            end-perform
+            
+      *      perform log-watchpoints.
+            
+            continue.
+            
+      ************************************************************
+      *** ----------------- fire watchpoints. A plain watchpoint
+      *** (no condition) still fires on every change, as before. A
+      *** watchpoint with a threshold condition only
+      *** fires the moment it crosses that threshold, via
+      *** check-watchpoint-threshold/wp-cond-armed below
+        check-watchpoints section.
+            perform update-watchpoints.
+            move 0 to watchpoint-changed-flag.
+
+            perform varying tmp-number from 1 by 1 until tmp-number
+                > wp-limit
+                if wp-var-name(tmp-number) = spaces
+                    exit perform
+                end-if
+
+                perform check-watchpoint-module-match
+
+                if wp-scope-match-flag = 1
+                    if wp-cond-op(tmp-number) = spaces
+                        if wp-value(tmp-number)
+                            not = last-wp-value(tmp-number)
+
+                            perform auto-arm-breakpoint-on-wp-trip
+
+                            move spaces to status-line
+                            string 'Watchpoint value of '
+                                function trim(wp-var-name(tmp-number),
+                                    trailing)
+                                ' changed from '
+                                function trim(last-wp-value(tmp-number))
+                                ' to '
+                                wp-value(tmp-number)
+                                into status-line
+                            end-string
+                            perform append-autobp-armed-note
+
+                            display status-line end-display
+                            move 1 to watchpoint-changed-flag
+
+                            exit perform
+                        end-if
+                    else
+                        perform check-watchpoint-threshold
+
+                        if wp-cond-satisfied-flag = 1
+                            and wp-cond-armed(tmp-number) = 0
+
+                            move 1 to wp-cond-armed(tmp-number)
+
+                            perform auto-arm-breakpoint-on-wp-trip
+
+                            move spaces to status-line
+                            string 'Watchpoint '
+                                function trim(wp-var-name(tmp-number),
+                                    trailing)
+                                ' crossed '
+                                function trim(wp-cond-op(tmp-number))
+                                ' '
+                                function trim(wp-cond-value(tmp-number))
+                                ' (now '
+                                function trim(wp-value(tmp-number))
+                                ')'
+                                into status-line
+                            end-string
+                            perform append-autobp-armed-note
+
+                            display status-line end-display
+                            move 1 to watchpoint-changed-flag
+
+                            exit perform
+                        else
+                            move wp-cond-satisfied-flag
+                                to wp-cond-armed(tmp-number)
+                        end-if
+                    end-if
+                end-if
+            end-perform
+
+
+            continue.
+
+      ************************************************************
+      *** ----------------- a watchpoint just tripped
+      *** (plain change or threshold crossing) -- arm a breakpoint
+      *** right where execution stands (bp-check-src-name/
+      *** bp-check-src-line were already set to cobol-src-name/
+      *** active-line-if by process-interface-block just before
+      *** check-watchpoints was called) so a later run stops there
+      *** on its own even if the watchpoint doesn't trip again.
+      *** Does nothing if a breakpoint is already sitting on that
+      *** line. Uses is-breakpoint/add-breakpoint the same way the
+      *** "B" toggle command (set-unset-breakpoint) does, but saves
+      *** and restores is-breakpoint-flag around the call so this
+      *** doesn't disturb the breakpoint-hit flag the caller still
+      *** needs once check-watchpoints returns.
+        auto-arm-breakpoint-on-wp-trip section.
+            move is-breakpoint-flag to wp-save-bp-flag.
+            move 0 to wp-autobp-added-flag.
+
+            perform is-breakpoint
+
+            if is-breakpoint-flag = 0
+                perform add-breakpoint
+                perform flush-breakpoints
+                move 1 to wp-autobp-added-flag
+            end-if
+
+            move wp-save-bp-flag to is-breakpoint-flag.
+
+            continue.
+
+      ************************************************************
+      *** ----------------- when
+      *** auto-arm-breakpoint-on-wp-trip just added a breakpoint,
+      *** say so on the already-built watchpoint status-line
+        append-autobp-armed-note section.
+            if wp-autobp-added-flag = 1
+                compute tmp-number =
+                    function length (function trim (status-line)) + 1
+                end-compute
+                string ' (breakpoint armed)' delimited by size
+                    into status-line
+                    with pointer tmp-number
+                end-string
+            end-if
+
+            continue.
+
+      ************************************************************
+      *** ----------------- evaluate wp-cond-op/wp-cond-value for
+      *** the watchpoint at tmp-number against its current value,
+      *** the same op set set-breakpoint-condition accepts
+        check-watchpoint-threshold section.
+            move function numval(
+                function trim (wp-value(tmp-number)))
+                to wp-cond-result-numeric
+            move function numval(
+                function trim (wp-cond-value(tmp-number)))
+                to wp-cond-target-numeric
+
+            evaluate wp-cond-op(tmp-number)
+                when '> '
+                    if wp-cond-result-numeric > wp-cond-target-numeric
+                        move 1 to wp-cond-satisfied-flag
+                    else
+                        move 0 to wp-cond-satisfied-flag
+                    end-if
+                when '<'
+                    if wp-cond-result-numeric < wp-cond-target-numeric
+                        move 1 to wp-cond-satisfied-flag
+                    else
+                        move 0 to wp-cond-satisfied-flag
+                    end-if
+                when '>='
+                    if wp-cond-result-numeric >= wp-cond-target-numeric
+                        move 1 to wp-cond-satisfied-flag
+                    else
+                        move 0 to wp-cond-satisfied-flag
+                    end-if
+                when '<='
+                    if wp-cond-result-numeric <= wp-cond-target-numeric
+                        move 1 to wp-cond-satisfied-flag
+                    else
+                        move 0 to wp-cond-satisfied-flag
+                    end-if
+                when '<>'
+                    if wp-cond-result-numeric
+                        not = wp-cond-target-numeric
+                        move 1 to wp-cond-satisfied-flag
+                    else
+                        move 0 to wp-cond-satisfied-flag
+                    end-if
+                when other
+                    if wp-cond-result-numeric = wp-cond-target-numeric
+                        move 1 to wp-cond-satisfied-flag
+                    else
+                        move 0 to wp-cond-satisfied-flag
+                    end-if
+            end-evaluate
+
+            continue.
+        
+      ************************************************************
+      *** ----------------- add a watchpoint. Usage:
+      ***   W <fieldname>                 fires on every change
+      ***   W <fieldname> <op> <value>     fires on crossing the
+      ***                                  threshold
+      ***                                  (op: > < >= <= = <>)
+      ***   W <fieldname> ANY              follows the field across
+      ***                                  every module
+      ***   W <fieldname> MODULES:A:B:C    follows it across just
+      ***                                  those modules
+        add-watchpoint section.
+            perform get-next-free-watchpoint-index.
+            move tmp-unstring-buffer(1:50) to tmp-wp-var-name.
+            move spaces to status-line.
+            move spaces to tmp-wp-cond-op.
+            move spaces to tmp-wp-cond-value.
+
+            if tmp-number > 0 and tmp-number <= wp-limit
+                move tmp-wp-var-name to wp-var-name(tmp-number)
+                move cobol-src-name to wp-module(tmp-number)
+                move 0 to wp-cond-armed(tmp-number)
+                move space to wp-scope-mode(tmp-number)
+                move spaces to wp-scope-list(tmp-number)
+
+                move tmp-unstring-ptr to wp-scope-token-ptr
+                move spaces to wp-scope-token
+                unstring tmp-command-input-buffer delimited by space
+                    into wp-scope-token
+                    with pointer tmp-unstring-ptr
+                end-unstring
+                move function upper-case (wp-scope-token)
+                    to wp-scope-token-upper
+
+                evaluate true
+                    when function trim (wp-scope-token-upper) = 'ANY'
+                        move 'A' to wp-scope-mode(tmp-number)
+                    when wp-scope-token-upper(1:8) = 'MODULES:'
+                        move 'L' to wp-scope-mode(tmp-number)
+                        move wp-scope-token(9:192)
+                            to wp-scope-list(tmp-number)
+                    when other
+                        move wp-scope-token-ptr to tmp-unstring-ptr
+                end-evaluate
+
+                unstring tmp-command-input-buffer delimited by space
+                    into tmp-wp-cond-op
+                    with pointer tmp-unstring-ptr
+                end-unstring
+                unstring tmp-command-input-buffer delimited by space
+                    into tmp-wp-cond-value
+                    with pointer tmp-unstring-ptr
+                end-unstring
+
+                move tmp-wp-cond-op to wp-cond-op(tmp-number)
+                move tmp-wp-cond-value to wp-cond-value(tmp-number)
+
+                move interface-block to wp-interface-block
+                move low-value to tmp-wp-var-name(50:1)
+
+                call ANIDATA using "G" wp-interface-block
+                    tmp-wp-var-name end-call
+
+                move wp-dtf-value to wp-value(tmp-number),
+                    last-wp-value(tmp-number)
+
+                if wp-cond-op(tmp-number) = spaces
+                    string 'Added watchpoint '
+                        wp-var-name(tmp-number)
+                        into status-line end-string
+                else
+                    string 'Added watchpoint '
+                        function trim (wp-var-name(tmp-number))
+                        ' (fires on '
+                        function trim (wp-cond-op(tmp-number))
+                        ' '
+                        function trim (wp-cond-value(tmp-number))
+                        ')'
+                        into status-line end-string
+                end-if
+
+                evaluate wp-scope-mode(tmp-number)
+                    when 'A'
+                        compute tmp-number-2 = function length
+                            (function trim (status-line)) + 1
+                        end-compute
+                        string ' (any module)' delimited by size
+                            into status-line
+                            with pointer tmp-number-2
+                        end-string
+                    when 'L'
+                        compute tmp-number-2 = function length
+                            (function trim (status-line)) + 1
+                        end-compute
+                        string ' (modules: '
+                            function trim (wp-scope-list(tmp-number))
+                            ')'
+                            into status-line
+                            with pointer tmp-number-2
+                        end-string
+                end-evaluate
+            else if tmp-number > wp-limit
+                    move spaces to status-line
+                    string 'No more watchpoints possible. (limit: '
+                        wp-limit delimited by size
+                        ')' delimited by size
+                        into status-line
+                    end-string
+                 end-if
+            end-if
+            
+            display status-line end-display
+      *      perform log-watchpoints.
+            
+            continue.
+            
+      ************************************************************
+        delete-all-watchpoints section.
+            move 'Deleted all watchpoints.' to status-line.
+            display status-line end-display
+        
+            initialize watchpoint-lst.
+            continue.
+            
+      ************************************************************
+        get-next-free-watchpoint-index section.
+            
+            perform varying tmp-number from 1 by 1 until tmp-number
+                > wp-limit
+                if wp-var-name(tmp-number) = spaces 
+                    exit perform
+                end-if
+            end-perform
+            
+            continue.
+            
+      ************************************************************
+      *  log-watchpoints section.
+      *      perform varying tmp-number from 1 by 1 until tmp-number
+      *          > wp-limit
+      *          string
+      *              function trim(wp-var-name(tmp-number))
+      *              ';  '
+      *              function trim(wp-module(tmp-number))
+      *              ' : '
+      *              function trim(wp-value(tmp-number))
+      *              ' : '
+      *              function trim(last-wp-value(tmp-number))
+      *              into tmp-log-line
+      *          end-string
+      *          perform log-msg
+      *      end-perform
+        
+      *      continue.
