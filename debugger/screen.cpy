@@ -5,6 +5,15 @@
                    FOREGROUND-COLOR COB-COLOR-WHITE
                    LINE 1
                    COL 10.
+      * running-progress footer -- shows a statement
+      * count in the top-right corner while GO-MODE is running, so
+      * a long run has a visible sign of life between breakpoints
+                03 go-progress-footer-field pic x(12)
+                   BACKGROUND-COLOR COB-COLOR-BLACK
+                   FOREGROUND-COLOR COB-COLOR-WHITE
+                   LINE 1
+                   COL 68
+                   USING go-progress-footer.
                 03 codelines
                         BACKGROUND-COLOR COB-COLOR-WHITE
                         FOREGROUND-COLOR COB-COLOR-BLACK
@@ -105,6 +114,13 @@
                         05 filler pic x(74)
                             COL 7 LINE 20 USING sourceline (19).
 
+                03 column-ruler-field pic x(74)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 21
+                        COL 7
+                        USING column-ruler.
+
                 03 line-cursor pic x value '>'
                         BACKGROUND-COLOR COB-COLOR-BLACK
                         FOREGROUND-COLOR COB-COLOR-WHITE
@@ -150,6 +166,11 @@
                         FOREGROUND-COLOR COB-COLOR-BLACK
                         LINE 25
                         COL 65.
+                    04 func6 pic x(15)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 25
+                        COL 81.
 
 
                 03 footline-2
@@ -179,6 +200,11 @@
                         FOREGROUND-COLOR COB-COLOR-BLACK
                         LINE 24
                         COL 65.
+                    04 func6-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 24
+                        COL 81.
 
             01 view-variable-screen.
                 03 headline-vv pic x(80)
@@ -254,7 +280,218 @@
                         FOREGROUND-COLOR COB-COLOR-BLACK
                         LINE 10
                         COL 12.
-                       
+      *> decoded 88-level condition-names for the field
+      *> currently shown above, one per line, blank when there aren't
+      *> that many (or the field has none)
+                03 condvv-head pic x(20)
+                    value "Conditions:"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 12
+                    COL 1.
+                03 condvv-line-01 pic x(60)
+                    LINE 12 COL 12 USING vv-cond-display (1).
+                03 condvv-line-02 pic x(60)
+                    LINE 13 COL 12 USING vv-cond-display (2).
+                03 condvv-line-03 pic x(60)
+                    LINE 14 COL 12 USING vv-cond-display (3).
+                03 condvv-line-04 pic x(60)
+                    LINE 15 COL 12 USING vv-cond-display (4).
+                03 condvv-line-05 pic x(60)
+                    LINE 16 COL 12 USING vv-cond-display (5).
+      *> dtf-usage-decoded numeric value (COMP/COMP-3
+      *> fields rendered as their actual number instead of raw
+      *> bytes) plus an always-available raw hex dump of the same
+      *> bytes, so a packed balance no longer reads as corrupted
+                03 decvv-head pic x(12)
+                    value "Decoded:"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 17
+                    COL 1.
+                03 decvv-content pic x(60)
+                    LINE 17 COL 14 USING vv-decoded-value.
+                03 hexvv-head pic x(12)
+                    value "Hex:"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 18
+                    COL 1.
+                03 hexvv-content pic x(62)
+                    LINE 18 COL 14 USING vv-hex-value.
+
+      *> F2 (or typing "?" into the command line) brings
+      *> up this legend of the B/G/V/W-style command prefixes
+      *> process-input-buffer dispatches on, since it was otherwise
+      *> undocumented anywhere on screen
+            01 help-screen.
+                03 help-headline pic x(60)
+                    value "Command Reference (Enter to go back)"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 1
+                    COL 1.
+                03 help-line-01 pic x(60)
+                    value "B           toggle a breakpoint"
+                    LINE 3 COL 2.
+                03 help-line-02 pic x(60)
+                    value "C name op val   value condition"
+                    LINE 4 COL 2.
+                03 help-line-03 pic x(60)
+                    value "G line/name     go to line/name"
+                    LINE 5 COL 2.
+                03 help-line-04 pic x(60)
+                    value "K           show call stack"
+                    LINE 6 COL 2.
+                03 help-line-05 pic x(60)
+                    value "M module/CLEAR  scope to module"
+                    LINE 7 COL 2.
+                03 help-line-06 pic x(60)
+                    value "N text/CLEAR    annotate bkpt"
+                    LINE 8 COL 2.
+                03 help-line-07 pic x(60)
+                    value "P SAVE/LOAD/RELOAD/COMPACT/DIFF"
+                    LINE 9 COL 2.
+                03 help-line-08 pic x(60)
+                    value "U field op val  go-until expr"
+                    LINE 10 COL 2.
+                03 help-line-09 pic x(60)
+                    value "V name          view/set value"
+                    LINE 11 COL 2.
+                03 help-line-10 pic x(60)
+                    value "W name op val   watchpoint cmd"
+                    LINE 12 COL 2.
+                03 help-line-11 pic x(60)
+                    value "Z           go-mode checkpoint"
+                    LINE 13 COL 2.
+                03 help-line-12 pic x(60)
+                    value "?           this help (also F2)"
+                    LINE 14 COL 2.
+                03 help-line-13 pic x(60)
+                    value "F1 StepInto F4 Search F5 Step"
+                    LINE 16 COL 2.
+                03 help-line-14 pic x(60)
+                    value "F6 StepOver F7 Go F8 StepOut"
+                    LINE 17 COL 2.
+
+            01 call-stack-screen.
+                03 cs-headline pic x(40)
+                    value "Call Stack (Enter to go back)"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 1
+                    COL 1.
+                03 cs-panel-line-01 pic x(76)
+                    LINE 3 COL 3 USING cs-display-line (01).
+                03 cs-panel-line-02 pic x(76)
+                    LINE 4 COL 3 USING cs-display-line (02).
+                03 cs-panel-line-03 pic x(76)
+                    LINE 5 COL 3 USING cs-display-line (03).
+                03 cs-panel-line-04 pic x(76)
+                    LINE 6 COL 3 USING cs-display-line (04).
+                03 cs-panel-line-05 pic x(76)
+                    LINE 7 COL 3 USING cs-display-line (05).
+                03 cs-panel-line-06 pic x(76)
+                    LINE 8 COL 3 USING cs-display-line (06).
+                03 cs-panel-line-07 pic x(76)
+                    LINE 9 COL 3 USING cs-display-line (07).
+                03 cs-panel-line-08 pic x(76)
+                    LINE 10 COL 3 USING cs-display-line (08).
+                03 cs-panel-line-09 pic x(76)
+                    LINE 11 COL 3 USING cs-display-line (09).
+                03 cs-panel-line-10 pic x(76)
+                    LINE 12 COL 3 USING cs-display-line (10).
+                03 cs-panel-line-11 pic x(76)
+                    LINE 13 COL 3 USING cs-display-line (11).
+                03 cs-panel-line-12 pic x(76)
+                    LINE 14 COL 3 USING cs-display-line (12).
+                03 cs-panel-line-13 pic x(76)
+                    LINE 15 COL 3 USING cs-display-line (13).
+                03 cs-panel-line-14 pic x(76)
+                    LINE 16 COL 3 USING cs-display-line (14).
+                03 cs-panel-line-15 pic x(76)
+                    LINE 17 COL 3 USING cs-display-line (15).
+
+      * multi-variable watch panel -- every active
+      * watchpoint, one line each, same layout as call-stack-screen
+            01 watch-panel-screen.
+                03 wpp-headline pic x(40)
+                    value "Watchpoints (Enter to go back)"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 1
+                    COL 1.
+                03 wpp-panel-line-01 pic x(76)
+                    LINE 3 COL 3 USING wp-panel-display-line (01).
+                03 wpp-panel-line-02 pic x(76)
+                    LINE 4 COL 3 USING wp-panel-display-line (02).
+                03 wpp-panel-line-03 pic x(76)
+                    LINE 5 COL 3 USING wp-panel-display-line (03).
+                03 wpp-panel-line-04 pic x(76)
+                    LINE 6 COL 3 USING wp-panel-display-line (04).
+                03 wpp-panel-line-05 pic x(76)
+                    LINE 7 COL 3 USING wp-panel-display-line (05).
+                03 wpp-panel-line-06 pic x(76)
+                    LINE 8 COL 3 USING wp-panel-display-line (06).
+                03 wpp-panel-line-07 pic x(76)
+                    LINE 9 COL 3 USING wp-panel-display-line (07).
+                03 wpp-panel-line-08 pic x(76)
+                    LINE 10 COL 3 USING wp-panel-display-line (08).
+                03 wpp-panel-line-09 pic x(76)
+                    LINE 11 COL 3 USING wp-panel-display-line (09).
+                03 wpp-panel-line-10 pic x(76)
+                    LINE 12 COL 3 USING wp-panel-display-line (10).
+                03 wpp-panel-line-11 pic x(76)
+                    LINE 13 COL 3 USING wp-panel-display-line (11).
+                03 wpp-panel-line-12 pic x(76)
+                    LINE 14 COL 3 USING wp-panel-display-line (12).
+                03 wpp-panel-line-13 pic x(76)
+                    LINE 15 COL 3 USING wp-panel-display-line (13).
+                03 wpp-panel-line-14 pic x(76)
+                    LINE 16 COL 3 USING wp-panel-display-line (14).
+                03 wpp-panel-line-15 pic x(76)
+                    LINE 17 COL 3 USING wp-panel-display-line (15).
+
+      * "P DIFF <profile-1> <profile-2>" -- same
+      * layout as call-stack-screen/watch-panel-screen above
+            01 bp-diff-screen.
+                03 bpd-headline pic x(40)
+                    value "Breakpoint Diff (Enter to go back)"
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 1
+                    COL 1.
+                03 bpd-panel-line-01 pic x(76)
+                    LINE 3 COL 3 USING bp-diff-display-line (01).
+                03 bpd-panel-line-02 pic x(76)
+                    LINE 4 COL 3 USING bp-diff-display-line (02).
+                03 bpd-panel-line-03 pic x(76)
+                    LINE 5 COL 3 USING bp-diff-display-line (03).
+                03 bpd-panel-line-04 pic x(76)
+                    LINE 6 COL 3 USING bp-diff-display-line (04).
+                03 bpd-panel-line-05 pic x(76)
+                    LINE 7 COL 3 USING bp-diff-display-line (05).
+                03 bpd-panel-line-06 pic x(76)
+                    LINE 8 COL 3 USING bp-diff-display-line (06).
+                03 bpd-panel-line-07 pic x(76)
+                    LINE 9 COL 3 USING bp-diff-display-line (07).
+                03 bpd-panel-line-08 pic x(76)
+                    LINE 10 COL 3 USING bp-diff-display-line (08).
+                03 bpd-panel-line-09 pic x(76)
+                    LINE 11 COL 3 USING bp-diff-display-line (09).
+                03 bpd-panel-line-10 pic x(76)
+                    LINE 12 COL 3 USING bp-diff-display-line (10).
+                03 bpd-panel-line-11 pic x(76)
+                    LINE 13 COL 3 USING bp-diff-display-line (11).
+                03 bpd-panel-line-12 pic x(76)
+                    LINE 14 COL 3 USING bp-diff-display-line (12).
+                03 bpd-panel-line-13 pic x(76)
+                    LINE 15 COL 3 USING bp-diff-display-line (13).
+                03 bpd-panel-line-14 pic x(76)
+                    LINE 16 COL 3 USING bp-diff-display-line (14).
+                03 bpd-panel-line-15 pic x(76)
+                    LINE 17 COL 3 USING bp-diff-display-line (15).
+
             01 empty-screen.
                 03 filler pic x(2100) LINE 1 COL 1 using EMPTYLINE.
                 
@@ -301,7 +538,73 @@
                     LINE 17
                     COL 20
                     using SEARCH-SCREEN-MIDLINE.
-                03 filler pic x(40) 
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 18
+                    COL 20
+                    using SEARCH-SCREEN-HEADLINE.
+
+      * end-of-session summary -- same box-drawing fields
+      * and COL as search-screen (they're never shown at the same
+      * time), just one row taller to fit a title, five stat lines, a
+      * blank, and a prompt between its top and bottom border
+            01 session-summary-screen.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 9
+                    COL 20
+                    using SEARCH-SCREEN-HEADLINE.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 10
+                    COL 20
+                    using SESSION-SUMMARY-TITLE.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 11
+                    COL 20
+                    using SESSION-SUMMARY-LINE-1.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 12
+                    COL 20
+                    using SESSION-SUMMARY-LINE-2.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 13
+                    COL 20
+                    using SESSION-SUMMARY-LINE-3.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 14
+                    COL 20
+                    using SESSION-SUMMARY-LINE-4.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 15
+                    COL 20
+                    using SESSION-SUMMARY-LINE-5.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 16
+                    COL 20
+                    using SEARCH-SCREEN-MIDLINE.
+                03 filler pic x(40)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 17
+                    COL 20
+                    using SESSION-SUMMARY-PROMPT.
+                03 filler pic x(40)
                     BACKGROUND-COLOR COB-COLOR-BLACK
                     FOREGROUND-COLOR COB-COLOR-WHITE
                     LINE 18
