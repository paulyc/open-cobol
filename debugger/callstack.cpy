@@ -0,0 +1,279 @@
+      * callstack.cpy
+      * maintain and display a real call stack, pushed
+      * and popped off process-interface-block-cdepth's 'P'/'R'
+      * transitions instead of just the step-over-mode-counter
+
+      ***************************************************************
+      *** ----------------- push a frame for the paragraph/CALL we
+      *** are entering
+        cs-push section.
+            if call-stack-top < MAX-CALL-STACK
+                add 1 to call-stack-top
+                move cobol-src-name to cs-module(call-stack-top)
+                move active-line-if to cs-line(call-stack-top)
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- pop the frame we are returning from
+        cs-pop section.
+            if call-stack-top > 0
+                subtract 1 from call-stack-top
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- build and show the call-stack panel:
+      *** every active frame's module and line, oldest first, with
+      *** the live frame (where execution actually stands) last
+        show-call-stack section.
+            move 0 to cs-display-count.
+
+            if call-stack-top > 0
+                perform varying tmp-number from 1 by 1
+                    until tmp-number > call-stack-top
+                    or cs-display-count = 14
+
+                    add 1 to cs-display-count
+                    move spaces to cs-display-line(cs-display-count)
+                    string '#' delimited by size
+                        cs-display-count delimited by size
+                        '  ' delimited by size
+                        function trim (cs-module(tmp-number))
+                        delimited by size
+                        ' line ' delimited by size
+                        cs-line(tmp-number) delimited by size
+                        into cs-display-line(cs-display-count)
+                    end-string
+                end-perform
+            end-if
+
+            add 1 to cs-display-count.
+            move spaces to cs-display-line(cs-display-count).
+            string '-> ' delimited by size
+                function trim (cobol-src-name) delimited by size
+                ' line ' delimited by size
+                active-line-if delimited by size
+                ' (current)' delimited by size
+                into cs-display-line(cs-display-count)
+            end-string.
+
+            display empty-screen end-display
+            display call-stack-screen end-display
+
+            move spaces to tmp-command-input-buffer.
+            accept tmp-command-input-buffer line 23 col 10 end-accept.
+
+            display empty-screen end-display
+            perform do-screen-init.
+            display animator-screen end-display
+            perform display-current-breakpoints.
+            perform display-active-line.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- reassemble the source text
+      *** of the statement starting at active-line-if into
+      *** cap-statement-text, by appending lines (separated by a
+      *** single blank) until one ends in a period -- the same way
+      *** the compiler itself reads a statement continued across
+      *** several source lines. Gives up after 10 lines so a missing
+      *** terminator (e.g. an END-CALL scope terminator used instead
+      *** of a period) can't run off into the rest of the module.
+        build-call-statement-text section.
+            move spaces to cap-statement-text.
+            move 1 to cap-ptr.
+            move 0 to tmp-counter.
+
+            perform varying tmp-linenumber from active-line-if by 1
+                until tmp-counter = 1
+                or tmp-linenumber > module-line-count
+                or tmp-linenumber > active-line-if + 9
+
+                move tmp-linenumber to tmp-linenumber-bin
+                call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
+
+                move spaces to tmp-source-line-trimmed
+                move function trim (tmp-source-line-buffer)
+                    to tmp-source-line-trimmed
+
+                string ' ' delimited by size
+                    function trim (tmp-source-line-trimmed)
+                        delimited by size
+                    into cap-statement-text
+                    with pointer cap-ptr
+                end-string
+
+                compute tmp-number =
+                    function length (function trim
+                        (tmp-source-line-trimmed))
+                end-compute
+
+                if tmp-number > 0
+                    and tmp-source-line-trimmed(tmp-number:1) = '.'
+
+                    move 1 to tmp-counter
+                end-if
+            end-perform
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- when the line we've just
+      *** stopped on is a CALL (or an INVOKE) statement, decode
+      *** its USING clause into each argument's
+      *** passing mode (BY REFERENCE is COBOL's own default whenever
+      *** a clause doesn't say otherwise) and show the result on the
+      *** status line. Only a single-line-at-a-time token scan is
+      *** done -- no attempt is made to resolve what the called
+      *** module/method actually declares, just what this statement
+      *** itself specifies.
+        decode-call-passing-mode section.
+            move 0 to cap-arg-count.
+            move spaces to cap-arg-lst.
+            move 'REFERENCE' to cap-mode.
+            move 0 to tmp-linenumber-3.
+
+            perform build-call-statement-text.
+
+            move function upper-case
+                    (function trim (cap-statement-text))
+                to cap-statement-text.
+
+      * INVOKE ... USING takes the same BY REFERENCE/
+      * CONTENT/VALUE clauses as CALL ... USING -- decode it the
+      * same way
+            if cap-statement-text(1:4) = 'CALL'
+                or cap-statement-text(1:6) = 'INVOKE'
+                compute tmp-number =
+                    function length (function trim (cap-statement-text))
+                end-compute
+
+                move 1 to cap-tok-ptr
+                move 0 to tmp-number-2
+
+                perform varying tmp-linenumber-2 from 1 by 1
+                    until cap-tok-ptr > tmp-number
+                    or tmp-linenumber-2 > 40
+                    or tmp-number-2 = 1
+
+                    move spaces to cap-token
+                    unstring cap-statement-text
+                        delimited by all space or ',' or '.'
+                        into cap-token
+                        with pointer cap-tok-ptr
+                    end-unstring
+
+                    if tmp-linenumber-3 = 1
+                        evaluate function trim (cap-token)
+                            when spaces
+                                continue
+                            when 'BY'
+                                continue
+                            when 'REFERENCE'
+                                move 'REFERENCE' to cap-mode
+                            when 'CONTENT'
+                                move 'CONTENT' to cap-mode
+                            when 'VALUE'
+                                move 'VALUE' to cap-mode
+                            when 'RETURNING'
+                                move 1 to tmp-number-2
+                            when other
+                                if cap-arg-count < 6
+                                    add 1 to cap-arg-count
+                                    move cap-token
+                                        to cap-arg-name (cap-arg-count)
+                                    move cap-mode
+                                        to cap-arg-mode (cap-arg-count)
+                                end-if
+                        end-evaluate
+                    else if function trim (cap-token) = 'USING'
+                        move 1 to tmp-linenumber-3
+                    end-if
+                end-perform
+            end-if
+
+            if cap-arg-count > 0
+                move spaces to status-line
+                move 1 to cap-ptr
+
+                perform varying tmp-linenumber-2 from 1 by 1
+                    until tmp-linenumber-2 > cap-arg-count
+
+                    if tmp-linenumber-2 > 1
+                        string ', ' delimited by size
+                            into status-line with pointer cap-ptr
+                        end-string
+                    end-if
+
+                    string
+                        function trim (cap-arg-mode (tmp-linenumber-2))
+                            delimited by size
+                        ' ' delimited by size
+                        function trim (cap-arg-name (tmp-linenumber-2))
+                            delimited by size
+                        into status-line
+                        with pointer cap-ptr
+                    end-string
+                end-perform
+
+                display status-line end-display
+            end-if
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "Step Into" (F1) -- pull
+      *** the CALL's target program-id, or the PERFORM's target
+      *** paragraph/section name, off the active line, so do-step-
+      *** into (gc-debugger.cob) can tell the analyst what they're
+      *** about to step into. INVOKE's target is a method on an
+      *** object, not a loadable module, so it's named but not
+      *** resolved any further. sit-target-name comes back spaces
+      *** when the active line isn't a CALL/PERFORM/INVOKE at all.
+        resolve-step-into-target section.
+            move spaces to sit-target-name.
+            move spaces to sit-target-kind.
+
+            perform build-call-statement-text.
+
+            move function upper-case
+                    (function trim (cap-statement-text))
+                to cap-statement-text.
+
+            if cap-statement-text(1:4) = 'CALL'
+                move 'CALL' to sit-target-kind
+                move 5 to cap-tok-ptr
+                move spaces to cap-token
+                unstring cap-statement-text
+                    delimited by all space or '.'
+                    into cap-token
+                    with pointer cap-tok-ptr
+                end-unstring
+                move function trim (cap-token) to sit-target-name
+
+                if sit-target-name(1:1) = quote
+                    move sit-target-name(2:28) to sit-target-name
+                    inspect sit-target-name replacing all quote by space
+                end-if
+            else if cap-statement-text(1:7) = 'PERFORM'
+                    move 'PERFORM' to sit-target-kind
+                    move 8 to cap-tok-ptr
+                    move spaces to cap-token
+                    unstring cap-statement-text
+                        delimited by all space or '.'
+                        into cap-token
+                        with pointer cap-tok-ptr
+                    end-unstring
+                    move function trim (cap-token) to sit-target-name
+                 else if cap-statement-text(1:6) = 'INVOKE'
+                         move 'INVOKE' to sit-target-kind
+                      end-if
+                 end-if
+            end-if
+
+            continue.
