@@ -22,12 +22,37 @@
        77 SCRIPT-RETURN-CODE USAGE BINARY-C-LONG  EXTERNAL
                                                 AS "SCRIPT_RETURN_CODE".
 
+      *> shared dry-run switch, same EXTERNAL convention
+      *> as SCRIPT-RETURN-CODE above -- set by the embedding program
+      *> before the call, checked by the engine side, which parses/
+      *> loads the script but skips actually running it (no side
+      *> effects) while SCRIPT-DRY-RUN-SWITCH is SCRIPT-DRY-RUN-ON.
+      *> The same item name and constants are used by pyapi.cpy,
+      *> rexxapi.cpy and jvmapi.cpy so one switch covers whichever
+      *> engine is embedded.
+       77 SCRIPT-DRY-RUN-SWITCH USAGE BINARY-C-LONG  EXTERNAL
+                                          AS "SCRIPT_DRY_RUN_SWITCH".
+
+       01 SCRIPT-DRY-RUN-OFF           CONSTANT AS 0.
+       01 SCRIPT-DRY-RUN-ON            CONSTANT AS 1.
+
        01 LUA-API-OK                   CONSTANT AS 0.
 
       *> Engine problems
        01 LUA-API-INTERNAL             CONSTANT AS 1.
        01 LUA-API-SCRIPT-ERROR         CONSTANT AS 2.
 
+      *> lua_pcall/lua_load status codes (lua.h), the
+      *> same two-tier split rexxapi.cpy already uses for its own
+      *> interpreter (REXX-API-* engine-call level, REXX-ERR-*
+      *> interpreter-status level)
+       01 LUA-ERR-YIELD                CONSTANT AS 1.
+       01 LUA-ERR-RUN                  CONSTANT AS 2.
+       01 LUA-ERR-SYNTAX               CONSTANT AS 3.
+       01 LUA-ERR-MEM                  CONSTANT AS 4.
+       01 LUA-ERR-GCMM                 CONSTANT AS 5.
+       01 LUA-ERR-ERR                  CONSTANT AS 6.
+
       *> Special values
        01 LUA-COMMAND-CLOSE            CONSTANT AS 0.
        01 LUA-COMMAND-STACKDUMP        CONSTANT AS 1.
