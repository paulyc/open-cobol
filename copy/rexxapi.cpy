@@ -22,6 +22,20 @@
        77 SCRIPT-RETURN-CODE USAGE BINARY-C-LONG  EXTERNAL
                                                 AS "SCRIPT_RETURN_CODE".
 
+      *> shared dry-run switch, same EXTERNAL convention
+      *> as SCRIPT-RETURN-CODE above -- set by the embedding program
+      *> before the call, checked by the engine side, which parses/
+      *> loads the script but skips actually running it (no side
+      *> effects) while SCRIPT-DRY-RUN-SWITCH is SCRIPT-DRY-RUN-ON.
+      *> The same item name and constants are used by luaapi.cpy,
+      *> pyapi.cpy and jvmapi.cpy so one switch covers whichever
+      *> engine is embedded.
+       77 SCRIPT-DRY-RUN-SWITCH USAGE BINARY-C-LONG  EXTERNAL
+                                          AS "SCRIPT_DRY_RUN_SWITCH".
+
+       01 SCRIPT-DRY-RUN-OFF           CONSTANT AS 0.
+       01 SCRIPT-DRY-RUN-ON            CONSTANT AS 1.
+
        01 REXX-API-OK                  CONSTANT AS 0.
 
       *> Positive values, script not evaluated due to problem
