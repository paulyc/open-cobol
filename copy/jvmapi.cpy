@@ -18,6 +18,34 @@
       *>  License along with GnuCOBOL.
       *>  If not, see <http://www.gnu.org/licenses/>.
 
+      *> give the JVM engine the same SCRIPT-RETURN-CODE/
+      *> xxx-API-OK convention the Lua/Python/REXX copybooks already
+      *> use, with JNI's own jint return values (jni.h JNI_* codes)
+       77 SCRIPT-RETURN-CODE USAGE BINARY-C-LONG  EXTERNAL
+                                                AS "SCRIPT_RETURN_CODE".
+
+      *> shared dry-run switch, same EXTERNAL convention
+      *> as SCRIPT-RETURN-CODE above -- set by the embedding program
+      *> before the call, checked by the engine side, which parses/
+      *> loads the script but skips actually running it (no side
+      *> effects) while SCRIPT-DRY-RUN-SWITCH is SCRIPT-DRY-RUN-ON.
+      *> The same item name and constants are used by luaapi.cpy,
+      *> pyapi.cpy and rexxapi.cpy so one switch covers whichever
+      *> engine is embedded.
+       77 SCRIPT-DRY-RUN-SWITCH USAGE BINARY-C-LONG  EXTERNAL
+                                          AS "SCRIPT_DRY_RUN_SWITCH".
+
+       01 SCRIPT-DRY-RUN-OFF           CONSTANT AS 0.
+       01 SCRIPT-DRY-RUN-ON            CONSTANT AS 1.
+
+       01 JVM-API-OK                    CONSTANT AS 0.
+       01 JVM-API-ERR                   CONSTANT AS -1.
+       01 JVM-API-EDETACHED             CONSTANT AS -2.
+       01 JVM-API-EVERSION              CONSTANT AS -3.
+       01 JVM-API-ENOMEM                CONSTANT AS -4.
+       01 JVM-API-EEXIST                CONSTANT AS -5.
+       01 JVM-API-EINVAL                CONSTANT AS -6.
+
        01 JVM-ENV usage pointer EXTERNAL AS "JVM_ENV".
        01 JVM-ENVIRONMENT EXTERNAL AS "JVM_ENVIRONMENT".
           05 filler                    usage pointer.   
@@ -30,12 +58,24 @@
           05 FindClass                 usage program-pointer.
           05 filler occurs 8 times.
              10 filler                 usage program-pointer.
-          05 ExceptionOccurred         usage program-pointer.   
-          05 ExceptionDescribe         usage program-pointer.   
-          05 ExceptionClear            usage program-pointer.   
-          05 filler occurs 95 times.
+          05 ExceptionOccurred         usage program-pointer.
+          05 ExceptionDescribe         usage program-pointer.
+          05 ExceptionClear            usage program-pointer.
+          05 filler occurs 15 times.
+             10 filler                 usage program-pointer.
+      *> named instance-method slots, paralleling the
+      *> CallStatic*Method slots already named further down
+          05 GetMethodID               usage program-pointer.
+          05 CallObjectMethod          usage program-pointer.
+          05 filler occurs 14 times.
+             10 filler                 usage program-pointer.
+          05 CallIntMethod             usage program-pointer.
+          05 filler occurs 11 times.
+             10 filler                 usage program-pointer.
+          05 CallVoidMethod            usage program-pointer.
+          05 filler occurs 51 times.
              10 filler                 usage program-pointer.
-          05 GetStaticMethodID         usage program-pointer.   
+          05 GetStaticMethodID         usage program-pointer.
           05 CallStaticObjectMethod    usage program-pointer.   
           05 filler occurs 14 times.
              10 filler                 usage program-pointer.
