@@ -22,13 +22,43 @@
        77 SCRIPT-RETURN-CODE USAGE BINARY-C-LONG  EXTERNAL
                                                 AS "SCRIPT_RETURN_CODE".
 
+      *> shared dry-run switch, same EXTERNAL convention
+      *> as SCRIPT-RETURN-CODE above -- set by the embedding program
+      *> before the call, checked by the engine side, which parses/
+      *> loads the script but skips actually running it (no side
+      *> effects) while SCRIPT-DRY-RUN-SWITCH is SCRIPT-DRY-RUN-ON.
+      *> The same item name and constants are used by luaapi.cpy,
+      *> rexxapi.cpy and jvmapi.cpy so one switch covers whichever
+      *> engine is embedded.
+       77 SCRIPT-DRY-RUN-SWITCH USAGE BINARY-C-LONG  EXTERNAL
+                                          AS "SCRIPT_DRY_RUN_SWITCH".
+
+       01 SCRIPT-DRY-RUN-OFF           CONSTANT AS 0.
+       01 SCRIPT-DRY-RUN-ON            CONSTANT AS 1.
+
        01 PYTHON-OK                    CONSTANT AS 0.
 
       *> Positive values, script not evaluated due to problem
        01 PYAPI-INTERNAL               CONSTANT AS 1.
 
+      *> finer-grained reasons behind PYAPI-INTERNAL,
+      *> the same two-tier split rexxapi.cpy uses for its own
+      *> interpreter-status codes. Surfaced alongside the exception
+      *> text
+       01 PYAPI-ERR-NOTINIT            CONSTANT AS 1.
+       01 PYAPI-ERR-SYNTAX             CONSTANT AS 2.
+       01 PYAPI-ERR-RUNTIME            CONSTANT AS 3.
+       01 PYAPI-ERR-IMPORT             CONSTANT AS 4.
+       01 PYAPI-ERR-UNKNOWN            CONSTANT AS 9.
+
       *> Special values
        01 PYAPI-FINALIZE               CONSTANT AS 0.
        01 PYAPI-DEBUG                  CONSTANT AS 1.
        01 PYAPI-TRACE                  CONSTANT AS 2.
        01 PYAPI-REPORT                 CONSTANT AS 4.
+
+      *> text of the last Python exception (from
+      *> PyErr_Fetch/PyErr_Print on the embedder side), set whenever
+      *> SCRIPT-RETURN-CODE comes back other than PYTHON-OK
+       77 PYAPI-EXCEPTION-TEXT EXTERNAL AS "PYAPI_EXCEPTION_TEXT"
+                                                         PIC X(512).
